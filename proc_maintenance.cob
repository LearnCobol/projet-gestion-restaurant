@@ -0,0 +1,850 @@
+      ****************CHAINER_BATCH_NOCTURNE***************************
+      *Enchaîne les traitements de fin de journée en une seule       *
+      *exécution : recalcul des pourcentages de réduction client,    *
+      *réorganisation des fichiers indexés, export de sauvegarde     *
+      *CSV des six fichiers de données, puis envoi des rappels des   *
+      *réservations du lendemain                                      *
+      ****************************************************************
+       CHAINER_BATCH_NOCTURNE.
+       DISPLAY '================================'
+       DISPLAY '=== BATCH NOCTURNE : DEBUT    ==='
+       DISPLAY '================================'
+       DISPLAY 'Etape 1/4 : recalcul des réductions client'
+       PERFORM CALCULER_PRCT_REDUC
+       DISPLAY 'Etape 2/4 : réorganisation des fichiers indexés'
+       PERFORM REORGANISER_FICHIERS
+       DISPLAY 'Etape 3/4 : export de sauvegarde CSV'
+       PERFORM EXPORTER_TOUTES_DONNEES_CSV
+       DISPLAY 'Etape 4/4 : rappels des réservations du lendemain'
+       PERFORM ENVOYER_RAPPELS_RESA
+       DISPLAY '================================'
+       DISPLAY '=== BATCH NOCTURNE : TERMINE  ==='
+       DISPLAY '================================'.
+
+      ****************REORGANISER_FICHIERS*****************************
+      *Réorganise les six fichiers indexés : chaque fichier est      *
+      *recopié intégralement dans un fichier séquentiel temporaire,  *
+      *puis le fichier indexé est recréé (OPEN OUTPUT) et rechargé à *
+      *partir de la copie, ce qui reconstruit les index et récupère  *
+      *l'espace laissé par les enregistrements supprimés             *
+      ****************************************************************
+       REORGANISER_FICHIERS.
+       PERFORM REORGANISER_MENUS
+       PERFORM REORGANISER_PLATS
+       PERFORM REORGANISER_CLIENTS
+       PERFORM REORGANISER_RESTAURANTS
+       PERFORM REORGANISER_RESERVATIONS
+       PERFORM REORGANISER_UTILISATEURS
+       DISPLAY 'Réorganisation des six fichiers de données terminée'.
+
+      ****************REORGANISER_MENUS**********************************
+       REORGANISER_MENUS.
+       MOVE 'temp_menus.dat' TO WNomFichierTemp
+       OPEN INPUT fmenus
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fmenus NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE mTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE fmenus
+       CLOSE fTemp
+       OPEN OUTPUT fmenus
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO mTampon
+           WRITE mTampon END-WRITE
+       END-PERFORM
+       CLOSE fmenus
+       CLOSE fTemp
+       DISPLAY 'fmenus réorganisé'.
+
+      ****************REORGANISER_PLATS**********************************
+       REORGANISER_PLATS.
+       MOVE 'temp_plats.dat' TO WNomFichierTemp
+       OPEN INPUT fplats
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fplats NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE pTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE fplats
+       CLOSE fTemp
+       OPEN OUTPUT fplats
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO pTampon
+           WRITE pTampon END-WRITE
+       END-PERFORM
+       CLOSE fplats
+       CLOSE fTemp
+       DISPLAY 'fplats réorganisé'.
+
+      ****************REORGANISER_CLIENTS*********************************
+       REORGANISER_CLIENTS.
+       MOVE 'temp_clients.dat' TO WNomFichierTemp
+       OPEN INPUT fclients
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fclients NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE cliTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE fclients
+       CLOSE fTemp
+       OPEN OUTPUT fclients
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO cliTampon
+           WRITE cliTampon END-WRITE
+       END-PERFORM
+       CLOSE fclients
+       CLOSE fTemp
+       DISPLAY 'fclients réorganisé'.
+
+      ****************REORGANISER_RESTAURANTS*****************************
+       REORGANISER_RESTAURANTS.
+       MOVE 'temp_restaurants.dat' TO WNomFichierTemp
+       OPEN INPUT frestaurants
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE restTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE frestaurants
+       CLOSE fTemp
+       OPEN OUTPUT frestaurants
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO restTampon
+           WRITE restTampon END-WRITE
+       END-PERFORM
+       CLOSE frestaurants
+       CLOSE fTemp
+       DISPLAY 'frestaurants réorganisé'.
+
+      ****************REORGANISER_RESERVATIONS****************************
+       REORGANISER_RESERVATIONS.
+       MOVE 'temp_reservations.dat' TO WNomFichierTemp
+       OPEN INPUT freservations
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE resaTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE freservations
+       CLOSE fTemp
+       OPEN OUTPUT freservations
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO resaTampon
+           WRITE resaTampon END-WRITE
+       END-PERFORM
+       CLOSE freservations
+       CLOSE fTemp
+       DISPLAY 'freservations réorganisé'.
+
+      ****************REORGANISER_UTILISATEURS*****************************
+       REORGANISER_UTILISATEURS.
+       MOVE 'temp_utilisateurs.dat' TO WNomFichierTemp
+       OPEN INPUT futilisateurs
+       OPEN OUTPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ futilisateurs NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE uTampon TO tempLigne
+           WRITE tempLigne
+       END-PERFORM
+       CLOSE futilisateurs
+       CLOSE fTemp
+       OPEN OUTPUT futilisateurs
+       OPEN INPUT fTemp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fTemp NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE tempLigne TO uTampon
+           WRITE uTampon END-WRITE
+       END-PERFORM
+       CLOSE futilisateurs
+       CLOSE fTemp
+       DISPLAY 'futilisateurs réorganisé'.
+
+      ****************VERIFIER_INTEGRITE_REFERENTIELLE*****************
+      *Vérifie les références croisées entre fichiers : chaque       *
+      *réservation doit pointer vers un client et un restaurant      *
+      *existants, chaque menu doit pointer vers des plats existants  *
+      ****************************************************************
+       VERIFIER_INTEGRITE_REFERENTIELLE.
+       MOVE 0 TO WnbAnomalies
+       PERFORM VERIFIER_INTEGRITE_RESERVATIONS
+       PERFORM VERIFIER_INTEGRITE_MENUS
+       IF WnbAnomalies = 0 THEN
+         DISPLAY 'Contrôle d''intégrité référentielle : aucune '
+     -     'anomalie détectée'
+       ELSE
+         DISPLAY 'Contrôle d''intégrité référentielle : ',
+     -     WnbAnomalies,' anomalie(s) détectée(s)'
+       END-IF.
+
+      ****************VERIFIER_INTEGRITE_RESERVATIONS*******************
+       VERIFIER_INTEGRITE_RESERVATIONS.
+       OPEN INPUT freservations
+       OPEN INPUT fclients
+       OPEN INPUT frestaurants
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE frs_idcli TO fc_id
+           READ fclients
+             INVALID KEY
+               ADD 1 TO WnbAnomalies
+               DISPLAY 'Réservation ',frs_id,' : client ',frs_idcli,
+     -           ' introuvable'
+           END-READ
+           MOVE frs_idrest TO fr_id
+           READ frestaurants
+             INVALID KEY
+               ADD 1 TO WnbAnomalies
+               DISPLAY 'Réservation ',frs_id,' : restaurant ',
+     -           frs_idrest,' introuvable'
+           END-READ
+       END-PERFORM
+       CLOSE freservations
+       CLOSE fclients
+       CLOSE frestaurants.
+
+      ****************VERIFIER_INTEGRITE_MENUS**************************
+       VERIFIER_INTEGRITE_MENUS.
+       OPEN INPUT fmenus
+       OPEN INPUT fplats
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fmenus NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           IF fm_entree NOT = SPACE THEN
+             MOVE fm_entree TO fp_nom
+             READ fplats
+               INVALID KEY
+                 ADD 1 TO WnbAnomalies
+                 DISPLAY 'Menu ',fm_nom,' : entrée ',fm_entree,
+     -             ' introuvable dans fplats'
+             END-READ
+           END-IF
+           IF fm_plat NOT = SPACE THEN
+             MOVE fm_plat TO fp_nom
+             READ fplats
+               INVALID KEY
+                 ADD 1 TO WnbAnomalies
+                 DISPLAY 'Menu ',fm_nom,' : plat ',fm_plat,
+     -             ' introuvable dans fplats'
+             END-READ
+           END-IF
+           IF fm_dessert NOT = SPACE THEN
+             MOVE fm_dessert TO fp_nom
+             READ fplats
+               INVALID KEY
+                 ADD 1 TO WnbAnomalies
+                 DISPLAY 'Menu ',fm_nom,' : dessert ',fm_dessert,
+     -             ' introuvable dans fplats'
+             END-READ
+           END-IF
+       END-PERFORM
+       CLOSE fmenus
+       CLOSE fplats.
+
+      ****************TABLEAU_BORD_RESTAURANTS**************************
+      *Parcourt tous les restaurants et affiche pour chacun le nombre *
+      *de réservations payées, le chiffre d'affaire encaissé et le    *
+      *nombre de clients distincts, puis un total tous restaurants   *
+      *confondus                                                      *
+      ****************************************************************
+       TABLEAU_BORD_RESTAURANTS.
+       DISPLAY '================================'
+       DISPLAY '=== TABLEAU DE BORD RESTAURANTS ==='
+       DISPLAY '================================'
+       OPEN INPUT frestaurants
+       OPEN INPUT freservations
+       MOVE 0 TO WtbCATotal
+       MOVE 0 TO WtbResaTotal
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           PERFORM CALCULER_TABLEAU_BORD_RESTO
+           DISPLAY '--------------------------------'
+           DISPLAY 'Restaurant ',fr_id,' - ',fr_nom
+           DISPLAY '  Réservations payées : ',WtbNbResa
+           DISPLAY '  Chiffre d''affaire : ',WtbCA
+           DISPLAY '  Clients distincts : ',WtbNbClients
+           ADD WtbCA TO WtbCATotal
+           ADD WtbNbResa TO WtbResaTotal
+       END-PERFORM
+       DISPLAY '================================'
+       DISPLAY 'Total réservations payées : ',WtbResaTotal
+       DISPLAY 'Total chiffre d''affaire : ',WtbCATotal
+       DISPLAY '================================'
+       CLOSE frestaurants
+       CLOSE freservations.
+
+      ****************CALCULER_TABLEAU_BORD_RESTO***********************
+      *Calcule, pour le restaurant du tampon fr_id, le nombre de      *
+      *réservations payées, le chiffre d'affaire associé et le nombre *
+      *de clients distincts ayant réservé dans ce restaurant          *
+      ****************************************************************
+       CALCULER_TABLEAU_BORD_RESTO.
+       MOVE 0 TO WtbNbResa
+       MOVE 0 TO WtbCA
+       MOVE 0 TO WtbNbClients
+       PERFORM RAZ_CLIENTS_VUS_TABLEAU
+       MOVE fr_id TO frs_idrest
+       START freservations, KEY IS = frs_idrest
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 0 TO WtbFinResa
+           PERFORM WITH TEST AFTER UNTIL WtbFinResa = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO WtbFinResa
+             NOT AT END
+               IF frs_idrest NOT = fr_id THEN
+                 MOVE 1 TO WtbFinResa
+               ELSE
+                 IF frs_prix > 0 THEN
+                   ADD 1 TO WtbNbResa
+                   ADD frs_prix TO WtbCA
+                   PERFORM ENREGISTRER_CLIENT_VU_TABLEAU
+                 END-IF
+               END-IF
+           END-PERFORM
+       END-START.
+
+      ****************RAZ_CLIENTS_VUS_TABLEAU****************************
+      *Réinitialise la table des clients déjà comptés pour le         *
+      *restaurant en cours de traitement par le tableau de bord       *
+      ****************************************************************
+       RAZ_CLIENTS_VUS_TABLEAU.
+       MOVE 1 TO WtbIdx
+       PERFORM WITH TEST AFTER UNTIL WtbIdx > 200
+         MOVE 0 TO WtbClientVu(WtbIdx)
+         ADD 1 TO WtbIdx
+       END-PERFORM
+       MOVE 0 TO WtbSatureeAvertie.
+
+      ****************ENREGISTRER_CLIENT_VU_TABLEAU***********************
+      *Ajoute frs_idcli à la table des clients déjà comptés si ce     *
+      *client n'y figure pas encore, et incrémente WtbNbClients       *
+      *dans ce cas ; si la table des 200 clients distincts est pleine*
+      *signale une seule fois que le décompte peut être sous-évalué  *
+      ****************************************************************
+       ENREGISTRER_CLIENT_VU_TABLEAU.
+       MOVE 0 TO WtbTrouve
+       MOVE 1 TO WtbIdx
+       PERFORM WITH TEST AFTER UNTIL WtbIdx > 200
+         IF WtbClientVu(WtbIdx) = frs_idcli THEN
+           MOVE 1 TO WtbTrouve
+           MOVE 201 TO WtbIdx
+         ELSE
+           IF WtbClientVu(WtbIdx) = 0 THEN
+             MOVE frs_idcli TO WtbClientVu(WtbIdx)
+             ADD 1 TO WtbNbClients
+             MOVE 1 TO WtbTrouve
+             MOVE 201 TO WtbIdx
+           ELSE
+             ADD 1 TO WtbIdx
+           END-IF
+         END-IF
+       END-PERFORM
+       IF WtbTrouve = 0 AND WtbSatureeAvertie = 0 THEN
+         DISPLAY 'ATTENTION : plus de 200 clients distincts pour ce '
+     -     'restaurant, le nombre de clients uniques est sous-évalué'
+         MOVE 1 TO WtbSatureeAvertie
+       END-IF.
+
+      ****************RAPPORT_ALERTE_CAPACITE****************************
+      *Parcourt tous les restaurants actifs et signale les dates à   *
+      *venir où le cumul des réservations confirmées approche de la  *
+      *capacité d'accueil (seuil WseuilAlerteCapacite, en % de       *
+      *fr_nbPlaces)                                                   *
+      ****************************************************************
+       RAPPORT_ALERTE_CAPACITE.
+       DISPLAY '================================'
+       DISPLAY '=== ALERTE CAPACITE RESTAURANTS ==='
+       DISPLAY '================================'
+       ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+       OPEN INPUT frestaurants
+       OPEN INPUT freservations
+       MOVE 0 TO WnbAlertesCapacite
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           IF fr_actif = 1 THEN
+             PERFORM CALCULER_ALERTE_CAPACITE_RESTO
+           END-IF
+       END-PERFORM
+       IF WnbAlertesCapacite = 0 THEN
+         DISPLAY 'Aucun restaurant proche de sa capacité maximale'
+       END-IF
+       DISPLAY '================================'
+       CLOSE frestaurants
+       CLOSE freservations.
+
+      ****************CALCULER_ALERTE_CAPACITE_RESTO*********************
+      *Cumule, pour le restaurant du tampon fr_id, le nombre de       *
+      *personnes réservées par date à venir, puis signale chaque     *
+      *date dont le taux de remplissage atteint le seuil d'alerte    *
+      ****************************************************************
+       CALCULER_ALERTE_CAPACITE_RESTO.
+       MOVE 0 TO WnbDatesAlerte
+       MOVE 0 TO WdateAlerteSaturee
+       MOVE fr_id TO frs_idrest
+       START freservations, KEY IS = frs_idrest
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 0 TO WtbFinResa
+           PERFORM WITH TEST AFTER UNTIL WtbFinResa = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO WtbFinResa
+             NOT AT END
+               IF frs_idrest NOT = fr_id THEN
+                 MOVE 1 TO WtbFinResa
+               ELSE
+                 IF frs_statut = 1 THEN
+                   COMPUTE WdateAlerteEntier =
+                     frs_date_annee * 10000 + frs_date_mois * 100
+     -               + frs_date_jour
+                   IF WdateAlerteEntier >= WdateSystemeISO THEN
+                     PERFORM CUMULER_DATE_ALERTE_CAPACITE
+                   END-IF
+                 END-IF
+               END-IF
+           END-PERFORM
+       END-START
+       MOVE 1 TO WidxAlerte
+       PERFORM WITH TEST AFTER UNTIL WidxAlerte > WnbDatesAlerte
+         COMPUTE WtauxRemplissage ROUNDED =
+           WsommeAlerteEntry(WidxAlerte) * 100 / fr_nbPlaces
+         IF WtauxRemplissage >= WseuilAlerteCapacite THEN
+           ADD 1 TO WnbAlertesCapacite
+           DISPLAY 'ALERTE : restaurant ',fr_id,' (',fr_nom,
+     -       ') - date ',WdateAlerteEntry(WidxAlerte),' : ',
+     -       WsommeAlerteEntry(WidxAlerte),'/',fr_nbPlaces,
+     -       ' places (',WtauxRemplissage,'%)'
+         END-IF
+         ADD 1 TO WidxAlerte
+       END-PERFORM.
+
+      ****************CUMULER_DATE_ALERTE_CAPACITE************************
+      *Ajoute frs_nbPersonnes à l'entrée de WdateAlerteEntry          *
+      *correspondant à la date de la réservation en cours, ou crée   *
+      *une nouvelle entrée si la date n'a pas encore été rencontrée ;*
+      *si les 100 dates disponibles sont déjà utilisées, signale une*
+      *seule fois par restaurant que des dates futures sont ignorées*
+      ****************************************************************
+       CUMULER_DATE_ALERTE_CAPACITE.
+       MOVE 0 TO WtrouveAlerte
+       MOVE 1 TO WidxAlerte
+       PERFORM WITH TEST AFTER UNTIL WidxAlerte > WnbDatesAlerte
+         IF WdateAlerteEntry(WidxAlerte) = WdateAlerteEntier THEN
+           ADD frs_nbPersonnes TO WsommeAlerteEntry(WidxAlerte)
+           MOVE 1 TO WtrouveAlerte
+         END-IF
+         ADD 1 TO WidxAlerte
+       END-PERFORM
+       IF WtrouveAlerte = 0 AND WnbDatesAlerte < 100 THEN
+         ADD 1 TO WnbDatesAlerte
+         MOVE WdateAlerteEntier TO WdateAlerteEntry(WnbDatesAlerte)
+         MOVE frs_nbPersonnes TO WsommeAlerteEntry(WnbDatesAlerte)
+       ELSE IF WtrouveAlerte = 0 AND WdateAlerteSaturee = 0 THEN
+         DISPLAY 'ATTENTION : plus de 100 dates futures distinctes '
+     -     'pour le restaurant ',fr_id,
+     -     ', certaines alertes de capacité ne seront pas signalées'
+         MOVE 1 TO WdateAlerteSaturee
+       END-IF.
+
+      ****************RAPPORT_CLOTURE_ANNUELLE***************************
+      *Etablit, pour l'année saisie, le bilan financier de chaque     *
+      *restaurant actif ou non : chiffre d'affaire encaissé, nombre de*
+      *réservations honorées, d'annulations et d'absences, ainsi que *
+      *le cumul tous restaurants confondus ; le résultat est écrit à *
+      *l'écran et dans un fichier cloture_<année>.txt                *
+      ****************************************************************
+       RAPPORT_CLOTURE_ANNUELLE.
+       DISPLAY '================================'
+       DISPLAY '=== CLOTURE ANNUELLE COMPTABLE ==='
+       DISPLAY '================================'
+       PERFORM WITH TEST AFTER UNTIL WanneeCloture >= 2015
+         DISPLAY 'Année à clôturer (AAAA) :'
+         ACCEPT WanneeCloture
+       END-PERFORM
+
+       STRING 'cloture_' WanneeCloture DELIMITED BY SIZE
+     -   '.txt' DELIMITED BY SIZE INTO WNomFichierExport
+       OPEN OUTPUT fExport
+       MOVE SPACE TO exportLigne
+       STRING 'Clôture comptable annuelle ' WanneeCloture
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+
+       OPEN INPUT frestaurants
+       OPEN INPUT freservations
+       MOVE 0 TO WclotCATotal
+       MOVE 0 TO WclotNbResaTotal
+       MOVE 0 TO WclotNbAnnulTotal
+       MOVE 0 TO WclotNbAttenteTotal
+       MOVE 0 TO WclotNbAbsTotal
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           PERFORM CALCULER_CLOTURE_RESTO
+           MOVE SPACE TO exportLigne
+           STRING 'Restaurant ' fr_id ' - ' fr_nom DELIMITED BY SIZE
+     -       INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '--------------------------------'
+           DISPLAY 'Restaurant ',fr_id,' - ',fr_nom
+           MOVE SPACE TO exportLigne
+           STRING '  Chiffre d''affaire : ' WclotCA DELIMITED BY SIZE
+     -       INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '  Chiffre d''affaire : ',WclotCA
+           MOVE SPACE TO exportLigne
+           STRING '  Réservations honorées : ' WclotNbResa
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '  Réservations honorées : ',WclotNbResa
+           MOVE SPACE TO exportLigne
+           STRING '  Annulations : ' WclotNbAnnul DELIMITED BY SIZE
+     -       INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '  Annulations : ',WclotNbAnnul
+           MOVE SPACE TO exportLigne
+           STRING '  Sur liste d''attente : ' WclotNbAttente
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '  Sur liste d''attente : ',WclotNbAttente
+           MOVE SPACE TO exportLigne
+           STRING '  Absences : ' WclotNbAbs DELIMITED BY SIZE
+     -       INTO exportLigne
+           WRITE exportLigne
+           DISPLAY '  Absences : ',WclotNbAbs
+           ADD WclotCA TO WclotCATotal
+           ADD WclotNbResa TO WclotNbResaTotal
+           ADD WclotNbAnnul TO WclotNbAnnulTotal
+           ADD WclotNbAttente TO WclotNbAttenteTotal
+           ADD WclotNbAbs TO WclotNbAbsTotal
+       END-PERFORM
+       MOVE SPACE TO exportLigne
+       MOVE '================================' TO exportLigne
+       WRITE exportLigne
+       MOVE SPACE TO exportLigne
+       STRING 'Total chiffre d''affaire : ' WclotCATotal
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE SPACE TO exportLigne
+       STRING 'Total réservations honorées : ' WclotNbResaTotal
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE SPACE TO exportLigne
+       STRING 'Total annulations : ' WclotNbAnnulTotal
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE SPACE TO exportLigne
+       STRING 'Total sur liste d''attente : ' WclotNbAttenteTotal
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE SPACE TO exportLigne
+       STRING 'Total absences : ' WclotNbAbsTotal DELIMITED BY SIZE
+     -   INTO exportLigne
+       WRITE exportLigne
+       DISPLAY '================================'
+       DISPLAY 'Total chiffre d''affaire : ',WclotCATotal
+       DISPLAY 'Total réservations honorées : ',WclotNbResaTotal
+       DISPLAY 'Total annulations : ',WclotNbAnnulTotal
+       DISPLAY 'Total sur liste d''attente : ',WclotNbAttenteTotal
+       DISPLAY 'Total absences : ',WclotNbAbsTotal
+       DISPLAY '================================'
+       CLOSE frestaurants
+       CLOSE freservations
+       CLOSE fExport
+       DISPLAY 'Rapport écrit : ',WNomFichierExport.
+
+      ****************CALCULER_CLOTURE_RESTO*****************************
+      *Cumule, pour le restaurant du tampon fr_id et l'année          *
+      *WanneeCloture, le chiffre d'affaire des réservations honorées, *
+      *le nombre de réservations honorées, d'annulations et          *
+      *d'absences                                                     *
+      ****************************************************************
+       CALCULER_CLOTURE_RESTO.
+       MOVE 0 TO WclotCA
+       MOVE 0 TO WclotNbResa
+       MOVE 0 TO WclotNbAnnul
+       MOVE 0 TO WclotNbAttente
+       MOVE 0 TO WclotNbAbs
+       MOVE fr_id TO frs_idrest
+       START freservations, KEY IS = frs_idrest
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 0 TO WclotFinResa
+           PERFORM WITH TEST AFTER UNTIL WclotFinResa = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO WclotFinResa
+             NOT AT END
+               IF frs_idrest NOT = fr_id THEN
+                 MOVE 1 TO WclotFinResa
+               ELSE
+                 IF frs_date_annee = WanneeCloture THEN
+                   EVALUATE frs_statut
+                     WHEN 1
+                       IF frs_prix > 0 THEN
+                         ADD 1 TO WclotNbResa
+                         ADD frs_prix TO WclotCA
+                       END-IF
+                     WHEN 2
+                       ADD 1 TO WclotNbAttente
+                     WHEN 3
+                       ADD 1 TO WclotNbAnnul
+                     WHEN 4
+                       ADD 1 TO WclotNbAbs
+                   END-EVALUATE
+                 END-IF
+               END-IF
+           END-PERFORM
+       END-START.
+
+      ****************EXPORTER_TOUTES_DONNEES_CSV*******************
+      *Exporte le contenu intégral des six fichiers de données vers *
+      *un fichier CSV par fichier (export_<nom>.csv), pour permettre*
+      *une reprise dans un tableur ou un autre système ; les seules *
+      *données non reprises sont les tableaux OCCURS des horaires   *
+      *par jour (fr_horaireSemaine) et du plan de tables            *
+      *(fr_planTables), qui ne se prêtent pas à une colonne CSV     *
+      ****************************************************************
+       EXPORTER_TOUTES_DONNEES_CSV.
+       PERFORM EXPORTER_MENUS_CSV
+       PERFORM EXPORTER_PLATS_CSV
+       PERFORM EXPORTER_CLIENTS_CSV
+       PERFORM EXPORTER_RESTAURANTS_CSV
+       PERFORM EXPORTER_RESERVATIONS_CSV
+       PERFORM EXPORTER_UTILISATEURS_CSV
+       DISPLAY 'Export CSV des six fichiers de données terminé'.
+
+      ****************EXPORTER_MENUS_CSV*******************************
+       EXPORTER_MENUS_CSV.
+       MOVE 'export_menus.csv' TO WNomFichierExport
+       OPEN INPUT fmenus
+       OPEN OUTPUT fExport
+       MOVE 'nom;entree;plat;dessert;prix;dispoDebut;dispoFin'
+     -   TO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fmenus NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING fm_nom ';' fm_entree ';' fm_plat ';' fm_dessert ';'
+     -       fm_prix ';' fm_dispoDebut ';' fm_dispoFin
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE fmenus
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
+
+      ****************EXPORTER_PLATS_CSV********************************
+       EXPORTER_PLATS_CSV.
+       MOVE 'export_plats.csv' TO WNomFichierExport
+       OPEN INPUT fplats
+       OPEN OUTPUT fExport
+       MOVE SPACE TO exportLigne
+       STRING 'nom;type;prix;vegetarien;vegan;sansGluten;allergenes;'
+     -   'dispoDebut;dispoFin;stock;description;photo'
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fplats NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING fp_nom ';' fp_type ';' fp_prix ';' fp_vegetarien ';'
+     -       fp_vegan ';' fp_sansGluten ';' fp_allergenes ';'
+     -       fp_dispoDebut ';' fp_dispoFin ';' fp_stock ';'
+     -       fp_description ';' fp_photo
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE fplats
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
+
+      ****************EXPORTER_CLIENTS_CSV******************************
+       EXPORTER_CLIENTS_CSV.
+       MOVE 'export_clients.csv' TO WNomFichierExport
+       OPEN INPUT fclients
+       OPEN OUTPUT fExport
+       MOVE SPACE TO exportLigne
+       STRING 'id;nom;prenom;nbReserv;nbAbsences;pctReduc;'
+     -   'pointsFidelite;tel;mail;rue;ville;codeP'
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fclients NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING fc_id ';' fc_nom ';' fc_prenom ';' fc_nbReserv ';'
+     -       fc_nbAbsences ';' fc_pctReduc ';' fc_pointsFidelite ';'
+     -       fc_tel ';' fc_mail ';' fc_rue ';' fc_ville ';' fc_codeP
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE fclients
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
+
+      ****************EXPORTER_RESTAURANTS_CSV**************************
+      *Le plan de tables (fr_planTables) et les horaires détaillés   *
+      *par jour (fr_horaireSemaine) sont des tableaux OCCURS et ne   *
+      *sont pas repris colonne par colonne dans cet export           *
+      ****************************************************************
+       EXPORTER_RESTAURANTS_CSV.
+       MOVE 'export_restaurants.csv' TO WNomFichierExport
+       OPEN INPUT frestaurants
+       OPEN OUTPUT fExport
+       MOVE SPACE TO exportLigne
+       STRING 'id;nom;rue;ville;codeP;tel;nbPlaces;sweb;actif;'
+     -   'nbTables;placesParTable;jourFermeture;heureOuverture;'
+     -   'heureFermeture;horaireConfigure;devise;tauxChange;tauxTVA'
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING fr_id ';' fr_nom ';' fr_rue ';' fr_ville ';'
+     -       fr_codeP ';' fr_tel ';' fr_nbPlaces ';'
+     -       FUNCTION TRIM(fr_sweb) ';' fr_actif ';'
+     -       fr_nbTables ';' fr_placesParTable ';' fr_jourFermeture ';'
+     -       fr_heureOuverture ';' fr_heureFermeture ';'
+     -       fr_horaireConfigure ';' fr_devise ';'
+     -       fr_tauxChange ';' fr_tauxTVA
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE frestaurants
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
+
+      ****************EXPORTER_RESERVATIONS_CSV*************************
+       EXPORTER_RESERVATIONS_CSV.
+       MOVE 'export_reservations.csv' TO WNomFichierExport
+       OPEN INPUT freservations
+       OPEN OUTPUT fExport
+       MOVE SPACE TO exportLigne
+       STRING 'id;idcli;idrest;date;heure;prix;nomsMenus;nbPersonnes;'
+     -   'statut;numTable;motifAnnulation;dateAnnulation;'
+     -   'heureAnnulation;fraisAnnulation;montantRembourse;idGroupe'
+     -   DELIMITED BY SIZE INTO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING frs_id ';' frs_idcli ';' frs_idrest ';'
+     -       frs_date_jour '/' frs_date_mois '/' frs_date_annee ';'
+     -       frs_heure_heure ':' frs_heure_minute ';' frs_prix ';'
+     -       frs_nomsMenus ';' frs_nbPersonnes ';' frs_statut ';'
+     -       frs_numTable ';' FUNCTION TRIM(frs_motifAnnulation) ';'
+     -       frs_dateAnnulation_jour '/' frs_dateAnnulation_mois '/'
+     -       frs_dateAnnulation_annee ';' frs_heureAnnulation_heure ':'
+     -       frs_heureAnnulation_minute ';' frs_fraisAnnulation ';'
+     -       frs_montantRembourse ';' frs_idGroupe
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE freservations
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
+
+      ****************EXPORTER_UTILISATEURS_CSV*************************
+      *Le mot de passe (haché) n'est jamais inclus dans cet export,  *
+      *comme il n'est jamais affiché ailleurs dans le programme      *
+      ****************************************************************
+       EXPORTER_UTILISATEURS_CSV.
+       MOVE 'export_utilisateurs.csv' TO WNomFichierExport
+       OPEN INPUT futilisateurs
+       OPEN OUTPUT fExport
+       MOVE 'id;pseudo;role;nbEchecs;verrouille' TO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ futilisateurs NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           MOVE SPACE TO exportLigne
+           STRING fu_id ';' fu_pseudo ';' fu_role ';' fu_nbEchecs ';'
+     -       fu_verrouille
+     -       DELIMITED BY SIZE INTO exportLigne
+           WRITE exportLigne
+       END-PERFORM
+       CLOSE futilisateurs
+       CLOSE fExport
+       DISPLAY 'Export écrit : ',WNomFichierExport.
