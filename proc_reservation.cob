@@ -118,8 +118,18 @@
          NOT INVALID KEY
          MOVE fr_id TO frs_idrest
          MOVE fr_id TO WidRestSauv
-         MOVE 1 TO WvaleurOK         
+         MOVE 1 TO WvaleurOK
          MOVE fr_nbPlaces TO WcapaciteRestaurant
+         MOVE fr_heureOuverture TO WheureOuvertureResto
+         MOVE fr_heureFermeture TO WheureFermetureResto
+         MOVE fr_horaireConfigure TO WhoraireConfigure
+         MOVE 1 TO Widx
+         PERFORM WITH TEST AFTER UNTIL Widx > 7
+           MOVE fr_jourFerme(Widx) TO WjourFermeJ(Widx)
+           MOVE fr_hOuvJour(Widx) TO WhOuvJ(Widx)
+           MOVE fr_hFermJour(Widx) TO WhFermJ(Widx)
+           ADD 1 TO Widx
+         END-PERFORM
        END-PERFORM
        DISPLAY '-====================================-'
        CLOSE frestaurants.
@@ -156,9 +166,10 @@
          PERFORM WITH TEST AFTER UNTIL Wfin = 1
            READ freservations NEXT
            AT END MOVE 1 TO Wfin
-           NOT AT END 
-              IF frs_idrest = WidRestSauv AND frs_date = Wdate  
-     - AND frs_heure <= WheureMax AND frs_heure >= WheureMin THEN
+           NOT AT END
+              IF frs_idrest = WidRestSauv AND frs_date = Wdate
+     - AND frs_heure <= WheureMax AND frs_heure >= WheureMin
+     - AND frs_statut NOT = 2 AND frs_statut NOT = 3 THEN
               ADD frs_nbPersonnes TO WplacesOccupees
          END-PERFORM
          IF WplacesOccupees < WcapaciteRestaurant THEN
@@ -170,6 +181,240 @@
       -' restaurant'
          END-IF.
 
+      ***IMPRIMER_TICKET_RESA********************************************
+      *Imprime (fichier + écran) un ticket de confirmation reprenant *
+      *le restaurant, la date, l'heure et le nombre de couverts de la *
+      *réservation qui vient d'être enregistrée                       *
+      ****************************************************************
+       IMPRIMER_TICKET_RESA.
+       STRING 'ticket_' frs_id DELIMITED BY SIZE
+     -   '.txt' DELIMITED BY SIZE INTO WNomFichierTicket
+       OPEN OUTPUT fTicket
+       OPEN INPUT frestaurants
+       MOVE frs_idrest TO fr_id
+       READ frestaurants
+         INVALID KEY
+           DISPLAY 'Erreur : restaurant introuvable pour le ticket'
+         NOT INVALID KEY
+           MOVE SPACE TO ticketLigne
+           MOVE '======================================' TO ticketLigne
+           WRITE ticketLigne
+           STRING 'Confirmation de reservation n. ' frs_id
+     -       DELIMITED BY SIZE INTO ticketLigne
+           WRITE ticketLigne
+           STRING 'Restaurant : ' fr_nom DELIMITED BY SIZE
+     -       INTO ticketLigne
+           WRITE ticketLigne
+           STRING 'Adresse : ' fr_rue ' ' fr_codeP ' ' fr_ville
+     -       DELIMITED BY SIZE INTO ticketLigne
+           WRITE ticketLigne
+           STRING 'Date : ' frs_date_jour '/' frs_date_mois '/'
+     -       frs_date_annee DELIMITED BY SIZE INTO ticketLigne
+           WRITE ticketLigne
+           STRING 'Heure : ' frs_heure_heure ':' frs_heure_minute
+     -       DELIMITED BY SIZE INTO ticketLigne
+           WRITE ticketLigne
+           STRING 'Nombre de personnes : ' frs_nbPersonnes
+     -       DELIMITED BY SIZE INTO ticketLigne
+           WRITE ticketLigne
+           IF frs_numTable > 0 THEN
+             STRING 'Table : ' frs_numTable DELIMITED BY SIZE
+     -         INTO ticketLigne
+             WRITE ticketLigne
+           END-IF
+           MOVE '======================================' TO ticketLigne
+           WRITE ticketLigne
+
+           DISPLAY ' '
+           DISPLAY '======================================'
+           DISPLAY 'Confirmation de reservation n. ',frs_id
+           DISPLAY 'Restaurant : ',fr_nom
+           DISPLAY 'Adresse : ',fr_rue,' ',fr_codeP,' ',fr_ville
+           DISPLAY 'Date : ',frs_date_jour,'/',frs_date_mois,'/',
+     -       frs_date_annee
+           DISPLAY 'Heure : ',frs_heure_heure,':',frs_heure_minute
+           DISPLAY 'Nombre de personnes : ',frs_nbPersonnes
+           IF frs_numTable > 0 THEN
+             DISPLAY 'Table : ',frs_numTable
+           END-IF
+           DISPLAY '======================================'
+       END-READ
+       CLOSE frestaurants
+       CLOSE fTicket.
+
+      ***AFFICHER_DETAIL_FACTURE******************************************
+      *Décompose frs_nomsMenus (menus séparés par '/') et imprime une *
+      *ligne par menu commandé avec son prix à la carte (fm_prix),    *
+      *soit dans le ticket (WfacModeFichier = 1), soit à l'écran       *
+      ****************************************************************
+       AFFICHER_DETAIL_FACTURE.
+       MOVE 1 TO WfacPointeur
+       MOVE 0 TO WfacFin
+       OPEN INPUT fmenus
+       PERFORM WITH TEST AFTER UNTIL WfacFin = 1
+         MOVE SPACE TO WfacNomMenu
+         UNSTRING frs_nomsMenus DELIMITED BY '/'
+           INTO WfacNomMenu
+           WITH POINTER WfacPointeur
+           ON OVERFLOW MOVE 1 TO WfacFin
+         END-UNSTRING
+         IF WfacFin = 0 THEN
+           IF WfacNomMenu = SPACE THEN
+             MOVE 1 TO WfacFin
+           ELSE
+             MOVE WfacNomMenu TO fm_nom
+             READ fmenus
+               INVALID KEY
+                 IF WfacModeFichier = 1 THEN
+                   STRING '  - ' WfacNomMenu DELIMITED BY SIZE
+     -               INTO ticketLigne
+                   WRITE ticketLigne
+                 ELSE
+                   DISPLAY '  - ',WfacNomMenu
+                 END-IF
+               NOT INVALID KEY
+                 IF WfacModeFichier = 1 THEN
+                   STRING '  - ' WfacNomMenu ' : ' fm_prix ' EUR'
+     -               DELIMITED BY SIZE INTO ticketLigne
+                   WRITE ticketLigne
+                 ELSE
+                   DISPLAY '  - ',WfacNomMenu,' : ',fm_prix,' EUR'
+                 END-IF
+             END-READ
+           END-IF
+         END-IF
+       END-PERFORM
+       CLOSE fmenus.
+
+      ***IMPRIMER_FACTURE_TVA*********************************************
+      *Imprime (fichier + écran) la facture détaillée d'une commande,   *
+      *avec décomposition du montant total en prix hors taxe et TVA,   *
+      *le détail par menu commandé et la réduction fidélité appliquée, *
+      *à partir de frs_prix une fois la commande finalisée             *
+      ****************************************************************
+       IMPRIMER_FACTURE_TVA.
+       MOVE 'EUR' TO WdeviseResto
+       MOVE 0 TO WmontantDevise
+       MOVE WtauxTVA TO WtauxTVAResto
+       OPEN INPUT frestaurants
+       MOVE frs_idrest TO fr_id
+       READ frestaurants
+         INVALID KEY CONTINUE
+         NOT INVALID KEY
+           MOVE fr_devise TO WdeviseResto
+           IF fr_tauxTVA > 0 THEN
+             MOVE fr_tauxTVA TO WtauxTVAResto
+           END-IF
+           IF fr_devise NOT = SPACE AND fr_devise NOT = 'EUR' THEN
+             COMPUTE WmontantDevise ROUNDED =
+     -         frs_prix * fr_tauxChange
+           END-IF
+       END-READ
+       CLOSE frestaurants
+
+       COMPUTE WmontantHT ROUNDED = frs_prix / (1 + WtauxTVAResto)
+       SUBTRACT WmontantHT FROM frs_prix GIVING WmontantTVA
+
+       STRING 'facture_' frs_id DELIMITED BY SIZE
+     -   '.txt' DELIMITED BY SIZE INTO WNomFichierTicket
+       OPEN OUTPUT fTicket
+       MOVE SPACE TO ticketLigne
+       MOVE '======================================' TO ticketLigne
+       WRITE ticketLigne
+       STRING 'Facture - reservation n. ' frs_id
+     -   DELIMITED BY SIZE INTO ticketLigne
+       WRITE ticketLigne
+       STRING 'Menus : ' frs_nomsMenus DELIMITED BY SIZE
+     -   INTO ticketLigne
+       WRITE ticketLigne
+       MOVE 1 TO WfacModeFichier
+       PERFORM AFFICHER_DETAIL_FACTURE
+       STRING 'Montant HT : ' WmontantHT DELIMITED BY SIZE
+     -   INTO ticketLigne
+       WRITE ticketLigne
+       STRING 'TVA (' WtauxTVAResto ') : ' WmontantTVA
+     -   DELIMITED BY SIZE INTO ticketLigne
+       WRITE ticketLigne
+       IF WremiseFideliteCommande > 0 THEN
+         STRING 'Réduction fidélité : -' WremiseFideliteCommande
+     -     ' EUR' DELIMITED BY SIZE INTO ticketLigne
+         WRITE ticketLigne
+       END-IF
+       STRING 'Montant TTC : ' frs_prix ' EUR' DELIMITED BY SIZE
+     -   INTO ticketLigne
+       WRITE ticketLigne
+       IF WmontantDevise > 0 THEN
+         STRING 'Montant TTC (' WdeviseResto ') : ' WmontantDevise
+     -     DELIMITED BY SIZE INTO ticketLigne
+         WRITE ticketLigne
+       END-IF
+       MOVE '======================================' TO ticketLigne
+       WRITE ticketLigne
+       CLOSE fTicket
+
+       DISPLAY ' '
+       DISPLAY '======================================'
+       DISPLAY 'Facture - reservation n. ',frs_id
+       DISPLAY 'Menus : ',frs_nomsMenus
+       MOVE 0 TO WfacModeFichier
+       PERFORM AFFICHER_DETAIL_FACTURE
+       DISPLAY 'Montant HT : ',WmontantHT
+       DISPLAY 'TVA (',WtauxTVAResto,') : ',WmontantTVA
+       IF WremiseFideliteCommande > 0 THEN
+         DISPLAY 'Réduction fidélité : -',WremiseFideliteCommande,
+     -     ' EUR'
+       END-IF
+       DISPLAY 'Montant TTC : ',frs_prix,' EUR'
+       IF WmontantDevise > 0 THEN
+         DISPLAY 'Montant TTC (',WdeviseResto,') : ',WmontantDevise
+       END-IF
+       DISPLAY '======================================'.
+
+      ***PROMOUVOIR_LISTE_ATTENTE***************************************
+      *Après la libération de places dans un restaurant, recherche la*
+      *première réservation en liste d'attente pour le même créneau  *
+      *et la confirme si la capacité redevenue libre le permet        *
+      ****************************************************************
+       PROMOUVOIR_LISTE_ATTENTE.
+       MOVE frs_idrest TO WidRestSauv
+       MOVE frs_date TO Wdate
+       MOVE frs_heure TO WheureSauv
+       MOVE WheureSauv TO WheureMin
+       MOVE WheureSauv TO WheureMax
+       IF WheureMin_minute > 30 THEN
+         MOVE 0 TO WheureMin_minute
+       ELSE
+         MOVE 30 TO WheureMin_minute
+       END-IF
+       IF WheureMax_minute > 30 THEN
+         MOVE 0 TO WheureMax_minute
+       ELSE
+         MOVE 30 TO WheureMax_minute
+       END-IF
+       SUBTRACT 1 FROM WheureMin_heure
+       ADD 2 TO WheureMax_heure
+       PERFORM NOMBRE_PLACE_RESTANTE
+       MOVE WidRestSauv TO frs_idrest
+       MOVE 0 TO Wtrouve
+       MOVE 0 TO Wfin
+       START freservations, KEY IS = frs_idrest
+       NOT INVALID KEY
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
+           READ freservations NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+             IF frs_idrest = WidRestSauv AND frs_date = Wdate
+     -  AND frs_heure = WheureSauv AND frs_statut = 2
+     -  AND frs_nbPersonnes <= WPlacesLibres THEN
+               MOVE 1 TO frs_statut
+               REWRITE resaTampon
+               MOVE 1 TO Wtrouve
+               DISPLAY 'La réservation ',frs_id,
+     -  ' a été confirmée suite à une annulation'
+             END-IF
+         END-PERFORM
+       END-START.
+
        NOMBRE_RESERVATION_JOUR.
        MOVE 0 TO WnbReservCli
        MOVE 0 TO Wfin
@@ -185,8 +430,179 @@
              END-IF
          END-PERFORM.
 
+      ***CREER_OCCURRENCES_RESA******************************************
+      *Propose, juste après l'enregistrement d'une réservation, de la *
+      *décliner sur plusieurs dates (groupe/événement récurrent) : la *
+      *même table, la même heure et le même nombre de personnes sont  *
+      *répétés tous les N jours pour les occurrences suivantes, qui   *
+      *partagent toutes le frs_idGroupe de la première occurrence     *
+      ****************************************************************
+       CREER_OCCURRENCES_RESA.
+       MOVE 0 TO Wrecurrente
+       PERFORM WITH TEST AFTER UNTIL Wrecurrente = 0 OR Wrecurrente = 1
+         DISPLAY 'Cette réservation fait elle partie d''un groupe ou '
+     -    'd''un événement récurrent (plusieurs dates) ?'
+         DISPLAY '1 : oui     0 : non'
+         ACCEPT Wrecurrente
+       END-PERFORM
+       IF Wrecurrente = 1 THEN
+         PERFORM WITH TEST AFTER UNTIL WrecFreqJours > 0
+           DISPLAY 'Fréquence entre deux dates, en jours (ex: 7 pour'
+     -      ' une récurrence hebdomadaire) :'
+           ACCEPT WrecFreqJours
+         END-PERFORM
+         PERFORM WITH TEST AFTER UNTIL WrecNbOccurrences > 0
+           DISPLAY 'Nombre de dates supplémentaires à créer :'
+           ACCEPT WrecNbOccurrences
+         END-PERFORM
+         MOVE frs_date_annee TO WrecDateISO_annee
+         MOVE frs_date_mois TO WrecDateISO_mois
+         MOVE frs_date_jour TO WrecDateISO_jour
+         COMPUTE WrecDateEntier =
+     -     FUNCTION INTEGER-OF-DATE(WrecDateISOInt)
+         MOVE 0 TO WrecCompteur
+         PERFORM WITH TEST AFTER UNTIL WrecCompteur = WrecNbOccurrences
+           ADD 1 TO WrecCompteur
+           ADD WrecFreqJours TO WrecDateEntier
+           MOVE FUNCTION DATE-OF-INTEGER(WrecDateEntier) TO WrecDateISO
+           MOVE WrecDateISO_jour TO Wdate_jour
+           MOVE WrecDateISO_mois TO Wdate_mois
+           MOVE WrecDateISO_annee TO Wdate_annee
+           MOVE Wdate TO frs_date
+           PERFORM VERIFIER_JOUR_OUVERT
+           PERFORM NOMBRE_PLACE_RESTANTE
+           IF WrestaurantFerme = 1 THEN
+             DISPLAY 'Occurrence du ',Wdate_jour,'/',Wdate_mois,'/',
+     -        Wdate_annee,' ignorée : restaurant fermé ce jour là'
+           ELSE IF frs_nbPersonnes <= WPlacesLibres THEN
+             PERFORM RECHERCHER_NUM_RESA
+             MOVE Wnum TO frs_id
+             MOVE Wdate TO frs_date
+             MOVE WidGroupeResa TO frs_idGroupe
+             MOVE 1 TO frs_statut
+             PERFORM ASSIGNER_TABLE
+             WRITE resaTampon
+             IF frs_stat = 0 THEN
+               DISPLAY 'Occurrence du ',Wdate_jour,'/',Wdate_mois,'/',
+     -          Wdate_annee,' enregistrée (réservation ',frs_id,')'
+             ELSE
+               DISPLAY 'Erreur lors de l''enregistrement de l''',
+     -          'occurrence du ',Wdate_jour,'/',Wdate_mois,'/',
+     -          Wdate_annee
+             END-IF
+           ELSE
+             DISPLAY 'Occurrence du ',Wdate_jour,'/',Wdate_mois,'/',
+     -        Wdate_annee,' ignorée : plus assez de places'
+           END-IF
+           END-IF
+         END-PERFORM
+         MOVE 0 TO WrecFreqJours
+         MOVE 0 TO WrecNbOccurrences
+       END-IF.
+
+      ***VERIFIER_JOUR_OUVERT********************************************
+      *Vérifie que la date de réservation n'est ni le jour de         *
+      *fermeture hebdomadaire du restaurant (fr_jourFermeture) ni un  *
+      *jour férié de la table TableJoursFeries ; positionne           *
+      *WrestaurantFerme à 1 si le restaurant est fermé ce jour là     *
+      ****************************************************************
+       VERIFIER_JOUR_OUVERT.
+       MOVE 0 TO WrestaurantFerme
+       MOVE frs_date_annee TO WdateResaISO_annee
+       MOVE frs_date_mois TO WdateResaISO_mois
+       MOVE frs_date_jour TO WdateResaISO_jour
+       COMPUTE WjourSemaineEntier =
+           FUNCTION INTEGER-OF-DATE(WdateResaISOInt)
+       COMPUTE WjourSemaine = FUNCTION MOD(WjourSemaineEntier, 7)
+       IF WjourSemaine = 0 THEN
+         MOVE 7 TO WjourSemaine
+       END-IF
+       OPEN INPUT frestaurants
+       MOVE WidRestSauv TO fr_id
+       READ frestaurants
+         NOT INVALID KEY
+           IF fr_horaireConfigure = 1 THEN
+             IF fr_jourFerme(WjourSemaine) = 1 THEN
+               MOVE 1 TO WrestaurantFerme
+               DISPLAY 'Le restaurant est fermé ce jour de la semaine'
+             END-IF
+           ELSE
+             IF fr_jourFermeture NOT = 0
+     -         AND fr_jourFermeture = WjourSemaine THEN
+               MOVE 1 TO WrestaurantFerme
+               DISPLAY 'Le restaurant est fermé ce jour de la semaine'
+             END-IF
+           END-IF
+       CLOSE frestaurants
+       IF WrestaurantFerme = 0 THEN
+         MOVE 1 TO WidxJourFerie
+         PERFORM WITH TEST AFTER UNTIL WidxJourFerie > 8
+           IF frs_date_jour = JF_jour(WidxJourFerie)
+     -  AND frs_date_mois = JF_mois(WidxJourFerie) THEN
+             MOVE 1 TO WrestaurantFerme
+             DISPLAY 'Cette date est un jour férié, le restaurant '
+     -   'est fermé'
+           END-IF
+           ADD 1 TO WidxJourFerie
+         END-PERFORM
+       END-IF.
+
+      ***ASSIGNER_TABLE**************************************************
+      *Recherche la première table libre du restaurant pour la date et*
+      *le créneau horaire en cours et la place dans frs_numTable ;    *
+      *si toutes les tables sont occupées, la réservation reste quand *
+      *même possible tant que NOMBRE_PLACE_RESTANTE l'autorise, mais  *
+      *frs_numTable vaut alors 0 (pas de table dédiée)                *
+      ****************************************************************
+       ASSIGNER_TABLE.
+       MOVE resaTampon TO WresaTamponSauv
+       MOVE frs_nbPersonnes TO WnbPersonnesTable
+       MOVE 0 TO WnumTableSauv
+       OPEN INPUT frestaurants
+       MOVE WidRestSauv TO fr_id
+       READ frestaurants
+         INVALID KEY MOVE 0 TO WnbTables
+         NOT INVALID KEY
+           MOVE fr_nbTables TO WnbTables
+           MOVE fr_planTables TO WplanTablesResto
+       END-READ
+       CLOSE frestaurants
+       MOVE 0 TO WtableLibre
+       MOVE 1 TO WnumTableEssai
+       PERFORM WITH TEST AFTER UNTIL WtableLibre = 1
+     -    OR WnumTableEssai > WnbTables
+         MOVE 1 TO WtableLibre
+         MOVE WidRestSauv TO frs_idrest
+         MOVE 0 TO Wfin
+         START freservations, KEY IS = frs_idrest
+         NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+               IF frs_idrest = WidRestSauv AND frs_date = Wdate
+     -    AND frs_heure <= WheureMax AND frs_heure >= WheureMin
+     -    AND frs_statut NOT = 2 AND frs_statut NOT = 3
+     -    AND frs_numTable = WnumTableEssai THEN
+                 MOVE 0 TO WtableLibre
+               END-IF
+           END-PERFORM
+         END-START
+         IF WtableLibre = 1 AND
+     -      WplaceTable(WnumTableEssai) < WnbPersonnesTable THEN
+           MOVE 0 TO WtableLibre
+         END-IF
+         IF WtableLibre = 1 AND WnbTables > 0 THEN
+           MOVE WnumTableEssai TO WnumTableSauv
+         ELSE
+           ADD 1 TO WnumTableEssai
+         END-IF
+       END-PERFORM
+       MOVE WresaTamponSauv TO resaTampon
+       MOVE WnumTableSauv TO frs_numTable.
+
       **********************NOUVELLE RESERVATION *********************
-       AJOUTER_RESA.       
+       AJOUTER_RESA.
        OPEN I-O freservations
 
        DISPLAY '|====================================|'
@@ -221,18 +637,39 @@
                  ACCEPT frs_date_annee
                END-PERFORM
                MOVE frs_date TO Wdate
+               PERFORM VERIFIER_JOUR_OUVERT
+               IF WrestaurantFerme = 1 THEN
+                 MOVE 0 TO Wlibre
+               END-IF
                PERFORM NOMBRE_RESERVATION_JOUR
-               IF WnbReservCli = 1 THEN
+               IF WrestaurantFerme NOT = 1 AND WnbReservCli = 1 THEN
                  DISPLAY 'Le client a déjà effectué 1 réservation '
      -   'pour cette date '
-                 MOVE 0 TO Wlibre
+                 MOVE 0 TO Wchoix
+                 PERFORM WITH TEST AFTER UNTIL Wchoix = 0 OR Wchoix = 1
+                   DISPLAY 'Forcer la création malgré la limite ? '
+     -     '(réservé aux gérants) 1 : oui   0 : non'
+                   ACCEPT Wchoix
+                 END-PERFORM
+                 IF Wchoix = 1 THEN
+                   MOVE 1 TO Wlibre
+                 ELSE
+                   MOVE 0 TO Wlibre
+                 END-IF
                END-IF
                IF Wlibre NOT EQUAL 0 THEN
+               IF WhoraireConfigure = 1 THEN
+                 MOVE WhOuvJ(WjourSemaine) TO WheureOuvertureResto
+                 MOVE WhFermJ(WjourSemaine) TO WheureFermetureResto
+               END-IF
                DISPLAY 'Veuillez saisir l heure de la réservation'
-               PERFORM WITH TEST AFTER UNTIL  frs_heure_heure <= 22  
-     -     AND frs_heure_heure >= 12
+               DISPLAY 'Horaires du restaurant : ',WheureOuvertureResto,
+     -     'h - ',WheureFermetureResto,'h'
+               PERFORM WITH TEST AFTER UNTIL
+     -     frs_heure_heure <= WheureFermetureResto
+     -     AND frs_heure_heure >= WheureOuvertureResto
                  DISPLAY 'heure: (24)'
-                 ACCEPT frs_heure_heure             
+                 ACCEPT frs_heure_heure
                END-PERFORM
                PERFORM WITH TEST AFTER UNTIL  frs_heure_minute <= 59
                  DISPLAY 'minute: (59)'
@@ -260,14 +697,30 @@
              MOVE Wdate TO frs_date
              MOVE WheureSauv TO frs_heure
              MOVE 0 TO frs_prix
+             MOVE WidSauv TO frs_idGroupe
              MOVE 1 TO Wlibre
              PERFORM WITH TEST AFTER UNTIL Wlibre = 0
               DISPLAY 'Nombre de personnes:'
-               ACCEPT frs_nbPersonnes 
-              IF frs_nbPersonnes <= WPlacesLibres THEN 
+               ACCEPT frs_nbPersonnes
+              IF frs_nbPersonnes <= WPlacesLibres THEN
+              MOVE 1 TO frs_statut
+              PERFORM ASSIGNER_TABLE
               WRITE resaTampon
                IF frs_stat = 0 THEN
                  DISPLAY 'Nouvelle réservation enregistrée'
+                 MOVE 'freservations' TO WauditFichier
+                 MOVE frs_id TO WauditCle
+                 MOVE 'AJOUT' TO WauditOperation
+                 PERFORM ENREGISTRER_AUDIT
+                 IF frs_numTable > 0 THEN
+                   DISPLAY 'Table attribuée : ',frs_numTable
+                 ELSE
+                   DISPLAY 'Aucune table disponible : réservation ',
+     -               'enregistrée sans table dédiée'
+                 END-IF
+                 PERFORM IMPRIMER_TICKET_RESA
+                 MOVE WidSauv TO WidGroupeResa
+                 PERFORM CREER_OCCURRENCES_RESA
                ELSE
                   DISPLAY 'Erreur lors de l''enregistrement'
                END-IF
@@ -275,9 +728,30 @@
              ELSE
               DISPLAY 'Erreur, Il ne reste que ',WPlacesLibres,
      - ' places pour cette heure'
-              DISPLAY 'Souhaiter vous venir moins nombreux dans ',
-     - ' ce restaurant?1 - oui, 0 - non'
-              ACCEPT Wlibre
+              DISPLAY 'Que souhaitez vous faire ? 1 - venir moins ',
+     - 'nombreux, 2 - etre mis sur liste d''attente, 0 - abandonner'
+              MOVE 0 TO Wchoix
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+               WHEN 2
+                MOVE 2 TO frs_statut
+                WRITE resaTampon
+                IF frs_stat = 0 THEN
+                  DISPLAY 'Réservation placée en liste d''attente,'
+     - ' vous serez prévenu dès qu''une place se libère'
+                  MOVE 'freservations' TO WauditFichier
+                  MOVE frs_id TO WauditCle
+                  MOVE 'AJOUT' TO WauditOperation
+                  PERFORM ENREGISTRER_AUDIT
+                ELSE
+                  DISPLAY 'Erreur lors de l''enregistrement'
+                END-IF
+                MOVE 0 TO Wlibre
+               WHEN 1
+                MOVE 1 TO Wlibre
+               WHEN OTHER
+                MOVE 0 TO Wlibre
+              END-EVALUATE
            END-IF
           END-PERFORM
          END-IF
@@ -323,6 +797,9 @@
        DISPLAY 'Heure de la réservation: ', frs_heure_heure,':'
       -         frs_heure_minute
        DISPLAY 'Nombre de personne: ', frs_nbPersonnes
+       IF frs_numTable > 0 THEN
+         DISPLAY 'Table attribuée: ', frs_numTable
+       END-IF
        DISPLAY 'Prix Payé: ', frs_prix.
 
 
@@ -353,14 +830,14 @@
        END-PERFORM
        EVALUATE Wchoix
          WHEN 1
-         DISPLAY 'Veuillez saisir la date du jour:'
-         PERFORM WITH TEST AFTER UNTIL Wdate_jour <= 31 AND 
-     -  Wdate_jour >= 1
+         DISPLAY 'Veuillez saisir la date de début de la période:'
+         PERFORM WITH TEST AFTER UNTIL Wdate_jour <= 31 AND
+     -      Wdate_jour >= 1
            DISPLAY 'jour: (JJ)'
            ACCEPT Wdate_jour
          END-PERFORM
          PERFORM WITH TEST AFTER UNTIL  Wdate_mois <= 12 AND
-     -  Wdate_mois >= 1
+     -      Wdate_mois >= 1
            DISPLAY 'mois: (MM)'
            ACCEPT Wdate_mois
          END-PERFORM
@@ -368,21 +845,41 @@
            DISPLAY 'annee: (AAAA)'
            ACCEPT Wdate_annee
          END-PERFORM
+         DISPLAY 'Veuillez saisir la date de fin de la période'
+     -  ' (saisir 0 pour annee si aucune limite) :'
+         PERFORM WITH TEST AFTER UNTIL Wdate2_jour <= 31 AND
+     -      Wdate2_jour >= 1
+           DISPLAY 'jour: (JJ)'
+           ACCEPT Wdate2_jour
+         END-PERFORM
+         PERFORM WITH TEST AFTER UNTIL Wdate2_mois <= 12 AND
+     -      Wdate2_mois >= 1
+           DISPLAY 'mois: (MM)'
+           ACCEPT Wdate2_mois
+         END-PERFORM
+         DISPLAY 'annee: (AAAA, 0 = pas de limite)'
+         ACCEPT Wdate2_annee
+         COMPUTE WdateDebEntier = Wdate_annee * 10000 +
+     -      Wdate_mois * 100 + Wdate_jour
+         IF Wdate2_annee = 0 THEN
+           MOVE 99999999 TO WdateFinEntier
+         ELSE
+           COMPUTE WdateFinEntier = Wdate2_annee * 10000 +
+     -      Wdate2_mois * 100 + Wdate2_jour
+         END-IF
           MOVE 0 TO Wfin
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ freservations NEXT
               AT END MOVE 1 TO Wfin
-              NOT AT END 
-               IF frs_date_annee >= Wdate_annee THEN
-                 IF frs_date_mois > Wdate_mois THEN
+              NOT AT END
+               COMPUTE WdateResaEntier = frs_date_annee * 10000 +
+     -      frs_date_mois * 100 + frs_date_jour
+               IF WdateResaEntier >= WdateDebEntier AND
+     -      WdateResaEntier <= WdateFinEntier THEN
                  PERFORM AFFICHER_RESA
-                 ELSE IF frs_date_mois = Wdate_mois 
-     -  AND frs_date_jour >= Wdate_jour THEN
-                     PERFORM AFFICHER_RESA
-                 END-IF
                END-IF
             END-READ
-          END-PERFORM 
+          END-PERFORM
          WHEN 2
            PERFORM RECHERCHER_CLIENT
            MOVE 0 TO Wfin
@@ -521,29 +1018,58 @@
            MOVE 0 TO WheureSauv_heure
            MOVE 0 TO WheureSauv_minute
            PERFORM WITH TEST AFTER UNTIL Wdate_jour >= 0 AND
-     - Wdate_jour <= 31
+     -      Wdate_jour <= 31
              DISPLAY 'jour: (jj)'
              ACCEPT Wdate_jour
            END-PERFORM
            PERFORM WITH TEST AFTER UNTIL Wdate_mois >= 0 AND 
-     -  Wdate_mois <= 12
+     -      Wdate_mois <= 12
              DISPLAY 'mois: (MM)'
              ACCEPT Wdate_mois
            END-PERFORM
-           PERFORM WITH TEST AFTER UNTIL Wdate_annee>= 2015 OR 
-     - Wdate_annee = 0
+           PERFORM WITH TEST AFTER UNTIL Wdate_annee>= 2015 OR
+     -      Wdate_annee = 0
              DISPLAY 'annee: (AAAA)'
              ACCEPT Wdate_annee
            END-PERFORM
+           IF Wdate_jour NOT = 0 THEN
+             MOVE Wdate_jour TO frs_date_jour
+           END-IF
+           IF Wdate_mois NOT = 0 THEN
+             MOVE Wdate_mois TO frs_date_mois
+           END-IF
+           IF Wdate_annee NOT = 0 THEN
+             MOVE Wdate_annee TO frs_date_annee
+           END-IF
+           PERFORM VERIFIER_JOUR_OUVERT
+           IF WrestaurantFerme = 1 THEN
+             MOVE 0 TO Wlibre
+           ELSE
+           OPEN INPUT frestaurants
+           MOVE WidRestSauv TO fr_id
+           READ frestaurants
+             NOT INVALID KEY
+               MOVE fr_heureOuverture TO WheureOuvertureResto
+               MOVE fr_heureFermeture TO WheureFermetureResto
+               IF fr_horaireConfigure = 1 THEN
+                 MOVE fr_hOuvJour(WjourSemaine) TO WheureOuvertureResto
+                 MOVE fr_hFermJour(WjourSemaine) TO WheureFermetureResto
+               END-IF
+           END-READ
+           CLOSE frestaurants
            DISPLAY 'Veuillez saisir l''heure de la réservation'
-           PERFORM WITH TEST AFTER UNTIL  WheureSauv_heure <= 22 AND 
-     -     WheureSauv_heure >= 12 OR WheureSauv_heure = 0
+           DISPLAY 'Horaires du restaurant : ',WheureOuvertureResto,
+     -       'h - ',WheureFermetureResto,'h'
+           PERFORM WITH TEST AFTER UNTIL
+     -       WheureSauv_heure <= WheureFermetureResto
+     -       AND WheureSauv_heure >= WheureOuvertureResto
+     -       OR WheureSauv_heure = 0
              DISPLAY 'heure: (24)'
              ACCEPT WheureSauv_heure
            END-PERFORM
            PERFORM WITH TEST AFTER UNTIL  WheureSauv_minute <= 59
              DISPLAY 'minute: (59)'
-             ACCEPT WheureSauv_minute 
+             ACCEPT WheureSauv_minute
            END-PERFORM
            IF WheureSauv_heure NOT = 0 THEN
              MOVE WheureSauv TO WheureMin
@@ -577,7 +1103,8 @@
              SUBTRACT 1 FROM WheureMin_heure
              ADD 2 TO WheureMax_heure        
            END-IF
-             PERFORM NOMBRE_PLACE_RESTANTE 
+             PERFORM NOMBRE_PLACE_RESTANTE
+           END-IF
          END-PERFORM
          MOVE WidSauv TO frs_id
          MOVE WidrestSauv TO frs_idrest
@@ -603,11 +1130,23 @@
            ACCEPT WnbPersonnes 
            IF WnbPersonnes <= WPlacesLibres THEN
              IF WnbPersonnes NOT = 0 THEN
-                MOVE WnbPersonnes TO frs_nbPersonnes 
+                MOVE WnbPersonnes TO frs_nbPersonnes
              END-IF
+             PERFORM ASSIGNER_TABLE
              REWRITE resaTampon
              IF frs_stat = 0 THEN
               DISPLAY 'Les modifications ont été enregistrées'
+              IF frs_numTable > 0 THEN
+                DISPLAY 'Table attribuée : ',frs_numTable
+              ELSE
+                DISPLAY 'Aucune table disponible : réservation ',
+     -            'sans table dédiée'
+              END-IF
+              MOVE 'freservations' TO WauditFichier
+              MOVE frs_id TO WauditCle
+              MOVE 'MODIF' TO WauditOperation
+              PERFORM ENREGISTRER_AUDIT
+              PERFORM PROMOUVOIR_LISTE_ATTENTE
              MOVE 0 TO Wlibre
            ELSE
             SUBTRACT WplacesOccupees FROM WplacesLibres
@@ -625,6 +1164,128 @@
 
 
 
+      ***TRANSFERER_RESA*************************************************
+      *Déplace une réservation existante vers un autre restaurant :   *
+      *vérifie que le nouveau restaurant est ouvert ce jour là et     *
+      *dispose d'assez de places sur le créneau avant de basculer     *
+      *frs_idrest et de réassigner une table dans le nouveau site     *
+      ****************************************************************
+       TRANSFERER_RESA.
+       OPEN I-O freservations
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== TRANSFERT    ===========|'
+       DISPLAY '|===========  DE RESERVATION ========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       MOVE 0 TO WvaleurOK
+       PERFORM WITH TEST AFTER UNTIL WvaleurOK = 1
+         DISPLAY 'Entrez l''identifiant de la réservation'
+         ACCEPT frs_id
+         READ freservations
+           INVALID KEY DISPLAY 'Identifiant de réservation invalide'
+           NOT INVALID KEY
+             MOVE 1 TO WvaleurOK
+             PERFORM AFFICHER_RESA
+       END-PERFORM
+       DISPLAY 'Restaurant de destination :'
+       PERFORM RECHERCHER_RESTAURANT
+       MOVE WidRestSauv TO frs_idrest
+       PERFORM VERIFIER_JOUR_OUVERT
+       IF WrestaurantFerme = 0 THEN
+         MOVE frs_heure TO WheureSauv
+         MOVE WheureSauv TO WheureMin
+         MOVE WheureSauv TO WheureMax
+         IF WheureMin_minute > 30 THEN
+           MOVE 0 TO WheureMin_minute
+         ELSE
+           MOVE 30 TO WheureMin_minute
+         END-IF
+         IF WheureMax_minute > 30 THEN
+           MOVE 0 TO WheureMax_minute
+         ELSE
+           MOVE 30 TO WheureMax_minute
+         END-IF
+         SUBTRACT 1 FROM WheureMin_heure
+         ADD 2 TO WheureMax_heure
+         MOVE frs_date TO Wdate
+         MOVE 0 TO Wlibre
+         PERFORM NOMBRE_PLACE_RESTANTE
+         IF Wlibre = 1 THEN
+           PERFORM ASSIGNER_TABLE
+           REWRITE resaTampon
+           IF frs_stat = 0 THEN
+             MOVE 'freservations' TO WauditFichier
+             MOVE frs_id TO WauditCle
+             MOVE 'TRANSFERT' TO WauditOperation
+             PERFORM ENREGISTRER_AUDIT
+             DISPLAY 'La réservation a été transférée vers le ',
+     -         'restaurant ',WidRestSauv
+             IF frs_numTable > 0 THEN
+               DISPLAY 'Table attribuée : ',frs_numTable
+             ELSE
+               DISPLAY 'Aucune table disponible : réservation ',
+     -           'transférée sans table dédiée'
+             END-IF
+           ELSE
+             DISPLAY 'Erreur lors de l''enregistrement du transfert'
+           END-IF
+         ELSE
+           DISPLAY 'Transfert impossible, capacité insuffisante ',
+     -       'dans le restaurant de destination pour ce créneau'
+         END-IF
+       ELSE
+         DISPLAY 'Transfert impossible, restaurant fermé à cette date'
+       END-IF
+       DISPLAY '-====================================-'
+       CLOSE freservations.
+
+      ***EXPORTER_STATISTIQUES_CSV***************************************
+      *Reparcourt les réservations du restaurant sélectionné mois par*
+      *mois pour l'année demandée et écrit une ligne CSV             *
+      *(mois;chiffre d'affaire;plats vendus) par mois dans un fichier*
+      *stats_restaurant_<id>_<annee>.csv                             *
+      ****************************************************************
+       EXPORTER_STATISTIQUES_CSV.
+       STRING 'stats_restaurant_' WidRestSauv DELIMITED BY SIZE
+     -   '_' Wannee DELIMITED BY SIZE
+     -   '.csv' DELIMITED BY SIZE INTO WNomFichierExport
+       OPEN OUTPUT fExport
+       MOVE 'mois;chiffre_affaire;plats_vendus' TO exportLigne
+       WRITE exportLigne
+       MOVE 0 TO WexportMois
+       PERFORM WITH TEST AFTER UNTIL WexportMois = 12
+         ADD 1 TO WexportMois
+         MOVE 0 TO WcaMensuel
+         MOVE 0 TO WplatsAchetes
+         MOVE WidRestSauv TO frs_idrest
+         START freservations, KEY IS = frs_idrest
+           INVALID KEY
+             CONTINUE
+           NOT INVALID KEY
+             MOVE 0 TO Wfin
+             PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ freservations NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                 IF frs_idrest = WidRestSauv
+     -        AND frs_date_annee = Wannee
+     -        AND frs_date_mois = WexportMois
+     -        AND frs_prix > 0 THEN
+                   ADD frs_prix TO WcaMensuel
+                   ADD frs_nbPersonnes TO WplatsAchetes
+                 END-IF
+             END-PERFORM
+         END-START
+         MOVE SPACE TO exportLigne
+         STRING WexportMois ';' WcaMensuel ';' WplatsAchetes
+     -     DELIMITED BY SIZE INTO exportLigne
+         WRITE exportLigne
+       END-PERFORM
+       CLOSE fExport
+       DISPLAY 'Export terminé : ',WNomFichierExport.
+
       ***************STATISTIQUES_RESTAURANT************************
       *Affiche le chiffre d'affaire du restaurant pour un mois     *
       *donné, affiche aussi celui de l'année précédente            *
@@ -699,7 +1360,7 @@
           MOVE 0 TO Wnbchoix
 
           PERFORM WITH TEST AFTER UNTIL Wfin = 1 AND  
-     -  WidRestSauv = frs_idrest
+     -      WidRestSauv = frs_idrest
            READ freservations NEXT
             AT END
              MOVE 1 TO Wfin
@@ -727,6 +1388,16 @@
      -         '(année précédente : ',WcaMensuelAnt,')'
         DISPLAY 'Nombre de plats commandés : ',WplatsAchetes,
      -         '(année précédente : ',WplatsAchetesAnt,')'
+
+        MOVE 0 TO WexportRep
+        PERFORM WITH TEST AFTER UNTIL WexportRep = 0 OR WexportRep = 1
+          DISPLAY 'Exporter les statistiques de l''année ',Wannee,
+     -      ' (tous les mois) en CSV ? 1 : oui   0 : non'
+          ACCEPT WexportRep
+        END-PERFORM
+        IF WexportRep = 1 THEN
+          PERFORM EXPORTER_STATISTIQUES_CSV
+        END-IF
        END-IF
 
        DISPLAY '-====================================-'
@@ -753,6 +1424,7 @@
        DISPLAY ' '
 
        MOVE 0 TO Wfin
+       MOVE 0 TO Wtrouve
        DISPLAY 'Donnez l identifiant de la reservation'
        ACCEPT frs_id
        READ freservations
@@ -766,6 +1438,7 @@
           MOVE 0 TO WnbMenus
           MOVE 0 TO WprixTotal
           OPEN INPUT fmenus
+          OPEN I-O fplats
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ fmenus NEXT
               AT END MOVE 1 TO Wfin
@@ -785,7 +1458,18 @@
             READ fmenus
             INVALID KEY
              DISPLAY 'Nom de menu invalide'
-            NOT INVALID KEY 
+            NOT INVALID KEY
+             MOVE frs_date_mois TO WmoisVerif
+             PERFORM VERIFIER_DISPO_MENU
+             IF WdispoOK = 0 THEN
+              DISPLAY 'Ce menu n''est pas disponible à cette période'
+     -          ' de l''année'
+             ELSE
+             PERFORM VERIFIER_STOCK_MENU
+             IF WstockOK = 0 THEN
+              DISPLAY 'Stock insuffisant pour composer ce menu'
+             ELSE
+             PERFORM DECREMENTER_STOCK_MENU
              MOVE 1 TO Wok
              IF WNbPers=1 THEN
                 MOVE fm_nom TO WresMenu
@@ -795,41 +1479,61 @@
                             DELIMITED BY SPACE INTO WresMenu
              END-IF
                  ADD fm_prix TO WprixTotal
-			    
-              END-READ  
+             END-IF
+             END-IF
+              END-READ
             END-PERFORM
           END-PERFORM 
           CLOSE fmenus
+          CLOSE fplats
           MOVE WresMenu TO frs_nomsMenus
-          OPEN INPUT fclients
+          MOVE 0 TO WremiseFideliteCommande
+          OPEN I-O fclients
           MOVE frs_idCli TO fc_id
           READ fclients
           NOT INVALID KEY
-            MULTIPLY WprixTotal BY fc_pctReduc GIVING WpctReduc
-            SUBTRACT WpctReduc FROM WprixTotal
+            MULTIPLY WprixTotal BY fc_pctReduc GIVING
+     -        WremiseFideliteCommande ROUNDED
+            SUBTRACT WremiseFideliteCommande FROM WprixTotal
+            DIVIDE WprixTotal BY 1 GIVING WpointsGagnes
+            ADD WpointsGagnes TO fc_pointsFidelite
+            REWRITE cliTampon
+            MOVE 'GAIN' TO WpointsLedgerOperation
+            MOVE WpointsGagnes TO WpointsLedgerMouvement
+            MOVE frs_id TO WpointsLedgerResa
+            PERFORM ENREGISTRER_POINTS_LEDGER
           END-READ
           CLOSE fclients
           MOVE WprixTotal TO frs_prix
           REWRITE resaTampon
+          PERFORM IMPRIMER_FACTURE_TVA
+          MOVE 1 TO Wtrouve
          ELSE
 	       DISPLAY 'La réservation a déjà été payée'
-		   
-         END-IF  
+	       MOVE 0 TO Wtrouve
+         END-IF
          END-READ
        DISPLAY '-====================================-'
-       CLOSE freservations.
+       CLOSE freservations
+       IF Wtrouve = 1 THEN
+         MOVE frs_idcli TO WidCliSauv
+         PERFORM RECALCULER_PRCT_REDUC_CLIENT
+       END-IF.
 
 
 
        
       **********************SUPPRIMER_RESERVATION*********************
-      *Supprime la réservation uniquement si elle n'a pas été payée  *
-      ****************************************************************   
+      *Annule une réservation : demande le motif, calcule les frais  *
+      *d'annulation selon le délai restant avant frs_date/frs_heure  *
+      *et conserve la réservation (statut annulée) pour garder la    *
+      *trace du montant à rembourser au client                       *
+      ****************************************************************
        SUPPRIMER_RESERVATION.
        OPEN I-O freservations
 
        DISPLAY '|====================================|'
-       DISPLAY '|=========== SUPPRESSION  ===========|'
+       DISPLAY '|=========== ANNULATION   ===========|'
        DISPLAY '|===========  DE          ===========|'
        DISPLAY '|=========== RESERVATION  ===========|'
        DISPLAY '|====================================|'
@@ -841,23 +1545,177 @@
        READ freservations
         INVALID KEY DISPLAY 'Erreur lors de la saisie de l identifiant'
         NOT INVALID KEY
-         IF frs_prix = 0 THEN
+        IF frs_statut NOT = 1 THEN
+         DISPLAY 'Cette réservation n''est plus confirmée, impossible'
+     -     ' de l''annuler'
+        ELSE
+         MOVE 0 TO Wchoix
+         PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+          DISPLAY 'Etes vous sur de vouloir annuler la reservation ?'
+              DISPLAY '1 : OUI     0 : NON'
+          ACCEPT Wchoix
+         END-PERFORM
+         IF Wchoix = 1 THEN
+          DISPLAY 'Motif de l annulation:'
+          ACCEPT frs_motifAnnulation
+          ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+          ACCEPT WheureSystemeISO FROM TIME
+          MOVE WdateSystemeISO_jour TO frs_dateAnnulation_jour
+          MOVE WdateSystemeISO_mois TO frs_dateAnnulation_mois
+          MOVE WdateSystemeISO_annee TO frs_dateAnnulation_annee
+          MOVE WheureSystemeISO_heure TO frs_heureAnnulation_heure
+          MOVE WheureSystemeISO_minute TO frs_heureAnnulation_minute
+          MOVE frs_date_annee TO WdateResaISO_annee
+          MOVE frs_date_mois TO WdateResaISO_mois
+          MOVE frs_date_jour TO WdateResaISO_jour
+          COMPUTE WjoursAvantResa =
+              FUNCTION INTEGER-OF-DATE(WdateResaISOInt) -
+              FUNCTION INTEGER-OF-DATE(WdateSystemeISOInt)
+          IF frs_prix = 0 THEN
+           MOVE 0 TO frs_fraisAnnulation
+          ELSE IF WjoursAvantResa <= 0 THEN
+           MOVE frs_prix TO frs_fraisAnnulation
+          ELSE IF WjoursAvantResa < 2 THEN
+           COMPUTE frs_fraisAnnulation = frs_prix * 0.5
+          ELSE IF WjoursAvantResa < 7 THEN
+           COMPUTE frs_fraisAnnulation = frs_prix * 0.25
+          ELSE
+           MOVE 0 TO frs_fraisAnnulation
+          END-IF
+          END-IF
+          END-IF
+          END-IF
+          COMPUTE frs_montantRembourse = frs_prix - frs_fraisAnnulation
+          MOVE 3 TO frs_statut
+          REWRITE resaTampon
+          INVALID KEY
+           DISPLAY 'Erreur lors de l''annulation'
+          NOT INVALID KEY
+           DISPLAY 'Réservation annulée'
+           DISPLAY 'Frais d''annulation : ',frs_fraisAnnulation
+           DISPLAY 'Montant à rembourser : ',frs_montantRembourse
+           MOVE 'freservations' TO WauditFichier
+           MOVE frs_id TO WauditCle
+           MOVE 'ANNULATION' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
+           PERFORM PROMOUVOIR_LISTE_ATTENTE
+         ELSE
+          DISPLAY 'Annulation abandonnée'
+         END-IF
+        END-IF
+       DISPLAY '-====================================-'
+       CLOSE freservations.
+
+      **********************MARQUER_ABSENCE****************************
+      *Marque une réservation confirmée comme une absence (no-show) : *
+      *le client ne s'est pas présenté. La réservation garde la trace *
+      *de l'absence (statut=4) et le compteur fc_nbAbsences du client *
+      *est incrémenté pour qu'il pèse sur la fidélité du client        *
+      ****************************************************************
+       MARQUER_ABSENCE.
+       OPEN I-O freservations
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========   ABSENCE    ===========|'
+       DISPLAY '|===========     DE       ===========|'
+       DISPLAY '|===========  RESERVATION ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       DISPLAY 'Donnez l identifiant de la reservation'
+       ACCEPT frs_id
+       READ freservations
+        INVALID KEY DISPLAY 'Erreur lors de la saisie de l identifiant'
+        NOT INVALID KEY
+         IF frs_statut NOT = 1 THEN
+          DISPLAY 'Cette réservation n''est pas confirmée, impossible'
+     -      ' de la marquer comme absence'
+         ELSE
           MOVE 0 TO Wchoix
           PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
-          DISPLAY 'Etes vous sur de vouloir supprimer la reservation ?' 
-              DISPLAY '1 : OUI     0 : NON'
+           DISPLAY 'Confirmer que le client ne s''est pas présenté ?'
+           DISPLAY '1 : OUI     0 : NON'
            ACCEPT Wchoix
           END-PERFORM
           IF Wchoix = 1 THEN
-           DELETE freservations
+           MOVE 4 TO frs_statut
+           REWRITE resaTampon
            INVALID KEY
-            DISPLAY 'Erreur lors de la suppression'
+            DISPLAY 'Erreur lors de l''enregistrement de l''absence'
            NOT INVALID KEY
-            DISPLAY 'Réservation supprimée'
-          ELSE
-           DISPLAY 'Erreur lors de la suppression'
-         ELSE
-          DISPLAY 'Impossible de supprimer un reservation déjà payée'  
+            DISPLAY 'Absence enregistrée'
+            MOVE 'freservations' TO WauditFichier
+            MOVE frs_id TO WauditCle
+            MOVE 'ABSENCE' TO WauditOperation
+            PERFORM ENREGISTRER_AUDIT
+            MOVE frs_idcli TO WidCliSauv
+            CLOSE freservations
+            OPEN I-O fclients
+            MOVE WidCliSauv TO fc_id
+            READ fclients
+             NOT INVALID KEY
+              ADD 1 TO fc_nbAbsences
+              REWRITE cliTampon
+            END-READ
+            CLOSE fclients
+            OPEN I-O freservations
+            PERFORM PROMOUVOIR_LISTE_ATTENTE
+          END-IF
          END-IF
        DISPLAY '-====================================-'
        CLOSE freservations.
+
+      ***ENVOYER_RAPPELS_RESA*********************************************
+      *Parcourt les réservations confirmées dont la date est celle de  *
+      *demain et écrit pour chacune une ligne de rappel (fichier +     *
+      *écran) avec les coordonnées du client à prévenir                *
+      ****************************************************************
+       ENVOYER_RAPPELS_RESA.
+       ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+       COMPUTE WdateSystemeEntier = FUNCTION INTEGER-OF-DATE(
+     -      WdateSystemeISOInt)
+       ADD 1 TO WdateSystemeEntier
+       MOVE FUNCTION DATE-OF-INTEGER(WdateSystemeEntier) TO WdemainISO
+
+       STRING 'rappels_' WdemainISO DELIMITED BY SIZE
+     -   '.txt' DELIMITED BY SIZE INTO WNomFichierTicket
+       OPEN OUTPUT fTicket
+       OPEN INPUT freservations
+       OPEN INPUT fclients
+       MOVE 0 TO WnbRappelsEnvoyes
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+           IF frs_statut = 1
+     -        AND frs_date_annee = WdemainISO_annee
+     -        AND frs_date_mois = WdemainISO_mois
+     -        AND frs_date_jour = WdemainISO_jour THEN
+             MOVE frs_idcli TO fc_id
+             READ fclients
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 ADD 1 TO WnbRappelsEnvoyes
+                 MOVE SPACE TO ticketLigne
+                 STRING 'Rappel reservation n. ' frs_id ' - ' fc_nom
+     -             ' ' fc_prenom DELIMITED BY SIZE INTO ticketLigne
+                 WRITE ticketLigne
+                 STRING '  Tel : ' fc_tel ' - Mail : ' fc_mail
+     -             DELIMITED BY SIZE INTO ticketLigne
+                 WRITE ticketLigne
+                 STRING '  Heure : ' frs_heure_heure ':'
+     -             frs_heure_minute ' - ' frs_nbPersonnes
+     -             ' personne(s)' DELIMITED BY SIZE INTO ticketLigne
+                 WRITE ticketLigne
+                 DISPLAY 'Rappel reservation n. ',frs_id,' - ',
+     -             fc_nom,' ',fc_prenom,' (',fc_tel,', ',fc_mail,')',
+     -             ' a ',frs_heure_heure,':',frs_heure_minute
+             END-READ
+           END-IF
+       END-PERFORM
+       CLOSE freservations
+       CLOSE fclients
+       CLOSE fTicket
+       DISPLAY 'Rappels envoyés : ',WnbRappelsEnvoyes.
