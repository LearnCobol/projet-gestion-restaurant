@@ -0,0 +1,52 @@
+      *************************************************************
+      *OPERATION_MAINTENANCE
+      *Menu des utilitaires d'administration et de maintenance des
+      *données, accessible seulement par le role Directeur
+      *************************************************************
+       OPERATION_MAINTENANCE.
+
+       IF WSessionRole NOT = 'Directeur' THEN
+        DISPLAY '================================'
+        DISPLAY 'Accès réservé au role Directeur'
+        DISPLAY '================================'
+       ELSE
+        DISPLAY '================================'
+        DISPLAY '========= MENU         ========='
+        DISPLAY '========= MAINTENANCE  ========='
+        DISPLAY '================================'
+
+        PERFORM WITH TEST AFTER UNTIL Wmenu = 0
+         PERFORM WITH TEST AFTER UNTIL Wmenu>=0 AND Wmenu<=7
+          DISPLAY 'Que souhaitez vous faire ?'
+          DISPLAY ' 1 - Exporter les six fichiers en CSV'
+          DISPLAY ' 2 - Réorganiser les fichiers indexés'
+          DISPLAY ' 3 - Lancer le batch nocturne complet'
+          DISPLAY ' 4 - Vérifier l''intégrité référentielle'
+          DISPLAY ' 5 - Tableau de bord multi-restaurants'
+          DISPLAY ' 6 - Rapport d''alerte de capacité'
+          DISPLAY ' 7 - Clôture comptable annuelle'
+          DISPLAY ' 0 - Quitter'
+          DISPLAY '================================'
+          ACCEPT Wmenu
+         END-PERFORM
+         EVALUATE Wmenu
+          WHEN 1
+           PERFORM EXPORTER_TOUTES_DONNEES_CSV
+          WHEN 2
+           PERFORM REORGANISER_FICHIERS
+          WHEN 3
+           PERFORM CHAINER_BATCH_NOCTURNE
+          WHEN 4
+           PERFORM VERIFIER_INTEGRITE_REFERENTIELLE
+          WHEN 5
+           PERFORM TABLEAU_BORD_RESTAURANTS
+          WHEN 6
+           PERFORM RAPPORT_ALERTE_CAPACITE
+          WHEN 7
+           PERFORM RAPPORT_CLOTURE_ANNUELLE
+         END-EVALUATE
+        END-PERFORM
+       END-IF.
+
+      ****************************************************************
+       COPY proc_maintenance.
