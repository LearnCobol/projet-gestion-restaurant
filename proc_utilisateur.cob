@@ -1,3 +1,122 @@
+      *************************************************************
+      *HASHER_MDP
+      *Transforme le mot de passe en clair WmdpEnClair en une
+      *empreinte non réversible WmdpHachage, pour ne jamais écrire
+      *ni afficher un mot de passe en clair dans futilisateurs
+      *************************************************************
+       HASHER_MDP.
+       MOVE 5381 TO WhashAcc
+       PERFORM VARYING WhashIdx FROM 1 BY 1 UNTIL WhashIdx > 20
+        MOVE FUNCTION ORD(WmdpEnClair(WhashIdx:1)) TO WhashCar
+        COMPUTE WhashAcc =
+            FUNCTION MOD((WhashAcc * 33 + WhashCar), 100003)
+       END-PERFORM
+
+       MOVE WhashAcc TO WhashValeur
+       PERFORM VARYING WhashPos FROM 1 BY 1 UNTIL WhashPos > 20
+        COMPUTE WhashValeur =
+            FUNCTION MOD((WhashValeur * 31 + WhashPos), 100003)
+        COMPUTE WhashIdx = FUNCTION MOD(WhashValeur, 36) + 1
+        MOVE WhashAlphabet(WhashIdx:1) TO WmdpHachage(WhashPos:1)
+       END-PERFORM.
+
+      *************************************************************
+      *CREER_COMPTE_INITIAL
+      *Si futilisateurs est vide (première mise en service), crée
+      *un compte Directeur par défaut pour permettre la première
+      *connexion
+      *************************************************************
+       CREER_COMPTE_INITIAL.
+       OPEN I-O futilisateurs
+       MOVE 1 TO fu_id
+       MOVE 'admin' TO fu_pseudo
+       MOVE 'admin' TO WmdpEnClair
+       PERFORM HASHER_MDP
+       MOVE WmdpHachage TO fu_mdp
+       MOVE 'Directeur' TO fu_role
+       MOVE 0 TO fu_nbEchecs
+       MOVE 0 TO fu_verrouille
+       WRITE uTampon
+       DISPLAY 'Aucun utilisateur trouvé : compte par défaut créé '
+     -   '(pseudo admin / mdp admin)'
+       CLOSE futilisateurs.
+
+      *************************************************************
+      *CONNEXION_UTILISATEUR
+      *Authentifie l'utilisateur avant l'accès au menu principal
+      *Demande le pseudo puis le mot de passe (saisie masquée) et
+      *les vérifie contre futilisateurs ; 3 essais au maximum avant
+      *l'arrêt du programme. Chaque échec de mot de passe sur un
+      *compte donné incrémente fu_nbEchecs ; au-delà de
+      *WmaxEchecsAutorises le compte est verrouillé (fu_verrouille)
+      *et refusé même avec le bon mot de passe, jusqu'à déverrouillage
+      *par un Directeur via OPERATION_UTILISATEUR. La session retient
+      *fu_id/fu_role de l'utilisateur connecté pour le reste de
+      *l'exécution
+      *************************************************************
+       CONNEXION_UTILISATEUR.
+
+       OPEN INPUT futilisateurs
+       READ futilisateurs NEXT
+       AT END
+        CLOSE futilisateurs
+        PERFORM CREER_COMPTE_INITIAL
+       NOT AT END
+        CLOSE futilisateurs
+       END-READ
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========  CONNEXION   ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       OPEN I-O futilisateurs
+       MOVE 0 TO WSessionOK
+       MOVE 0 TO WtentativesConnexion
+       PERFORM WITH TEST AFTER UNTIL WSessionOK = 1
+     -   OR WtentativesConnexion >= 3
+        ADD 1 TO WtentativesConnexion
+        DISPLAY 'Pseudo : '
+        ACCEPT Wpseudo
+        MOVE Wpseudo TO fu_pseudo
+        START futilisateurs, KEY IS = fu_pseudo
+        INVALID KEY
+         DISPLAY 'Pseudo ou mot de passe incorrect'
+        NOT INVALID KEY
+         READ futilisateurs NEXT
+         IF fu_compteVerrouille THEN
+          DISPLAY 'Compte verrouillé après trop d''échecs, '
+     -      'contactez un Directeur'
+         ELSE
+          DISPLAY 'Mot de passe : ' WITH NO ADVANCING
+          ACCEPT Wmdp WITH SECURE
+          MOVE Wmdp TO WmdpEnClair
+          PERFORM HASHER_MDP
+          IF Wpseudo = fu_pseudo AND WmdpHachage = fu_mdp THEN
+           MOVE 1 TO WSessionOK
+           MOVE fu_id TO WSessionId
+           MOVE fu_role TO WSessionRole
+           MOVE fu_pseudo TO WSessionPseudo
+           MOVE 0 TO fu_nbEchecs
+           REWRITE uTampon
+           DISPLAY 'Connexion réussie, bienvenue ',fu_pseudo
+          ELSE
+           ADD 1 TO fu_nbEchecs
+           IF fu_nbEchecs >= WmaxEchecsAutorises THEN
+            MOVE 1 TO fu_verrouille
+            DISPLAY 'Pseudo ou mot de passe incorrect'
+            DISPLAY 'Compte verrouillé après trop d''échecs'
+           ELSE
+            DISPLAY 'Pseudo ou mot de passe incorrect'
+           END-IF
+           REWRITE uTampon
+          END-IF
+         END-IF
+        END-START
+       END-PERFORM
+       CLOSE futilisateurs
+       DISPLAY '================================'.
+
       *************************************************************
       *RECHERCHER_ID_UTILISATEUR
       *Permet de retourner l'ID suivant le dernier (ou ID libre)
@@ -56,7 +175,9 @@
         START futilisateurs, KEY IS = fu_pseudo
         INVALID KEY
          DISPLAY 'Mot de passe de l''utilisateur: ',fu_pseudo
-         ACCEPT fu_mdp
+         ACCEPT WmdpEnClair WITH SECURE
+         PERFORM HASHER_MDP
+         MOVE WmdpHachage TO fu_mdp
          PERFORM WITH TEST AFTER UNTIL Wutil>=1 AND Wutil<=2
           DISPLAY 'Role de l''utilisateur ?'
           DISPLAY ' 1 - Gérant'
@@ -69,7 +190,13 @@
           WHEN 2
            MOVE 'Directeur' TO fu_role
          END-EVALUATE
+         MOVE 0 TO fu_nbEchecs
+         MOVE 0 TO fu_verrouille
          WRITE uTampon
+         MOVE 'futilisateurs' TO WauditFichier
+         MOVE fu_id TO WauditCle
+         MOVE 'AJOUT' TO WauditOperation
+         PERFORM ENREGISTRER_AUDIT
          DISPLAY 'Utilisateur enregistré'
          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
           DISPLAY 'Ajouter un autre utilisateur ? 1 : oui, 0 : non'
@@ -114,16 +241,29 @@
           DISPLAY '================================'
           DISPLAY 'ID : ', fu_id
           DISPLAY 'Pseudo : ',fu_pseudo
-          DISPLAY 'Mdp : ',fu_mdp
           DISPLAY 'Role : ',fu_role
+          IF fu_compteVerrouille THEN
+           DISPLAY 'Compte verrouillé suite à des échecs'
+           MOVE 0 TO Wchoix
+           PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+            DISPLAY 'Déverrouiller ce compte ? 1 : oui, 0 : non'
+            ACCEPT Wchoix
+           END-PERFORM
+           IF Wchoix = 1 THEN
+            MOVE 0 TO fu_verrouille
+            MOVE 0 TO fu_nbEchecs
+            DISPLAY 'Compte déverrouillé'
+           END-IF
+          END-IF
          END-IF
          MOVE SPACE TO Wrole
          MOVE SPACE TO Wpseudo
          MOVE SPACE TO Wmdp
          DISPLAY 'Nouveau pseudo :'
          ACCEPT Wpseudo
-         DISPLAY 'Nouveau mdp'
-         ACCEPT Wmdp
+         DISPLAY 'Nouveau mdp (vide pour ne pas modifier) :' WITH
+     -     NO ADVANCING
+         ACCEPT Wmdp WITH SECURE
          DISPLAY 'Rentrez seulement les informations concernées par '
      -   'la modification'
          DISPLAY 'Nouveau role de l''utilisateur'     
@@ -143,13 +283,19 @@
           MOVE Wpseudo TO fu_pseudo
          END-IF 
          IF Wmdp NOT = SPACE
-          MOVE Wmdp TO fu_mdp
-         END-IF 
+          MOVE Wmdp TO WmdpEnClair
+          PERFORM HASHER_MDP
+          MOVE WmdpHachage TO fu_mdp
+         END-IF
          IF Wrole NOT = SPACE
           MOVE Wrole TO fu_role
          END-IF
          REWRITE uTampon
          IF fu_stat = 0 THEN
+          MOVE 'futilisateurs' TO WauditFichier
+          MOVE fu_id TO WauditCle
+          MOVE 'MODIF' TO WauditOperation
+          PERFORM ENREGISTRER_AUDIT
           DISPLAY 'Utilisateur modifié'
          ELSE
           DISPLAY fu_stat
@@ -195,7 +341,6 @@
           DISPLAY '================================'
           DISPLAY 'ID : ', fu_id
           DISPLAY 'Pseudo : ',fu_pseudo
-          DISPLAY 'Mdp : ',fu_mdp
           DISPLAY 'Role : ',fu_role
          END-IF
          MOVE 0 TO Wchoix
@@ -209,6 +354,10 @@
           INVALID KEY
            DISPLAY 'erreur lors de la suppression'
           NOT INVALID KEY
+           MOVE 'futilisateurs' TO WauditFichier
+           MOVE fu_id TO WauditCle
+           MOVE 'SUPPRESSION' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
            DISPLAY 'L''utilisateur a été supprimé avec succès'
          ELSE
           DISPLAY 'L''utilisateur na pas été supprimé'
@@ -273,7 +422,6 @@
            IF Wrole = fu_role THEN
             DISPLAY 'ID : ', fu_id
             DISPLAY 'Pseudo : ',fu_pseudo
-            DISPLAY 'Mdp : ',fu_mdp
             DISPLAY 'Role : ',fu_role
             DISPLAY '--------------------------------'
            END-IF
@@ -316,7 +464,6 @@
          DISPLAY '--------------------------------------'
          DISPLAY 'ID : ', fu_id
          DISPLAY 'Pseudo : ',fu_pseudo
-         DISPLAY 'Mdp : ',fu_mdp
          DISPLAY 'Role : ',fu_role
         END-READ
        END-PERFORM
