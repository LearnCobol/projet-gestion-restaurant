@@ -24,6 +24,44 @@
 
 
 
+      **************** SAISIR_HORAIRE_SEMAINE ***************
+      * Saisit, jour par jour (1 : lundi ... 7 : dimanche),
+      * la fermeture et les horaires d'ouverture propres à
+      * chaque jour de la semaine pour le restaurant courant
+      ******************************************************
+       SAISIR_HORAIRE_SEMAINE.
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx > 7
+         DISPLAY 'Jour ',Widx,' (1:lundi ... 7:dimanche)'
+         MOVE 9 TO WjourFermeJ(Widx)
+         PERFORM WITH TEST AFTER UNTIL WjourFermeJ(Widx) = 0
+     -     OR WjourFermeJ(Widx) = 1
+           DISPLAY 'Le restaurant est-il fermé ce jour ? '
+     -       '(1 : oui, 0 : non) :'
+           ACCEPT WjourFermeJ(Widx)
+         END-PERFORM
+         MOVE WjourFermeJ(Widx) TO fr_jourFerme(Widx)
+         IF WjourFermeJ(Widx) = 0 THEN
+           MOVE 99 TO WhOuvJ(Widx)
+           MOVE 99 TO WhFermJ(Widx)
+           PERFORM WITH TEST AFTER UNTIL WhOuvJ(Widx) < 24
+             DISPLAY 'Heure d ouverture (0-23) :'
+             ACCEPT WhOuvJ(Widx)
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL WhFermJ(Widx) < 24
+     -       AND WhFermJ(Widx) > WhOuvJ(Widx)
+             DISPLAY 'Heure de fermeture (0-23) :'
+             ACCEPT WhFermJ(Widx)
+           END-PERFORM
+           MOVE WhOuvJ(Widx) TO fr_hOuvJour(Widx)
+           MOVE WhFermJ(Widx) TO fr_hFermJour(Widx)
+         ELSE
+           MOVE 0 TO fr_hOuvJour(Widx)
+           MOVE 0 TO fr_hFermJour(Widx)
+         END-IF
+         ADD 1 TO Widx
+       END-PERFORM.
+
       **************** AJOUTER_RESTAURANT ******************
       * Ajouter un restaurant dans le fichier frestaurant
       * Saisir la rue, ville, le numéro, la capacité, 
@@ -42,7 +80,9 @@
        PERFORM WITH TEST AFTER UNTIL Wrep = 0
         DISPLAY 'Donnez les informations sur le nouveau restaurant'
         PERFORM RECHERCHER_NUM_RESTAURANT
-        MOVE Wnum TO fr_id      
+        MOVE Wnum TO fr_id
+        DISPLAY 'Nom du restaurant :'
+        ACCEPT fr_nom
         DISPLAY 'Rue dans lequelle se trouve le restaurant :'
         ACCEPT fr_rue
         DISPLAY 'Ville du restaurant :'
@@ -52,8 +92,8 @@
          ACCEPT Wcp
         END-PERFORM
         MOVE Wcp TO fr_codeP 
-        PERFORM WITH TEST AFTER UNTIL Wtel > 0100000000 AND Wtel < 
-        0999999999
+        PERFORM WITH TEST AFTER UNTIL Wtel > 0100000000 AND
+           Wtel < 0999999999
          DISPLAY 'Numero de telephone (ex: 0204124874) :'
          ACCEPT Wtel
         END-PERFORM
@@ -63,20 +103,93 @@
          ACCEPT WnbPlaces
         END-PERFORM
         MOVE WnbPlaces TO fr_nbPlaces
+        PERFORM WITH TEST AFTER UNTIL WnbTables > 0 AND WnbTables <= 50
+         DISPLAY 'Nombre de tables du restaurant (50 maximum) :'
+         ACCEPT WnbTables
+        END-PERFORM
+        MOVE WnbTables TO fr_nbTables
+        PERFORM WITH TEST AFTER UNTIL WplacesParTable > 0
+         DISPLAY 'Nombre de places par table :'
+         ACCEPT WplacesParTable
+        END-PERFORM
+        MOVE WplacesParTable TO fr_placesParTable
+        MOVE 0 TO WpersonnaliserTables
+        PERFORM WITH TEST AFTER UNTIL WpersonnaliserTables = 0
+     -     OR WpersonnaliserTables = 1
+         DISPLAY 'Personnaliser le nombre de places de chaque table ?'
+     -     ' (1 : oui, 0 : non, toutes les tables auront ',
+     -     WplacesParTable,' places) :'
+         ACCEPT WpersonnaliserTables
+        END-PERFORM
+        IF WpersonnaliserTables = 1 THEN
+          PERFORM SAISIR_PLAN_TABLES
+        ELSE
+          PERFORM REMPLIR_PLAN_TABLES_UNIFORME
+        END-IF
+        PERFORM WITH TEST AFTER UNTIL WjourFermetureResto <= 7
+         DISPLAY 'Jour de fermeture hebdomadaire (0 : aucun, 1 : lundi'
+     -     ' ... 6 : samedi, 7 : dimanche) :'
+         ACCEPT WjourFermetureResto
+        END-PERFORM
+        MOVE WjourFermetureResto TO fr_jourFermeture
+        PERFORM WITH TEST AFTER UNTIL WheureOuvertureResto < 24
+         DISPLAY 'Heure d ouverture (0-23) :'
+         ACCEPT WheureOuvertureResto
+        END-PERFORM
+        MOVE WheureOuvertureResto TO fr_heureOuverture
+        PERFORM WITH TEST AFTER UNTIL WheureFermetureResto < 24
+     -    AND WheureFermetureResto > WheureOuvertureResto
+         DISPLAY 'Heure de fermeture (0-23) :'
+         ACCEPT WheureFermetureResto
+        END-PERFORM
+        MOVE WheureFermetureResto TO fr_heureFermeture
+        PERFORM WITH TEST AFTER UNTIL WhoraireConfigure = 0
+     -     OR WhoraireConfigure = 1
+         DISPLAY 'Configurer des horaires différents selon le jour'
+     -     ' de la semaine ? (1 : oui, 0 : non) :'
+         ACCEPT WhoraireConfigure
+        END-PERFORM
+        MOVE WhoraireConfigure TO fr_horaireConfigure
+        IF WhoraireConfigure = 1 THEN
+          PERFORM SAISIR_HORAIRE_SEMAINE
+        END-IF
         DISPLAY 'Site web du restaurant :'
         ACCEPT fr_sweb
+        DISPLAY 'Devise du restaurant (EUR si zone euro, sinon '
+     -    'USD, GBP, ...) :'
+        ACCEPT WdeviseResto
+        MOVE WdeviseResto TO fr_devise
+        IF fr_devise = 'EUR' THEN
+          MOVE 1.0000 TO fr_tauxChange
+        ELSE
+          PERFORM WITH TEST AFTER UNTIL WtauxChangeResto > 0
+           DISPLAY 'Taux de change par rapport a l''euro (ex : 1.0850'
+     -       ' pour 1 euro = 1.0850 ',WdeviseResto,') :'
+           ACCEPT WtauxChangeResto
+          END-PERFORM
+          MOVE WtauxChangeResto TO fr_tauxChange
+        END-IF
+        PERFORM WITH TEST AFTER UNTIL WtauxTVAResto > 0
+         DISPLAY 'Taux de TVA applique (ex : .100 pour 10%) :'
+         ACCEPT WtauxTVAResto
+        END-PERFORM
+        MOVE WtauxTVAResto TO fr_tauxTVA
         PERFORM WITH TEST AFTER UNTIL Wactif = 1 OR Wactif = 2
           DISPLAY 'Le restaurant est-il actif ? '
           DISPLAY '(1 : oui ; 2 : non) :'
           ACCEPT Wactif
         END-PERFORM
         MOVE Wactif TO fr_actif
-           
+
         WRITE restTampon
-         INVALID KEY 
+         INVALID KEY
           DISPLAY "Echec de l'insertion"
-          NOT INVALID KEY 
+          NOT INVALID KEY
           DISPLAY'Insertion OK'
+          MOVE 'frestaurants' TO WauditFichier
+          MOVE fr_id TO WauditCle
+          MOVE 'AJOUT' TO WauditOperation
+          PERFORM ENREGISTRER_AUDIT
         PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
         DISPLAY 'Souhaitez-vous enregistrer un nouveau restaurant ?'
           DISPLAY '1 : OUI, 0 : NON'
@@ -113,16 +226,25 @@
          DISPLAY '3 - Faire une recherche a partir dune ville'
          ACCEPT Wchoix
         END-PERFORM
+        MOVE 9 TO WinclureInactifs
+        PERFORM WITH TEST AFTER UNTIL WinclureInactifs = 0
+     -    OR WinclureInactifs = 1
+         DISPLAY 'Inclure les restaurants inactifs ? (1 : oui, '
+     -     '0 : non) :'
+         ACCEPT WinclureInactifs
+        END-PERFORM
         EVALUATE Wchoix
          WHEN 1
           MOVE 0 TO Wfin
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ frestaurants NEXT
               AT END MOVE 1 TO Wfin
-              NOT AT END 
-               PERFORM AFFICHER_RESTAURANT
+              NOT AT END
+               IF fr_actif = 1 OR WinclureInactifs = 1 THEN
+                 PERFORM AFFICHER_RESTAURANT
+               END-IF
             END-READ
-          END-PERFORM 
+          END-PERFORM
          WHEN 2
            MOVE 0 TO Wfin
            DISPLAY 'Donnez l identifiant du restaurant'
@@ -131,8 +253,12 @@
               READ frestaurants
             INVALID KEY
              DISPLAY 'Restaurant inexistant'
-                     NOT INVALID KEY 
-            PERFORM AFFICHER_RESTAURANT
+             NOT INVALID KEY
+             IF fr_actif = 1 OR WinclureInactifs = 1 THEN
+               PERFORM AFFICHER_RESTAURANT
+             ELSE
+               DISPLAY 'Ce restaurant est inactif'
+             END-IF
          WHEN 3
                      MOVE 0 TO WvilleOK
            MOVE 0 TO Wfin
@@ -140,14 +266,15 @@
            ACCEPT Wville
            MOVE Wville TO fr_ville
            START frestaurants, KEY IS = fr_ville
-           INVALID KEY 
+           INVALID KEY
             DISPLAY 'Aucun restaurant dans cette ville'
            NOT INVALID KEY
             PERFORM WITH TEST AFTER UNTIL Wfin = 1
               READ frestaurants NEXT
                 AT END MOVE 1 TO Wfin
                 NOT AT END
-                IF Wville = fr_ville THEN
+                IF Wville = fr_ville
+     -            AND (fr_actif = 1 OR WinclureInactifs = 1) THEN
                   MOVE 1 to WvilleOK
                   PERFORM AFFICHER_RESTAURANT
                 END-IF
@@ -166,19 +293,77 @@
 
 
 	   
+      *************** SAISIR_PLAN_TABLES ********************
+      * Saisit, table par table, le nombre de places de chacune des
+      * fr_nbTables tables du restaurant du tampon restTampon
+      ******************************************************
+       SAISIR_PLAN_TABLES.
+       MOVE 1 TO WidxTable
+       PERFORM WITH TEST AFTER UNTIL WidxTable > fr_nbTables
+     -    OR WidxTable > 50
+         MOVE 0 TO WplacesTableSaisie
+         PERFORM WITH TEST AFTER UNTIL WplacesTableSaisie > 0
+           DISPLAY 'Nombre de places pour la table ',WidxTable,' :'
+           ACCEPT WplacesTableSaisie
+         END-PERFORM
+         MOVE WplacesTableSaisie TO fr_placesTable(WidxTable)
+         ADD 1 TO WidxTable
+       END-PERFORM.
+
+      *************** REMPLIR_PLAN_TABLES_UNIFORME *********
+      * Attribue à chacune des fr_nbTables tables du restaurant du
+      * tampon restTampon le même nombre de places, fr_placesParTable
+      ******************************************************
+       REMPLIR_PLAN_TABLES_UNIFORME.
+       MOVE 1 TO WidxTable
+       PERFORM WITH TEST AFTER UNTIL WidxTable > fr_nbTables
+     -    OR WidxTable > 50
+         MOVE fr_placesParTable TO fr_placesTable(WidxTable)
+         ADD 1 TO WidxTable
+       END-PERFORM.
+
       *************** AFFICHER_RESTAURANT ******************
-      * Afficher toutes les informations du restaurant 
+      * Afficher toutes les informations du restaurant
       * correspondant à l'identifiant entré dans le tampon
-      ******************************************************	   
+      ******************************************************
        AFFICHER_RESTAURANT.
        DISPLAY '******* Identifiant :', fr_id,'*******'
+       DISPLAY 'Nom : ',fr_nom
               DISPLAY 'Localisation du restaurant :'
        DISPLAY '  Rue: 'fr_rue
        DISPLAY '  Ville : ',fr_ville
        DISPLAY '  Code postal : ', fr_codeP
        DISPLAY 'Numero de telephone : ',fr_tel
        DISPLAY 'Capacite d accueil : ',fr_nbPlaces
+       DISPLAY 'Nombre de tables : ',fr_nbTables
+       DISPLAY 'Plan de salle :'
+       MOVE 1 TO WidxTable
+       PERFORM WITH TEST AFTER UNTIL WidxTable > fr_nbTables
+     -    OR WidxTable > 50
+         DISPLAY '  Table ',WidxTable,' : ',
+     -     fr_placesTable(WidxTable),' places'
+         ADD 1 TO WidxTable
+       END-PERFORM
+       IF fr_horaireConfigure = 1 THEN
+         MOVE 1 TO Widx
+         PERFORM WITH TEST AFTER UNTIL Widx > 7
+           IF fr_jourFerme(Widx) = 1 THEN
+             DISPLAY '  Jour ',Widx,' : fermé'
+           ELSE
+             DISPLAY '  Jour ',Widx,' : ',fr_hOuvJour(Widx),'h - ',
+     -         fr_hFermJour(Widx),'h'
+           END-IF
+           ADD 1 TO Widx
+         END-PERFORM
+       ELSE
+         DISPLAY 'Jour de fermeture hebdomadaire : ',fr_jourFermeture
+         DISPLAY 'Horaires : ',fr_heureOuverture,'h - ',
+     -     fr_heureFermeture,'h'
+       END-IF
        DISPLAY 'Site web : ',fr_sweb
+       DISPLAY 'Devise : ',fr_devise,' (1 EUR = ',fr_tauxChange,
+     -   ' ',fr_devise,')'
+       DISPLAY 'Taux de TVA : ',fr_tauxTVA
         IF fr_actif=2 THEN
          DISPLAY 'Restaurant actif : NON'
         ELSE
@@ -188,6 +373,64 @@
         DISPLAY ' '.
 
 	   
+      *********** ALERTER_CAPACITE_RESTAURANT ***************
+      * Alerte si la nouvelle capacité WnbPlaces saisie dans
+      * MODIFIER_RESTAURANT est inférieure au nombre de
+      * personnes déjà réservées pour une date à venir.
+      * Fait un seul passage sur freservations et cumule le
+      * nombre de personnes par date dans une table en mémoire
+      * avant de comparer chaque total à la nouvelle capacité
+      ******************************************************
+       ALERTER_CAPACITE_RESTAURANT.
+       MOVE 0 TO WnbDatesAlerte
+       MOVE fr_id TO frs_idrest
+       OPEN INPUT freservations
+       START freservations, KEY IS = frs_idrest
+       INVALID KEY
+         CONTINUE
+       NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ freservations NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+             IF frs_idrest = fr_id AND frs_statut = 1 THEN
+               COMPUTE WdateAlerteEntier =
+                 frs_date_annee * 10000 + frs_date_mois * 100
+     -           + frs_date_jour
+               MOVE 0 TO WtrouveAlerte
+               MOVE 1 TO WidxAlerte
+               PERFORM WITH TEST AFTER UNTIL WidxAlerte > WnbDatesAlerte
+                 IF WdateAlerteEntry(WidxAlerte) = WdateAlerteEntier
+                   THEN
+                   ADD frs_nbPersonnes TO
+                     WsommeAlerteEntry(WidxAlerte)
+                   MOVE 1 TO WtrouveAlerte
+                 END-IF
+                 ADD 1 TO WidxAlerte
+               END-PERFORM
+               IF WtrouveAlerte = 0 AND WnbDatesAlerte < 100 THEN
+                 ADD 1 TO WnbDatesAlerte
+                 MOVE WdateAlerteEntier TO
+                   WdateAlerteEntry(WnbDatesAlerte)
+                 MOVE frs_nbPersonnes TO
+                   WsommeAlerteEntry(WnbDatesAlerte)
+               END-IF
+             END-IF
+         END-PERFORM
+       END-START
+       CLOSE freservations
+       MOVE 1 TO WidxAlerte
+       PERFORM WITH TEST AFTER UNTIL WidxAlerte > WnbDatesAlerte
+         IF WsommeAlerteEntry(WidxAlerte) > WnbPlaces THEN
+           DISPLAY 'ATTENTION : la date ',
+     -       WdateAlerteEntry(WidxAlerte),' compte déjà ',
+     -       WsommeAlerteEntry(WidxAlerte),' personnes réservées,',
+     -       ' au-delà de la nouvelle capacité de ',WnbPlaces
+         END-IF
+         ADD 1 TO WidxAlerte
+       END-PERFORM.
+
       *************** MODIFIER_RESTAURANT ******************
       * Modifier les informations d'un restaurant de frestaurants
       * Pour séléctionner le restaurant à modifier
@@ -217,62 +460,158 @@
        NOT INVALID KEY
         PERFORM AFFICHER_RESTAURANT
         
+       MOVE SPACE TO WnomResto
        MOVE SPACE TO Wville
        MOVE SPACE TO Wrue
        MOVE LOW-VALUE TO Wtel
        MOVE LOW-VALUE TO Wcp
        MOVE SPACE TO WsWeb
        MOVE LOW-VALUE TO WnbPlaces
+       MOVE LOW-VALUE TO WnbTables
+       MOVE LOW-VALUE TO WplacesParTable
+       MOVE 9 TO WjourFermetureResto
+       MOVE 99 TO WheureOuvertureResto
+       MOVE 99 TO WheureFermetureResto
        MOVE LOW-VALUE TO Wactif
-		
+
        DISPLAY 'Donnez les nouvelles informations'
+       DISPLAY 'Nom du restaurant: '
+       ACCEPT WnomResto
        DISPLAY 'Ville du restaurant: '
        ACCEPT Wville
        DISPLAY 'Nom de la rue: '
        ACCEPT Wrue
        PERFORM WITH TEST AFTER UNTIL (Wcp >= 1000 AND Wcp < 99999)
-       OR Wcp=0
-         DISPLAY 'Code postal :' 
+           OR Wcp=0
+         DISPLAY 'Code postal :'
          ACCEPT Wcp
        END-PERFORM
-       PERFORM WITH TEST AFTER UNTIL (Wtel > 0100000000 AND Wtel < 
-        0999999999) OR Wtel=0
+       PERFORM WITH TEST AFTER UNTIL (Wtel > 0100000000 AND Wtel <
+           0999999999) OR Wtel=0
          DISPLAY 'Numero de telephone (ex: 0204124874) :'
          ACCEPT Wtel
-        END-PERFORM
+       END-PERFORM
        PERFORM WITH TEST AFTER UNTIL WnbPlaces >= 0
          DISPLAY 'Capacite d accueil du restaurant :'
          ACCEPT WnbPlaces
        END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL WnbTables >= 0 AND WnbTables <= 50
+         DISPLAY 'Nombre de tables du restaurant (50 maximum, 0 :'
+     -     ' ne pas modifier) :'
+         ACCEPT WnbTables
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL WplacesParTable >= 0
+         DISPLAY 'Nombre de places par table :'
+         ACCEPT WplacesParTable
+       END-PERFORM
+       DISPLAY 'Reconfigurer le plan de salle (places par table) ?'
+     -   ' (1 : oui, 0 : non, 9 : ne pas modifier) :'
+       MOVE 9 TO WreconfigurerTables
+       ACCEPT WreconfigurerTables
+       DISPLAY 'Jour de fermeture hebdomadaire (0 : aucun, 1 : lundi'
+     -   ' ... 7 : dimanche, 9 : ne pas modifier) :'
+       ACCEPT WjourFermetureResto
+       DISPLAY 'Heure d ouverture (0-23, 99 : ne pas modifier) :'
+       ACCEPT WheureOuvertureResto
+       DISPLAY 'Heure de fermeture (0-23, 99 : ne pas modifier) :'
+       ACCEPT WheureFermetureResto
+       DISPLAY 'Reconfigurer des horaires différents selon le jour'
+     -   ' de la semaine ? (1 : oui, 0 : non, 9 : ne pas modifier) :'
+       MOVE 9 TO WhoraireConfigure
+       ACCEPT WhoraireConfigure
+       IF WhoraireConfigure = 0 OR WhoraireConfigure = 1 THEN
+         MOVE WhoraireConfigure TO fr_horaireConfigure
+         IF WhoraireConfigure = 1 THEN
+           PERFORM SAISIR_HORAIRE_SEMAINE
+         END-IF
+       END-IF
        DISPLAY 'Site web: '
-       ACCEPT WsWeb 
-       PERFORM WITH TEST AFTER UNTIL Wactif <= 2 
+       ACCEPT WsWeb
+       MOVE SPACE TO WdeviseResto
+       DISPLAY 'Devise (EUR, USD, GBP, ... laisser vide pour ne pas'
+     -   ' modifier) :'
+       ACCEPT WdeviseResto
+       MOVE 0 TO WtauxChangeResto
+       IF WdeviseResto NOT = SPACE THEN
+         IF WdeviseResto = 'EUR' THEN
+           MOVE 1.0000 TO WtauxChangeResto
+         ELSE
+           PERFORM WITH TEST AFTER UNTIL WtauxChangeResto > 0
+            DISPLAY 'Taux de change par rapport a l''euro :'
+            ACCEPT WtauxChangeResto
+           END-PERFORM
+         END-IF
+       END-IF
+       MOVE 0 TO WtauxTVAResto
+       DISPLAY 'Taux de TVA (ex : .100 pour 10%, laisser 0 pour ne'
+     -   ' pas modifier) :'
+       ACCEPT WtauxTVAResto
+       PERFORM WITH TEST AFTER UNTIL Wactif <= 2
         DISPLAY 'Le restaurant est-il actif ? '
         DISPLAY '(1 : oui ; 2 : non) :'
         ACCEPT Wactif
        END-PERFORM   
-       IF Wville NOT EQUALS SPACE
+       IF WnomResto NOT = SPACE
+         MOVE WnomResto TO fr_nom
+       END-IF
+       IF Wville NOT = SPACE
          MOVE Wville TO fr_ville
-       END-IF 
-       IF Wrue NOT EQUALS SPACE
+       END-IF
+       IF Wrue NOT = SPACE
          MOVE Wrue TO fr_rue
        END-IF
-       IF Wtel NOT EQUALS 0
+       IF Wtel NOT = 0
          MOVE Wtel TO fr_tel
        END-IF 
-       IF Wcp NOT EQUALS 0
+       IF Wcp NOT = 0
          MOVE Wcp TO fr_codeP
        END-IF
-       IF WsWeb NOT EQUALS SPACE
+       IF WsWeb NOT = SPACE
          MOVE WsWeb TO fr_sweb
        END-IF 
-       IF WnbPlaces NOT EQUALS 0
+       IF WnbPlaces NOT = 0
+         IF WnbPlaces < fr_nbPlaces THEN
+           PERFORM ALERTER_CAPACITE_RESTAURANT
+         END-IF
          MOVE WnbPlaces TO fr_nbPlaces
        END-IF
-       IF Wactif NOT EQUALS fr_actif
+       IF WnbTables NOT = 0
+         MOVE WnbTables TO fr_nbTables
+       END-IF
+       IF WplacesParTable NOT = 0
+         MOVE WplacesParTable TO fr_placesParTable
+       END-IF
+       IF WreconfigurerTables = 1 THEN
+         PERFORM SAISIR_PLAN_TABLES
+       ELSE
+         IF WreconfigurerTables = 0 THEN
+           PERFORM REMPLIR_PLAN_TABLES_UNIFORME
+         END-IF
+       END-IF
+       IF WjourFermetureResto NOT = 9
+         MOVE WjourFermetureResto TO fr_jourFermeture
+       END-IF
+       IF WheureOuvertureResto NOT = 99
+         MOVE WheureOuvertureResto TO fr_heureOuverture
+       END-IF
+       IF WheureFermetureResto NOT = 99
+         MOVE WheureFermetureResto TO fr_heureFermeture
+       END-IF
+       IF Wactif NOT = fr_actif
          MOVE Wactif TO fr_actif
        END-IF
+       IF WdeviseResto NOT = SPACE
+         MOVE WdeviseResto TO fr_devise
+         MOVE WtauxChangeResto TO fr_tauxChange
+       END-IF
+       IF WtauxTVAResto NOT = 0
+         MOVE WtauxTVAResto TO fr_tauxTVA
+       END-IF
        REWRITE restTampon
+       MOVE 'frestaurants' TO WauditFichier
+       MOVE fr_id TO WauditCle
+       MOVE 'MODIF' TO WauditOperation
+       PERFORM ENREGISTRER_AUDIT
        DISPLAY '-====================================-'
        CLOSE frestaurants.
 	   
@@ -314,6 +653,10 @@
            DISPLAY 'Erreur lors de la suppression'
           NOT INVALID KEY
            DISPLAY 'Restaurant supprime'
+           MOVE 'frestaurants' TO WauditFichier
+           MOVE fr_id TO WauditCle
+           MOVE 'SUPPRESSION' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
          ELSE
           DISPLAY 'Erreur lors de la suppression'
          END-IF
