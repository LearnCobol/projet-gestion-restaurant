@@ -1,3 +1,94 @@
+      ***************** VERIFIER_DISPO_MENU *****************
+      * Vérifie si le mois donné dans WmoisVerif fait partie de
+      * la période de disponibilité du menu courant
+      * (fm_dispoDebut/fm_dispoFin) ; 0/0 signifie que le menu
+      * est disponible toute l'année. Résultat dans WdispoOK
+      ******************************************************
+       VERIFIER_DISPO_MENU.
+       MOVE 1 TO WdispoOK
+       IF fm_dispoDebut NOT = 0 THEN
+         MOVE 0 TO WdispoOK
+         IF fm_dispoDebut <= fm_dispoFin THEN
+           IF WmoisVerif >= fm_dispoDebut
+     -       AND WmoisVerif <= fm_dispoFin THEN
+             MOVE 1 TO WdispoOK
+           END-IF
+         ELSE
+           IF WmoisVerif >= fm_dispoDebut
+     -       OR WmoisVerif <= fm_dispoFin THEN
+             MOVE 1 TO WdispoOK
+           END-IF
+         END-IF
+       END-IF.
+
+      ***************** VERIFIER_STOCK_MENU *****************
+      * Vérifie que chaque plat composant le menu courant (fm_entree,
+      * fm_plat, fm_dessert, les emplacements vides étant ignorés)
+      * dispose encore d'au moins une unité de stock. Résultat dans
+      * WstockOK
+      ******************************************************
+       VERIFIER_STOCK_MENU.
+       MOVE 1 TO WstockOK
+       IF fm_entree NOT = SPACE THEN
+         MOVE fm_entree TO fp_nom
+         READ fplats
+           INVALID KEY
+             MOVE 0 TO WstockOK
+           NOT INVALID KEY
+             IF fp_stock = 0 THEN
+               MOVE 0 TO WstockOK
+             END-IF
+         END-READ
+       END-IF
+       MOVE fm_plat TO fp_nom
+       READ fplats
+         INVALID KEY
+           MOVE 0 TO WstockOK
+         NOT INVALID KEY
+           IF fp_stock = 0 THEN
+             MOVE 0 TO WstockOK
+           END-IF
+       END-READ
+       IF fm_dessert NOT = SPACE THEN
+         MOVE fm_dessert TO fp_nom
+         READ fplats
+           INVALID KEY
+             MOVE 0 TO WstockOK
+           NOT INVALID KEY
+             IF fp_stock = 0 THEN
+               MOVE 0 TO WstockOK
+             END-IF
+         END-READ
+       END-IF.
+
+      **************** DECREMENTER_STOCK_MENU ***************
+      * Décrémente d'une unité le stock de chaque plat composant le
+      * menu courant ; n'est appelé qu'après VERIFIER_STOCK_MENU
+      ******************************************************
+       DECREMENTER_STOCK_MENU.
+       IF fm_entree NOT = SPACE THEN
+         MOVE fm_entree TO fp_nom
+         READ fplats
+           NOT INVALID KEY
+             SUBTRACT 1 FROM fp_stock
+             REWRITE pTampon
+         END-READ
+       END-IF
+       MOVE fm_plat TO fp_nom
+       READ fplats
+         NOT INVALID KEY
+           SUBTRACT 1 FROM fp_stock
+           REWRITE pTampon
+       END-READ
+       IF fm_dessert NOT = SPACE THEN
+         MOVE fm_dessert TO fp_nom
+         READ fplats
+           NOT INVALID KEY
+             SUBTRACT 1 FROM fp_stock
+             REWRITE pTampon
+         END-READ
+       END-IF.
+
        AJOUTER_MENU.
           DISPLAY '=============================='
           DISPLAY '======== AJOUT       ========='
@@ -31,8 +122,13 @@
           
           MOVE 0 TO Wfin
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
-           DISPLAY 'Nom de lentrée : '     
+           DISPLAY 'Nom de lentrée (vide si le menu n''en comporte ',
+     -       'pas) : '
            ACCEPT fp_nom
+           IF fp_nom = SPACE THEN
+            MOVE SPACE TO fm_entree
+            MOVE 1 TO Wfin
+           ELSE
            READ fplats
             INVALID KEY
              DISPLAY 'Aucune entrée ne porte ce nom'
@@ -44,6 +140,7 @@
              ELSE
               DISPLAY 'Aucune entrée ne porte ce nom'
            END-READ
+           END-IF
           END-PERFORM
 
           MOVE 0 TO Wfin
@@ -65,8 +162,13 @@
 
           MOVE 0 TO Wfin
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
-           DISPLAY 'Nom du dessert : '     
+           DISPLAY 'Nom du dessert (vide si le menu n''en comporte ',
+     -       'pas) : '
            ACCEPT fp_nom
+           IF fp_nom = SPACE THEN
+            MOVE SPACE TO fm_dessert
+            MOVE 1 TO Wfin
+           ELSE
            READ fplats
             INVALID KEY
              DISPLAY 'Aucun dessert ne porte ce nom'
@@ -78,6 +180,7 @@
              ELSE
               DISPLAY 'Aucun dessert ne porte ce nom'
            END-READ
+           END-IF
           END-PERFORM
 
           PERFORM WITH TEST AFTER UNTIL fp_prix <= WprixCarte
@@ -89,7 +192,26 @@
            END-IF
           END-PERFORM
 
+          DISPLAY 'Mois de début de disponibilité (1-12, 0 : toute '
+     -      'l''année) :'
+          ACCEPT fm_dispoDebut
+          IF fm_dispoDebut NOT = 0 THEN
+           PERFORM WITH TEST AFTER UNTIL fm_dispoFin >= 1
+     -       AND fm_dispoFin <= 12
+            DISPLAY 'Mois de fin de disponibilité (1-12) :'
+            ACCEPT fm_dispoFin
+           END-PERFORM
+          ELSE
+           MOVE 0 TO fm_dispoFin
+          END-IF
+
           WRITE mTampon END-WRITE
+          IF fm_stat = 0 THEN
+           MOVE 'fmenus' TO WauditFichier
+           MOVE fm_nom TO WauditCle
+           MOVE 'AJOUT' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
+          END-IF
 
           CLOSE fplats
 
@@ -97,6 +219,52 @@
 
           DISPLAY '=============================='.
 
+         CHOISIR_LANGUE_MENU.
+          PERFORM WITH TEST AFTER UNTIL WlangueMenu >= 1 AND
+     -      WlangueMenu <= 3
+           DISPLAY 'Langue d''affichage du menu ? (1 : Français, '
+     -       '2 : English, 3 : Español)'
+           ACCEPT WlangueMenu
+          END-PERFORM
+          EVALUATE WlangueMenu
+           WHEN 2
+            MOVE 'MENU' TO WlblMenu
+            MOVE 'Availability' TO WlblDispo
+            MOVE 'all year round' TO WlblToujours
+            MOVE 'month' TO WlblMois
+            MOVE 'to' TO WlblAu
+            MOVE 'Starter' TO WlblEntree
+            MOVE 'Main' TO WlblPlat
+            MOVE 'Dessert' TO WlblDessert
+            MOVE 'No menu found with this name!' TO WlblAucunMenu
+            MOVE 'Enter the name of the menu to display:'
+     -        TO WlblSaisirNom
+           WHEN 3
+            MOVE 'MENU' TO WlblMenu
+            MOVE 'Disponibilidad' TO WlblDispo
+            MOVE 'todo el año' TO WlblToujours
+            MOVE 'mes' TO WlblMois
+            MOVE 'a' TO WlblAu
+            MOVE 'Entrante' TO WlblEntree
+            MOVE 'Plato' TO WlblPlat
+            MOVE 'Postre' TO WlblDessert
+            MOVE 'Ningún menú con ese nombre!' TO WlblAucunMenu
+            MOVE 'Introduzca el nombre del menú a mostrar:'
+     -        TO WlblSaisirNom
+           WHEN OTHER
+            MOVE 'MENU' TO WlblMenu
+            MOVE 'Disponibilité' TO WlblDispo
+            MOVE 'toute l''année' TO WlblToujours
+            MOVE 'mois' TO WlblMois
+            MOVE 'au' TO WlblAu
+            MOVE 'Entrée' TO WlblEntree
+            MOVE 'Plat' TO WlblPlat
+            MOVE 'Dessert' TO WlblDessert
+            MOVE 'Aucun menu ne porte ce nom !' TO WlblAucunMenu
+            MOVE 'Saisir le nom du menu à afficher :'
+     -        TO WlblSaisirNom
+          END-EVALUATE.
+
          CONSULTER_MENU.
           DISPLAY '=============================='
           DISPLAY '======== AFFICHAGE   ========='
@@ -104,47 +272,59 @@
           DISPLAY '========      MENU   ========='
           DISPLAY '=============================='
 
+          MOVE 0 TO WlangueMenu
+          PERFORM CHOISIR_LANGUE_MENU
           DISPLAY ' '
-          DISPLAY 'Saisir le nom du menu à afficher :'
+          DISPLAY WlblSaisirNom
           ACCEPT fm_nom
           DISPLAY '==='
           DISPLAY ' '
-          
+
           OPEN INPUT fmenus
 
           READ fmenus
            INVALID KEY
-             DISPLAY 'Aucun menu ne porte ce nom !'
+             DISPLAY WlblAucunMenu
            NOT INVALID KEY
-            DISPLAY 'MENU "',fm_nom,'" (',fm_prix,' €)'
+            DISPLAY WlblMenu,' "',fm_nom,'" (',fm_prix,' €)'
+            IF fm_dispoDebut = 0 THEN
+              DISPLAY WlblDispo,' : ',WlblToujours
+            ELSE
+              DISPLAY WlblDispo,' : ',WlblMois,' ',fm_dispoDebut,
+     -          ' ',WlblAu,' ',WlblMois,' ',fm_dispoFin
+            END-IF
             OPEN INPUT fplats
 
+             IF fm_entree NOT = SPACE THEN
              MOVE fm_entree TO fp_nom
              READ fplats
                INVALID KEY
                 DISPLAY 'Erreur lors de la lecture de lentrée'
                NOT INVALID KEY
-                DISPLAY 'Entrée : ',fp_nom
+                DISPLAY WlblEntree,' : ',fp_nom
              END-READ
+             END-IF
 
              MOVE fm_plat TO fp_nom
              READ fplats
                INVALID KEY
                 DISPLAY 'Erreur lors de la lecture du plat'
                NOT INVALID KEY
-                DISPLAY 'Plat : ',fp_nom
+                DISPLAY WlblPlat,' : ',fp_nom
              END-READ
 
+             IF fm_dessert NOT = SPACE THEN
              MOVE fm_dessert TO fp_nom
              READ fplats
                INVALID KEY
                 DISPLAY 'Erreur lors de la lecture du dessert'
                NOT INVALID KEY
-                DISPLAY 'Dessert : ',fp_nom
+                DISPLAY WlblDessert,' : ',fp_nom
              END-READ
+             END-IF
 
             CLOSE fplats
-            
+
           END-READ
 
           CLOSE fmenus
@@ -198,6 +378,10 @@
      -  'supprimé'
                       NOT INVALID KEY
                        DISPLAY 'Le menu a été définitement supprimé'
+                       MOVE 'fmenus' TO WauditFichier
+                       MOVE fm_nom TO WauditCle
+                       MOVE 'SUPPRESSION' TO WauditOperation
+                       PERFORM ENREGISTRER_AUDIT
                 ELSE
                    DISPLAY 'La suppression a été annulée'  
                 END-IF
@@ -218,14 +402,22 @@
           DISPLAY 'Saisir votre budget maximum :'
           ACCEPT Wbudget
 
+          ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+          MOVE WdateSystemeISO_mois TO WmoisVerif
+
           MOVE 0 TO Wfin
           PERFORM WITH TEST AFTER UNTIL Wfin = 1
            READ fmenus NEXT
            AT END
             MOVE 1 TO Wfin
            NOT AT END
-            IF fm_prix <= Wbudget THEN
+            PERFORM VERIFIER_DISPO_MENU
+            IF fm_prix <= Wbudget AND WdispoOK = 1 THEN
              DISPLAY fm_nom,' (',fm_prix,' €)'
+             IF fm_dispoDebut NOT = 0 THEN
+              DISPLAY '  Disponibilité : du mois ',fm_dispoDebut,
+     -          ' au mois ',fm_dispoFin
+             END-IF
             END-IF
           END-PERFORM
           CLOSE fmenus
@@ -238,4 +430,145 @@
          DISPLAY '========    UN       ========='
          DISPLAY '========      MENU   ========='
          DISPLAY '=============================='
-         .
+
+         OPEN I-O fmenus
+
+         DISPLAY 'Saisir le nom du menu à modifier :'
+         ACCEPT fm_nom
+         READ fmenus
+          INVALID KEY
+           DISPLAY 'Aucun menu ne porte ce nom'
+          NOT INVALID KEY
+           OPEN INPUT fplats
+
+           MOVE SPACE TO WmenuEntree
+           MOVE SPACE TO WmenuPlat
+           MOVE SPACE TO WmenuDessert
+           MOVE 0 TO WmenuPrix
+
+           DISPLAY 'Laissez vide pour ne pas modifier'
+           DISPLAY 'Nouveau nom de l''entrée (AUCUN : retirer) : '
+           ACCEPT WmenuEntree
+           IF WmenuEntree = 'AUCUN' THEN
+             MOVE SPACE TO fm_entree
+           ELSE
+           IF WmenuEntree NOT = SPACE THEN
+             MOVE WmenuEntree TO fp_nom
+             READ fplats
+               INVALID KEY
+                 DISPLAY 'Aucune entrée ne porte ce nom'
+               NOT INVALID KEY
+                 IF fp_type = 'Entrée' THEN
+                   MOVE fp_nom TO fm_entree
+                 ELSE
+                   DISPLAY 'Aucune entrée ne porte ce nom'
+                 END-IF
+             END-READ
+           END-IF
+           END-IF
+
+           DISPLAY 'Nouveau nom du plat : '
+           ACCEPT WmenuPlat
+           IF WmenuPlat NOT = SPACE THEN
+             MOVE WmenuPlat TO fp_nom
+             READ fplats
+               INVALID KEY
+                 DISPLAY 'Aucun plat ne porte ce nom'
+               NOT INVALID KEY
+                 IF fp_type = 'Plat' THEN
+                   MOVE fp_nom TO fm_plat
+                 ELSE
+                   DISPLAY 'Aucun plat ne porte ce nom'
+                 END-IF
+             END-READ
+           END-IF
+
+           DISPLAY 'Nouveau nom du dessert (AUCUN : retirer) : '
+           ACCEPT WmenuDessert
+           IF WmenuDessert = 'AUCUN' THEN
+             MOVE SPACE TO fm_dessert
+           ELSE
+           IF WmenuDessert NOT = SPACE THEN
+             MOVE WmenuDessert TO fp_nom
+             READ fplats
+               INVALID KEY
+                 DISPLAY 'Aucun dessert ne porte ce nom'
+               NOT INVALID KEY
+                 IF fp_type = 'Dessert' THEN
+                   MOVE fp_nom TO fm_dessert
+                 ELSE
+                   DISPLAY 'Aucun dessert ne porte ce nom'
+                 END-IF
+             END-READ
+           END-IF
+           END-IF
+
+           MOVE 0 TO WprixCarte
+           IF fm_entree NOT = SPACE THEN
+             MOVE fm_entree TO fp_nom
+             READ fplats
+               NOT INVALID KEY
+                 ADD fp_prix TO WprixCarte
+             END-READ
+           END-IF
+           IF fm_plat NOT = SPACE THEN
+             MOVE fm_plat TO fp_nom
+             READ fplats
+               NOT INVALID KEY
+                 ADD fp_prix TO WprixCarte
+             END-READ
+           END-IF
+           IF fm_dessert NOT = SPACE THEN
+             MOVE fm_dessert TO fp_nom
+             READ fplats
+               NOT INVALID KEY
+                 ADD fp_prix TO WprixCarte
+             END-READ
+           END-IF
+           CLOSE fplats
+
+           DISPLAY 'Nouveau prix du menu (tarif à la carte : ',
+     -       WprixCarte,'€) : '
+           ACCEPT WmenuPrix
+           IF WmenuPrix NOT = 0 THEN
+             IF WmenuPrix <= WprixCarte THEN
+               MOVE WmenuPrix TO fm_prix
+             ELSE
+               DISPLAY 'prix du menu < prix à la carte, prix ',
+     -           'inchangé'
+             END-IF
+           END-IF
+
+           MOVE 99 TO WdispoDebutM
+           DISPLAY 'Nouveau mois de début de disponibilité ',
+     -       '(1-12, 0 : toute l''année, 99 : inchangé) :'
+           ACCEPT WdispoDebutM
+           IF WdispoDebutM NOT = 99 THEN
+             MOVE WdispoDebutM TO fm_dispoDebut
+             IF fm_dispoDebut = 0 THEN
+               MOVE 0 TO fm_dispoFin
+             ELSE
+               PERFORM WITH TEST AFTER UNTIL fm_dispoFin >= 1
+     -           AND fm_dispoFin <= 12
+                 DISPLAY 'Nouveau mois de fin de disponibilité ',
+     -             '(1-12) :'
+                 ACCEPT fm_dispoFin
+               END-PERFORM
+             END-IF
+           END-IF
+
+           REWRITE mTampon
+           IF fm_stat = 0 THEN
+             DISPLAY 'Le menu a été modifié'
+             MOVE 'fmenus' TO WauditFichier
+             MOVE fm_nom TO WauditCle
+             MOVE 'MODIF' TO WauditOperation
+             PERFORM ENREGISTRER_AUDIT
+           ELSE
+             DISPLAY 'Erreur lors de la modification du menu'
+           END-IF
+         END-READ
+
+         CLOSE fmenus
+
+         DISPLAY '=============================='.
