@@ -28,6 +28,8 @@
           RECORD KEY IS fc_id
           ALTERNATE RECORD KEY IS fc_ville WITH DUPLICATES
           ALTERNATE RECORD KEY IS fc_nom WITH DUPLICATES
+          ALTERNATE RECORD KEY IS fc_tel WITH DUPLICATES
+          ALTERNATE RECORD KEY IS fc_mail WITH DUPLICATES
           FILE STATUS IS fc_stat.
 
           SELECT frestaurants ASSIGN TO "datarestaurants.dat"
@@ -45,6 +47,22 @@
           ALTERNATE RECORD KEY IS frs_idrest WITH DUPLICATES
           FILE STATUS IS frs_stat.
 
+          SELECT fTicket ASSIGN TO WNomFichierTicket
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS ftk_stat.
+
+          SELECT fExport ASSIGN TO WNomFichierExport
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS fex_stat.
+
+          SELECT fHistoPrix ASSIGN TO "historiquePrix.csv"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS fhp_stat.
+
+          SELECT fPointsLedger ASSIGN TO "historiquePoints.csv"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS fpl_stat.
+
           SELECT futilisateurs ASSIGN TO "datautilisateurs.dat"
           ORGANIZATION indexed
           ACCESS MODE IS dynamic
@@ -53,6 +71,18 @@
           ALTERNATE RECORD KEY IS fu_role WITH DUPLICATES
           FILE STATUS IS fu_stat.
 
+          SELECT fAudit ASSIGN TO "audit.log"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS faud_stat.
+
+          SELECT fTemp ASSIGN TO WNomFichierTemp
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS ftmp_stat.
+
+          SELECT fCheckpoint ASSIGN TO "checkpoint_pctreduc.dat"
+          ORGANIZATION LINE SEQUENTIAL
+          FILE STATUS IS fchk_stat.
+
         DATA DIVISION.
          FILE SECTION.
           FD fmenus.
@@ -62,12 +92,23 @@
            02 fm_plat PIC A(50).
            02 fm_dessert PIC A(50).
            02 fm_prix PIC 999V99.
+           02 fm_dispoDebut PIC 99.
+           02 fm_dispoFin PIC 99.
 
           FD fplats.
            01 pTampon.
            02 fp_nom PIC A(50).
            02 fp_type PIC A(7).
            02 fp_prix PIC 999V99.
+           02 fp_vegetarien PIC 9.
+           02 fp_vegan PIC 9.
+           02 fp_sansGluten PIC 9.
+           02 fp_allergenes PIC X(100).
+           02 fp_dispoDebut PIC 99.
+           02 fp_dispoFin PIC 99.
+           02 fp_stock PIC 9(5).
+           02 fp_description PIC X(200).
+           02 fp_photo PIC X(50).
 
           FD fclients.
            01 cliTampon.
@@ -75,7 +116,9 @@
            02 fc_nom PIC A(50).
            02 fc_prenom PIC A(50).
            02 fc_nbReserv PIC 9(3).
+           02 fc_nbAbsences PIC 9(3).
            02 fc_pctReduc PIC 99V99.
+           02 fc_pointsFidelite PIC 9(6).
            02 fc_tel PIC 9(10).
            02 fc_mail PIC X(100).
            02 fc_rue PIC X(100).
@@ -85,6 +128,7 @@
           FD frestaurants.
            01 restTampon.
            02 fr_id PIC 9(4).
+           02 fr_nom PIC A(50).
            02 fr_rue PIC X(100).
            02 fr_ville PIC A(40).
            02 fr_codeP PIC 9(5).
@@ -92,6 +136,21 @@
            02 fr_nbPlaces PIC 9(8).
            02 fr_sweb PIC X(256).
            02 fr_actif PIC 9.
+           02 fr_nbTables PIC 9(4).
+           02 fr_placesParTable PIC 99.
+           02 fr_jourFermeture PIC 9(1).
+           02 fr_heureOuverture PIC 99.
+           02 fr_heureFermeture PIC 99.
+           02 fr_horaireConfigure PIC 9.
+           02 fr_horaireSemaine OCCURS 7 TIMES.
+             03 fr_jourFerme PIC 9.
+             03 fr_hOuvJour PIC 99.
+             03 fr_hFermJour PIC 99.
+           02 fr_devise PIC X(3).
+           02 fr_tauxChange PIC 9(3)V9999.
+           02 fr_tauxTVA PIC V999.
+           02 fr_planTables OCCURS 50 TIMES.
+             03 fr_placesTable PIC 99.
 
           FD freservations.
            01 resaTampon.
@@ -108,6 +167,19 @@
              02 frs_prix PIC 99V99.
              02 frs_nomsMenus PIC X(250).
              02 frs_nbPersonnes PIC 99.
+             02 frs_statut PIC 9(1).
+             02 frs_motifAnnulation PIC X(100).
+             02 frs_dateAnnulation.
+               03 frs_dateAnnulation_jour PIC 9(2).
+               03 frs_dateAnnulation_mois PIC 9(2).
+               03 frs_dateAnnulation_annee PIC 9(4).
+             02 frs_heureAnnulation.
+               03 frs_heureAnnulation_heure PIC 99.
+               03 frs_heureAnnulation_minute PIC 99.
+             02 frs_fraisAnnulation PIC 99V99.
+             02 frs_montantRembourse PIC 99V99.
+             02 frs_idGroupe PIC 9(10).
+             02 frs_numTable PIC 9(4).
 
           FD futilisateurs.
            01 uTampon.
@@ -115,17 +187,61 @@
              02 fu_pseudo PIC A(30).
              02 fu_mdp PIC A(20).
              02 fu_role PIC A(10).
+             02 fu_nbEchecs PIC 9(2).
+             02 fu_verrouille PIC 9.
+               88 fu_compteVerrouille VALUE 1.
+               88 fu_compteActif VALUE 0.
+
+          FD fTicket.
+           01 ticketLigne PIC X(200).
+
+          FD fExport.
+           01 exportLigne PIC X(700).
+
+          FD fHistoPrix.
+           01 histoPrixLigne PIC X(150).
+
+          FD fPointsLedger.
+           01 pointsLedgerLigne PIC X(150).
+
+          FD fAudit.
+           01 auditLigne PIC X(250).
+
+          FD fTemp.
+           01 tempLigne PIC X(700).
+
+          FD fCheckpoint.
+           01 checkpointLigne PIC 9(4).
 
          WORKING-STORAGE SECTION.
           77 WmenuP PIC 9(2).
 
           77 fm_stat PIC 9(2).
+          77 WlangueMenu PIC 9 VALUE 1.
+          77 WlblMenu PIC X(10).
+          77 WlblDispo PIC X(20).
+          77 WlblToujours PIC X(25).
+          77 WlblMois PIC X(10).
+          77 WlblAu PIC X(10).
+          77 WlblEntree PIC X(10).
+          77 WlblPlat PIC X(10).
+          77 WlblDessert PIC X(10).
+          77 WlblAucunMenu PIC X(35).
+          77 WlblSaisirNom PIC X(40).
           77 Wmenu PIC 9(1).
           77 Wfin PIC 9(1).
           77 WprixCarte PIC 999V99.
           77 Wbudget PIC 999V99.
           77 WnomMenu PIC A(50).
           77 Wtrouve PIC 9.
+          77 WmenuEntree PIC A(50).
+          77 WmenuPlat PIC A(50).
+          77 WmenuDessert PIC A(50).
+          77 WmenuPrix PIC 999V99.
+          77 WdispoDebutM PIC 99.
+          77 WdispoFinM PIC 99.
+          77 WmoisVerif PIC 99.
+          77 WdispoOK PIC 9.
 
           77 fp_stat PIC 9(2).
           77 Wplat PIC 9(1).
@@ -135,6 +251,26 @@
           77 Wrep PIC 9.
           77 Wid PIC 9(1).
           77 WprixP PIC 999V99.
+          77 WvegetarienP PIC 9.
+          77 WveganP PIC 9.
+          77 WsansGlutenP PIC 9.
+          77 WallergenesP PIC X(100).
+          77 WdispoDebutP PIC 99.
+          77 WdispoFinP PIC 99.
+          77 fhp_stat PIC 99.
+          77 fpl_stat PIC 99.
+          77 WprixPAncien PIC 999V99.
+          77 WhistoNomLu PIC A(50).
+          77 WpointsLedgerOperation PIC X(7).
+          77 WpointsLedgerMouvement PIC S9(5).
+          77 WpointsLedgerResa PIC 9(10).
+          77 WpointsLedgerIdLu PIC 9(4).
+          77 WstockAjoutP PIC S9(5).
+          77 WstockResultatP PIC S9(6).
+          77 WstockAjoutOK PIC 9.
+          77 WstockOK PIC 9.
+          77 WdescriptionP PIC X(200).
+          77 WphotoP PIC X(50).
 
           77 fc_stat PIC 99.
           77 Wnum PIC 9(4).
@@ -148,14 +284,36 @@
           77 WnbReservCli PIC 9(3). 
           77 WvilleCli PIC A(25).
           77 WpctReduc PIC 99.
+          77 WpointsGagnes PIC 9(6).
+          77 WpointsARedeemer PIC 9(6).
+          77 WremiseFidelite PIC 99V99.
+          77 WdoublonClient PIC 9.
+          77 WdoublonForcer PIC 9.
+          77 WtelSauv PIC 9(10).
+          77 WmailSauv PIC X(100).
+          77 WnbVisites PIC 9(5).
+          77 WdepenseTotale PIC 9(7)V99.
+          77 WformatOK PIC 9.
+          77 WnbArobase PIC 9(3).
+          77 WnbPoint PIC 9(3).
+          77 WposArobase PIC 9(3).
 
           77 fr_stat PIC 99.
           77 WnumR PIC 9(4).
-          77 WidResto PIC 9(4). 
+          77 WidResto PIC 9(4).
+          77 WnomResto PIC A(50).
           77 Wville PIC A(40).
           77 Wrue PIC X(100).
           77 Wcp PIC 9(5).
           77 WnbPlaces PIC 9(8).
+          77 WnbTables PIC 9(4).
+          77 WplacesParTable PIC 99.
+          77 WidxTable PIC 99.
+          77 WpersonnaliserTables PIC 9.
+          77 WreconfigurerTables PIC 9.
+          77 WplacesTableSaisie PIC 99.
+          01 WplanTablesResto.
+            02 WplaceTable OCCURS 50 TIMES PIC 99.
           77 WsWeb PIC X(256).
           77 Wactif PIC 9.
           77 Wtel PIC 9(10).
@@ -166,6 +324,18 @@
           77 WresMenu PIC X(250).
           77 WresMenu2 PIC X(250).
           77 WprixTotal PIC 999V99.
+          77 WtauxTVA PIC V999 VALUE .100.
+          77 WmontantHT PIC 999V99.
+          77 WmontantTVA PIC 999V99.
+          77 WtauxTVAResto PIC V999.
+          77 WremiseFideliteCommande PIC 999V99.
+          77 WfacPointeur PIC 9(3).
+          77 WfacNomMenu PIC A(50).
+          77 WfacFin PIC 9.
+          77 WfacModeFichier PIC 9.
+          77 WtierReduc PIC 99V99.
+          77 WpenaliteAbsence PIC V999 VALUE .025.
+          77 WpctReducSigne PIC S9V999.
           77 Wok PIC 9.
 
           77 frs_stat PIC 99.
@@ -178,6 +348,13 @@
             02 Wdate_jour PIC 99.
             02 Wdate_mois PIC 99.
             02 Wdate_annee PIC 9999.
+          01 Wdate2.
+            02 Wdate2_jour PIC 99.
+            02 Wdate2_mois PIC 99.
+            02 Wdate2_annee PIC 9999.
+          77 WdateDebEntier PIC 9(8).
+          77 WdateFinEntier PIC 9(8).
+          77 WdateResaEntier PIC 9(8).
           01 WheureMin.
             02 WheureMin_heure PIC 99.
             02 WheureMin_minute PIC 99.
@@ -192,6 +369,116 @@
           77 WidRestSauv PIC 9(4).
           77 WPlacesLibres PIC 9(3).
           77 WnbPersonnes PIC 99.
+          01 WdateSystemeISO.
+            02 WdateSystemeISO_annee PIC 9(4).
+            02 WdateSystemeISO_mois PIC 9(2).
+            02 WdateSystemeISO_jour PIC 9(2).
+          01 WdateSystemeISOInt REDEFINES WdateSystemeISO PIC 9(8).
+          01 WheureSystemeISO.
+            02 WheureSystemeISO_heure PIC 99.
+            02 WheureSystemeISO_minute PIC 99.
+            02 WheureSystemeISO_reste PIC 9(4).
+          77 WdateSystemeEntier PIC 9(8).
+          01 WdemainISO.
+            02 WdemainISO_annee PIC 9(4).
+            02 WdemainISO_mois PIC 9(2).
+            02 WdemainISO_jour PIC 9(2).
+          77 WnbRappelsEnvoyes PIC 9(5).
+          77 WanneeCloture PIC 9(4).
+          77 WclotFinResa PIC 9.
+          77 WclotCA PIC 9(7)V99.
+          77 WclotNbResa PIC 9(5).
+          77 WclotNbAnnul PIC 9(5).
+          77 WclotNbAttente PIC 9(5).
+          77 WclotNbAbs PIC 9(5).
+          77 WclotCATotal PIC 9(9)V99.
+          77 WclotNbResaTotal PIC 9(6).
+          77 WclotNbAnnulTotal PIC 9(6).
+          77 WclotNbAttenteTotal PIC 9(6).
+          77 WclotNbAbsTotal PIC 9(6).
+          01 WdateResaISO.
+            02 WdateResaISO_annee PIC 9(4).
+            02 WdateResaISO_mois PIC 9(2).
+            02 WdateResaISO_jour PIC 9(2).
+          01 WdateResaISOInt REDEFINES WdateResaISO PIC 9(8).
+          77 WjoursAvantResa PIC S9(5).
+          77 ftk_stat PIC 99.
+          77 WNomFichierTicket PIC X(40).
+          77 WidGroupeResa PIC 9(10).
+          77 Wrecurrente PIC 9.
+          77 WrecFreqJours PIC 9(3).
+          77 WrecNbOccurrences PIC 99.
+          77 WrecCompteur PIC 99.
+          01 WrecDateISO.
+            02 WrecDateISO_annee PIC 9(4).
+            02 WrecDateISO_mois PIC 9(2).
+            02 WrecDateISO_jour PIC 9(2).
+          01 WrecDateISOInt REDEFINES WrecDateISO PIC 9(8).
+          77 WrecDateEntier PIC 9(8).
+          77 WnumTableSauv PIC 9(4).
+          77 WtableLibre PIC 9.
+          77 WnumTableEssai PIC 9(4).
+          77 WnbPersonnesTable PIC 99.
+          01 WresaTamponSauv.
+            02 WrtsId PIC 9(10).
+            02 WrtsIdcli PIC 9(4).
+            02 WrtsIdrest PIC 9(4).
+            02 WrtsDate.
+              03 WrtsDateJour PIC 9(2).
+              03 WrtsDateMois PIC 9(2).
+              03 WrtsDateAnnee PIC 9(4).
+            02 WrtsHeure.
+              03 WrtsHeureHeure PIC 99.
+              03 WrtsHeureMinute PIC 99.
+            02 WrtsPrix PIC 99V99.
+            02 WrtsNomsMenus PIC X(250).
+            02 WrtsNbPersonnes PIC 99.
+            02 WrtsStatut PIC 9(1).
+            02 WrtsMotifAnnulation PIC X(100).
+            02 WrtsDateAnnulation.
+              03 WrtsDateAnnulationJour PIC 9(2).
+              03 WrtsDateAnnulationMois PIC 9(2).
+              03 WrtsDateAnnulationAnnee PIC 9(4).
+            02 WrtsHeureAnnulation.
+              03 WrtsHeureAnnulationHeure PIC 99.
+              03 WrtsHeureAnnulationMinute PIC 99.
+            02 WrtsFraisAnnulation PIC 99V99.
+            02 WrtsMontantRembourse PIC 99V99.
+            02 WrtsIdGroupe PIC 9(10).
+            02 WrtsNumTable PIC 9(4).
+          77 fex_stat PIC 99.
+          77 WNomFichierExport PIC X(40).
+          77 WexportRep PIC 9.
+          77 WexportMois PIC 99.
+          77 WjourFermetureResto PIC 9(1).
+          77 WheureOuvertureResto PIC 99.
+          77 WheureFermetureResto PIC 99.
+          77 WjourSemaineEntier PIC 9(8).
+          77 WjourSemaine PIC 9(1).
+          77 WrestaurantFerme PIC 9.
+          01 TableJoursFeries VALUE
+     -       '01010105080514071508011111112512'.
+            02 JourFerie OCCURS 8 TIMES.
+              03 JF_jour PIC 99.
+              03 JF_mois PIC 99.
+          77 WidxJourFerie PIC 9(1).
+          77 WhoraireConfigure PIC 9.
+          01 WhoraireSemaine.
+            02 WhoraireJour OCCURS 7 TIMES.
+              03 WjourFermeJ PIC 9.
+              03 WhOuvJ PIC 99.
+              03 WhFermJ PIC 99.
+          77 Widx PIC 9(1).
+          77 WinclureInactifs PIC 9.
+          01 WtableDatesAlerte.
+            02 WdateAlerteOccurs OCCURS 100 TIMES.
+              03 WdateAlerteEntry PIC 9(8).
+              03 WsommeAlerteEntry PIC 9(5).
+          77 WnbDatesAlerte PIC 9(3).
+          77 WdateAlerteSaturee PIC 9.
+          77 WidxAlerte PIC 9(3).
+          77 WdateAlerteEntier PIC 9(8).
+          77 WtrouveAlerte PIC 9.
           77 Wnbchoix PIC 99.
           77 Wmois PIC 9(2).
           77 Wannee PIC 9(4).
@@ -200,6 +487,23 @@
           77 WcaMensuel PIC 9999V99.
           77 WplatsAchetesAnt PIC 9(4).
           77 WcaMensuelAnt PIC 9999999V99.
+          77 WdeviseResto PIC X(3).
+          77 WtauxChangeResto PIC 9(3)V9999.
+          77 WmontantDevise PIC 9(7)V99.
+          77 WtbNbResa PIC 9(5).
+          77 WtbCA PIC 9(7)V99.
+          77 WtbNbClients PIC 9(5).
+          77 WtbCATotal PIC 9(9)V99.
+          77 WtbResaTotal PIC 9(6).
+          01 WtbClientsVus.
+            02 WtbClientVu OCCURS 200 TIMES PIC 9(4).
+          77 WtbIdx PIC 9(3).
+          77 WtbTrouve PIC 9.
+          77 WtbSatureeAvertie PIC 9.
+          77 WtbFinResa PIC 9.
+          77 WseuilAlerteCapacite PIC 999 VALUE 80.
+          77 WtauxRemplissage PIC 999.
+          77 WnbAlertesCapacite PIC 9(5).
 
           77 fu_stat PIC 9(2).
           77 Wutil PIC 9(1).
@@ -207,11 +511,50 @@
           77 Wmdp PIC A(20).
           77 Wrole PIC A(10).
           77 WinMenu PIC 9.
+          77 WSessionOK PIC 9.
+          77 WSessionId PIC 9(4).
+          77 WSessionRole PIC A(10).
+          77 WSessionPseudo PIC A(30).
+          77 WtentativesConnexion PIC 9.
+          77 WmaxEchecsAutorises PIC 9(2) VALUE 3.
+          77 WmdpEnClair PIC A(20).
+          77 WmdpHachage PIC A(20).
+          77 WhashAcc PIC 9(9).
+          77 WhashValeur PIC 9(9).
+          77 WhashIdx PIC 9(2).
+          77 WhashPos PIC 9(2).
+          77 WhashCar PIC 9(3).
+          01 WhashAlphabet PIC X(36)
+             VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
+
+          77 faud_stat PIC 99.
+          77 WauditFichier PIC X(15).
+          77 WauditCle PIC X(20).
+          77 WauditOperation PIC X(11).
+          77 WauditDateHeure PIC X(15).
+          77 WNomFichierTemp PIC X(30).
+          77 ftmp_stat PIC 99.
+          77 fchk_stat PIC 99.
+          77 WCheckpointId PIC 9(4).
+          77 WcheckpointEcriture PIC 9(4).
+          77 WnbAnomalies PIC 9(5).
 
   
 
         PROCEDURE DIVISION.
 
+       OPEN I-O futilisateurs
+         IF fu_stat = 35 THEN
+          OPEN OUTPUT futilisateurs
+         END-IF
+         CLOSE futilisateurs
+
+         PERFORM CONNEXION_UTILISATEUR
+         IF WSessionOK NOT = 1 THEN
+          DISPLAY 'Nombre maximal de tentatives de connexion atteint'
+          STOP RUN
+         END-IF
+
          OPEN I-O fmenus
          IF fm_stat = 35 THEN
           OPEN OUTPUT fmenus
@@ -243,15 +586,8 @@
          END-IF
          CLOSE freservations
 
-       OPEN I-O futilisateurs
-         IF fu_stat = 35 THEN
-          OPEN OUTPUT futilisateurs
-         END-IF
-         CLOSE futilisateurs
-
-
          PERFORM WITH TEST AFTER UNTIL WmenuP = 0
-          PERFORM WITH TEST AFTER UNTIL WmenuP>=0 AND WmenuP<=6
+          PERFORM WITH TEST AFTER UNTIL WmenuP>=0 AND WmenuP<=7
            DISPLAY '**************************'
            DISPLAY '***** MENU PRINCIPAL *****'
            DISPLAY '**************************'
@@ -262,6 +598,7 @@
            DISPLAY ' 4 - Restaurant'
            DISPLAY ' 5 - Reservation'
            DISPLAY ' 6 - Utilisateur'
+           DISPLAY ' 7 - Maintenance'
            DISPLAY ' 0 - Quitter'
            DISPLAY '--------------------------'
            ACCEPT WmenuP
@@ -274,18 +611,37 @@
             PERFORM OPERATION_PLAT
            WHEN 3
             PERFORM OPERATION_CLIENT
-           WHEN 4 
+           WHEN 4
             PERFORM OPERATION_RESTAURANT
            WHEN 5
             PERFORM OPERATION_RESERVATION
            WHEN 6
             PERFORM OPERATION_UTILISATEUR
+           WHEN 7
+            PERFORM OPERATION_MAINTENANCE
           END-EVALUATE
 
          END-PERFORM
 
          STOP RUN.
 
+      *************************************************************
+      *ENREGISTRER_AUDIT
+      *Ajoute une ligne au journal d'audit partagé (audit.log) pour
+      *toute création/modification/suppression sur l'un des six
+      *fichiers de données ; appelée juste après chaque WRITE/REWRITE/
+      *DELETE abouti, avec WauditFichier/WauditCle/WauditOperation
+      *renseignés par le paragraphe appelant
+      *************************************************************
+       ENREGISTRER_AUDIT.
+       ACCEPT WauditDateHeure FROM DATE YYYYMMDD
+       ACCEPT WauditDateHeure(9:6) FROM TIME
+       OPEN EXTEND fAudit
+       STRING WSessionId ';' WSessionPseudo ';' WauditDateHeure ';'
+           WauditFichier ';' WauditCle ';' WauditOperation
+           DELIMITED BY SIZE INTO auditLigne
+       WRITE auditLigne
+       CLOSE fAudit.
 
       ****************************************************************
        COPY menu_menu.
@@ -306,3 +662,6 @@
        COPY menu_reservation.
 
       ****************************************************************
+       COPY menu_maintenance.
+
+      ****************************************************************
