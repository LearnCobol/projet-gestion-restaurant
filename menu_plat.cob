@@ -8,14 +8,16 @@
        DISPLAY ' '
 
        PERFORM WITH TEST AFTER UNTIL Wmenu = 0
-        PERFORM WITH TEST AFTER UNTIL Wmenu>=0 AND Wmenu<=6
+        PERFORM WITH TEST AFTER UNTIL Wmenu>=0 AND Wmenu<=8
          DISPLAY 'Que souhaitez vous faire ?'
          DISPLAY ' 1 - Ajouter un plat'
          DISPLAY ' 2 - Modifier un plat'
          DISPLAY ' 3 - Supprimer un plat'
          DISPLAY ' 4 - Consulter les plats pour un budget'
-         DISPLAY ' 5 - Consulter les plats pour un type'        
+         DISPLAY ' 5 - Consulter les plats pour un type'
          DISPLAY ' 6 - Consulter tous les plats'
+         DISPLAY ' 7 - Consulter les plats pour un régime'
+         DISPLAY ' 8 - Consulter l''historique des prix d''un plat'
          DISPLAY ' 0 - Quitter'
          DISPLAY '-====================================-'
          ACCEPT Wmenu
@@ -27,12 +29,16 @@
           PERFORM MODIFIER_PLAT
          WHEN 3
           PERFORM SUPPRIMER_PLAT
-         WHEN 4 
+         WHEN 4
           PERFORM CONSULTER_PLAT_BUDGET
          WHEN 5
           PERFORM CONSULTER_PLAT_TYPE
          WHEN 6
           PERFORM CONSULTER_PLAT_TOUT
+         WHEN 7
+          PERFORM CONSULTER_PLAT_REGIME
+         WHEN 8
+          PERFORM CONSULTER_HISTO_PRIX
         END-EVALUATE
        END-PERFORM.
 
@@ -47,23 +53,29 @@
        DISPLAY ' '
 
        PERFORM WITH TEST AFTER UNTIL Wmenu = 0
-        PERFORM WITH TEST AFTER UNTIL Wmenu>=0 AND Wmenu<=3
+        PERFORM WITH TEST AFTER UNTIL Wmenu>=0 AND Wmenu<=5
          DISPLAY 'Que souhaitez vous faire ?'
          DISPLAY ' 1 - Consulter les plats pour un budget'
-         DISPLAY ' 2 - Consulter les plats pour un type'        
+         DISPLAY ' 2 - Consulter les plats pour un type'
          DISPLAY ' 3 - Consulter tous les plats'
+         DISPLAY ' 4 - Consulter les plats pour un régime'
+         DISPLAY ' 5 - Consulter l''historique des prix d''un plat'
          DISPLAY ' 0 - Quitter'
          DISPLAY ' '
          DISPLAY '-====================================-'
          ACCEPT Wmenu
         END-PERFORM
         EVALUATE Wmenu
-         WHEN 1 
+         WHEN 1
           PERFORM CONSULTER_PLAT_BUDGET
          WHEN 2
           PERFORM CONSULTER_PLAT_TYPE
          WHEN 3
           PERFORM CONSULTER_PLAT_TOUT
+         WHEN 4
+          PERFORM CONSULTER_PLAT_REGIME
+         WHEN 5
+          PERFORM CONSULTER_HISTO_PRIX
         END-EVALUATE
        END-PERFORM.
 
