@@ -1,3 +1,40 @@
+      ***************** VERIFIER_DISPO_PLAT *****************
+      * Vérifie si le mois donné dans WmoisVerif fait partie de
+      * la période de disponibilité du plat courant
+      * (fp_dispoDebut/fp_dispoFin) ; 0/0 signifie que le plat
+      * est disponible toute l'année. Résultat dans WdispoOK
+      ******************************************************
+       VERIFIER_DISPO_PLAT.
+       MOVE 1 TO WdispoOK
+       IF fp_dispoDebut NOT = 0 THEN
+         MOVE 0 TO WdispoOK
+         IF fp_dispoDebut <= fp_dispoFin THEN
+           IF WmoisVerif >= fp_dispoDebut
+     -       AND WmoisVerif <= fp_dispoFin THEN
+             MOVE 1 TO WdispoOK
+           END-IF
+         ELSE
+           IF WmoisVerif >= fp_dispoDebut
+     -       OR WmoisVerif <= fp_dispoFin THEN
+             MOVE 1 TO WdispoOK
+           END-IF
+         END-IF
+       END-IF.
+
+      **************** ENREGISTRER_HISTO_PRIX ***************
+      * Ajoute une ligne à l'historique des prix (historiquePrix.csv)
+      * à chaque changement de prix d'un plat via MODIFIER_PLAT
+      ******************************************************
+       ENREGISTRER_HISTO_PRIX.
+       ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+       STRING fp_nom ';' WprixPAncien ';' fp_prix ';'
+           WdateSystemeISO_jour '/' WdateSystemeISO_mois '/'
+           WdateSystemeISO_annee
+           DELIMITED BY SIZE INTO histoPrixLigne
+       OPEN EXTEND fHistoPrix
+       WRITE histoPrixLigne
+       CLOSE fHistoPrix.
+
       ******************* AJOUTER_PLAT *********************
       * Ajouter un plat dans le fichier fplats
       * Saisir le nom, choisir le type de plat puis son prix
@@ -39,12 +76,59 @@
 
           DISPLAY 'Prix du plat (0.0): '
           ACCEPT fp_prix
+
+          MOVE 9 TO fp_vegetarien
+          PERFORM WITH TEST AFTER UNTIL fp_vegetarien = 0
+     -      OR fp_vegetarien = 1
+           DISPLAY 'Plat végétarien ? (1 : oui, 0 : non) :'
+           ACCEPT fp_vegetarien
+          END-PERFORM
+          MOVE 9 TO fp_vegan
+          PERFORM WITH TEST AFTER UNTIL fp_vegan = 0 OR fp_vegan = 1
+           DISPLAY 'Plat vegan ? (1 : oui, 0 : non) :'
+           ACCEPT fp_vegan
+          END-PERFORM
+          MOVE 9 TO fp_sansGluten
+          PERFORM WITH TEST AFTER UNTIL fp_sansGluten = 0
+     -      OR fp_sansGluten = 1
+           DISPLAY 'Plat sans gluten ? (1 : oui, 0 : non) :'
+           ACCEPT fp_sansGluten
+          END-PERFORM
+          DISPLAY 'Allergènes présents (vide si aucun) :'
+          ACCEPT fp_allergenes
+
+          DISPLAY 'Mois de début de disponibilité (1-12, 0 : toute '
+     -      'l''année) :'
+          ACCEPT fp_dispoDebut
+          IF fp_dispoDebut NOT = 0 THEN
+           PERFORM WITH TEST AFTER UNTIL fp_dispoFin >= 1
+     -       AND fp_dispoFin <= 12
+            DISPLAY 'Mois de fin de disponibilité (1-12) :'
+            ACCEPT fp_dispoFin
+           END-PERFORM
+          ELSE
+           MOVE 0 TO fp_dispoFin
+          END-IF
+
+          DISPLAY 'Stock initial disponible (0 si non suivi) :'
+          ACCEPT fp_stock
+
+          DISPLAY 'Description du plat (vide si aucune) :'
+          ACCEPT fp_description
+
+          DISPLAY 'Nom du fichier photo (vide si aucune) :'
+          ACCEPT fp_photo
+
           WRITE pTampon END-WRITE
-          
+
           IF fp_stat = 0 THEN
            DISPLAY 'Plat enregistré'
+           MOVE 'fplats' TO WauditFichier
+           MOVE fp_nom TO WauditCle
+           MOVE 'AJOUT' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
           END-IF
-          
+
           REWRITE pTampon END-REWRITE
 
           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
@@ -93,13 +177,31 @@
           DISPLAY 'Nom : ', fp_nom
           DISPLAY 'Type : ',fp_type
           DISPLAY 'Prix : ',fp_prix
-          
+          DISPLAY 'Végétarien : ',fp_vegetarien
+          DISPLAY 'Vegan : ',fp_vegan
+          DISPLAY 'Sans gluten : ',fp_sansGluten
+          DISPLAY 'Allergènes : ',fp_allergenes
+          IF fp_dispoDebut = 0 THEN
+            DISPLAY 'Disponibilité : toute l''année'
+          ELSE
+            DISPLAY 'Disponibilité : du mois ',fp_dispoDebut,
+     -        ' au mois ',fp_dispoFin
+          END-IF
+          DISPLAY 'Stock : ',fp_stock
+          DISPLAY 'Description : ',fp_description
+          DISPLAY 'Photo : ',fp_photo
+
           MOVE SPACE TO WtypeP
           MOVE LOW-VALUE TO WprixP
+          MOVE 9 TO WvegetarienP
+          MOVE 9 TO WveganP
+          MOVE 9 TO WsansGlutenP
+          MOVE SPACE TO WallergenesP
+          MOVE 99 TO WdispoDebutP
           DISPLAY 'Donnez les informations concernées '
      -            'par la modification'
-          DISPLAY 'Nouveau type du plat'     
-          
+          DISPLAY 'Nouveau type du plat'
+
           PERFORM WITH TEST AFTER UNTIL Wplat>=1 AND Wplat<=3
            DISPLAY 'Type du plat ?'
            DISPLAY ' 1 - Entrée'
@@ -119,22 +221,110 @@
 
           DISPLAY 'Prix du plat (0.0): '
           ACCEPT WprixP
-         
+
+          PERFORM WITH TEST AFTER UNTIL WvegetarienP = 0
+     -      OR WvegetarienP = 1 OR WvegetarienP = 9
+           DISPLAY 'Végétarien ? (1 : oui, 0 : non, 9 : inchangé) :'
+           ACCEPT WvegetarienP
+          END-PERFORM
+          PERFORM WITH TEST AFTER UNTIL WveganP = 0
+     -      OR WveganP = 1 OR WveganP = 9
+           DISPLAY 'Vegan ? (1 : oui, 0 : non, 9 : inchangé) :'
+           ACCEPT WveganP
+          END-PERFORM
+          PERFORM WITH TEST AFTER UNTIL WsansGlutenP = 0
+     -      OR WsansGlutenP = 1 OR WsansGlutenP = 9
+           DISPLAY 'Sans gluten ? (1 : oui, 0 : non, 9 : inchangé) :'
+           ACCEPT WsansGlutenP
+          END-PERFORM
+          DISPLAY 'Nouveaux allergènes (vide pour ne pas modifier) :'
+          ACCEPT WallergenesP
+
+          MOVE SPACE TO WdescriptionP
+          DISPLAY 'Nouvelle description (vide pour ne pas modifier) :'
+          ACCEPT WdescriptionP
+
+          MOVE SPACE TO WphotoP
+          DISPLAY 'Nouveau fichier photo (vide pour ne pas',
+     -      ' modifier) :'
+          ACCEPT WphotoP
+
+          DISPLAY 'Nouveau mois de début de disponibilité ',
+     -      '(1-12, 0 : toute l''année, 99 : inchangé) :'
+          ACCEPT WdispoDebutP
+          IF WdispoDebutP NOT = 99 THEN
+            MOVE WdispoDebutP TO fp_dispoDebut
+            IF fp_dispoDebut = 0 THEN
+              MOVE 0 TO fp_dispoFin
+            ELSE
+              PERFORM WITH TEST AFTER UNTIL fp_dispoFin >= 1
+     -          AND fp_dispoFin <= 12
+                DISPLAY 'Nouveau mois de fin de disponibilité ',
+     -            '(1-12) :'
+                ACCEPT fp_dispoFin
+              END-PERFORM
+            END-IF
+          END-IF
+
           IF WnomP NOT = SPACE
            MOVE WnomP TO fp_nom
           END-IF
-         
+
           IF WtypeP NOT = SPACE
            MOVE WtypeP TO fp_type
           END-IF
- 
+
           IF WprixP NOT =  0
+           MOVE fp_prix TO WprixPAncien
            MOVE WprixP TO fp_prix
+           PERFORM ENREGISTRER_HISTO_PRIX
+          END-IF
+
+          IF WvegetarienP NOT = 9
+           MOVE WvegetarienP TO fp_vegetarien
+          END-IF
+          IF WveganP NOT = 9
+           MOVE WveganP TO fp_vegan
+          END-IF
+          IF WsansGlutenP NOT = 9
+           MOVE WsansGlutenP TO fp_sansGluten
+          END-IF
+          IF WallergenesP NOT = SPACE
+           MOVE WallergenesP TO fp_allergenes
+          END-IF
+
+          IF WdescriptionP NOT = SPACE
+           MOVE WdescriptionP TO fp_description
+          END-IF
+          IF WphotoP NOT = SPACE
+           MOVE WphotoP TO fp_photo
+          END-IF
+
+          MOVE 0 TO WstockAjoutOK
+          PERFORM WITH TEST AFTER UNTIL WstockAjoutOK = 1
+           MOVE 0 TO WstockAjoutP
+           DISPLAY 'Quantité à ajouter au stock (négatif pour',
+     -      ' retirer, 0 : inchangé) :'
+           ACCEPT WstockAjoutP
+           COMPUTE WstockResultatP = fp_stock + WstockAjoutP
+           IF WstockResultatP < 0 THEN
+             DISPLAY 'Quantité invalide : le stock ne peut pas '
+     -        'devenir négatif'
+           ELSE
+             MOVE 1 TO WstockAjoutOK
+           END-IF
+          END-PERFORM
+          IF WstockAjoutP NOT = 0 THEN
+           MOVE WstockResultatP TO fp_stock
           END-IF
 
           REWRITE pTampon
           IF fp_stat = 0 THEN
            DISPLAY 'Modification du plat enregistrée'
+           MOVE 'fplats' TO WauditFichier
+           MOVE fp_nom TO WauditCle
+           MOVE 'MODIF' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
           ELSE
            DISPLAY 'Erreur lors de l''enregistrement de la'
       -           ' modification du plat'
@@ -224,6 +414,10 @@
             DISPLAY 'erreur lors de la suppression'
            NOT INVALID KEY
             DISPLAY 'Le plat a été supprimé avec succès'
+            MOVE 'fplats' TO WauditFichier
+            MOVE fp_nom TO WauditCle
+            MOVE 'SUPPRESSION' TO WauditOperation
+            PERFORM ENREGISTRER_AUDIT
           ELSE
            DISPLAY 'Le plat na pas été supprimé'
           END-IF
@@ -333,6 +527,19 @@
               DISPLAY 'Nom : ', fp_nom
               DISPLAY 'Type : ',fp_type
               DISPLAY 'Prix : ',fp_prix
+              DISPLAY 'Végétarien : ',fp_vegetarien
+              DISPLAY 'Vegan : ',fp_vegan
+              DISPLAY 'Sans gluten : ',fp_sansGluten
+              DISPLAY 'Allergènes : ',fp_allergenes
+              IF fp_dispoDebut = 0 THEN
+               DISPLAY 'Disponibilité : toute l''année'
+              ELSE
+               DISPLAY 'Disponibilité : du mois ',fp_dispoDebut,
+     -           ' au mois ',fp_dispoFin
+              END-IF
+              DISPLAY 'Stock : ',fp_stock
+              DISPLAY 'Description : ',fp_description
+              DISPLAY 'Photo : ',fp_photo
              END-IF
             END-READ
            END-PERFORM
@@ -364,17 +571,127 @@
 
         DISPLAY 'Tous les plats'
 
+        ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+        MOVE WdateSystemeISO_mois TO WmoisVerif
+
         MOVE 0 TO Wfin
-        
+
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
          READ fplats NEXT
          AT END
           MOVE 1 TO Wfin
          NOT AT END
+          PERFORM VERIFIER_DISPO_PLAT
+          IF WdispoOK = 1 THEN
           DISPLAY '-====================================-'
           DISPLAY 'Nom : ', fp_nom
           DISPLAY 'Type : ',fp_type
           DISPLAY 'Prix : ',fp_prix
+          DISPLAY 'Végétarien : ',fp_vegetarien
+          DISPLAY 'Vegan : ',fp_vegan
+          DISPLAY 'Sans gluten : ',fp_sansGluten
+          DISPLAY 'Allergènes : ',fp_allergenes
+          IF fp_dispoDebut = 0 THEN
+           DISPLAY 'Disponibilité : toute l''année'
+          ELSE
+           DISPLAY 'Disponibilité : du mois ',fp_dispoDebut,
+     -       ' au mois ',fp_dispoFin
+          END-IF
+          DISPLAY 'Stock : ',fp_stock
+          DISPLAY 'Description : ',fp_description
+          DISPLAY 'Photo : ',fp_photo
+          END-IF
+         END-READ
+        END-PERFORM
+
+       DISPLAY '-====================================-'
+
+        CLOSE fplats.
+
+      **************** CONSULTER_HISTO_PRIX ****************
+      * Consulter l'historique des changements de prix d'un plat
+      ******************************************************
+       CONSULTER_HISTO_PRIX.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========     DE       ===========|'
+       DISPLAY '|===========  HISTORIQUE  ===========|'
+       DISPLAY '|===========    PRIX      ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       DISPLAY 'Nom du plat :'
+       ACCEPT fp_nom
+
+       OPEN INPUT fHistoPrix
+       IF fhp_stat = 35 THEN
+        DISPLAY 'Aucun historique de prix disponible'
+       ELSE
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fHistoPrix
+         AT END
+          MOVE 1 TO Wfin
+         NOT AT END
+          UNSTRING histoPrixLigne DELIMITED BY ';' INTO WhistoNomLu
+          IF WhistoNomLu = fp_nom THEN
+           DISPLAY histoPrixLigne
+          END-IF
+         END-READ
+        END-PERFORM
+        CLOSE fHistoPrix
+       END-IF
+
+       DISPLAY '-====================================-'.
+
+      **************** CONSULTER_PLAT_REGIME ***************
+      * Consulter les plats répondant à un régime alimentaire
+      * (végétarien, vegan ou sans gluten)
+      ******************************************************
+       CONSULTER_PLAT_REGIME.
+
+        OPEN INPUT fplats
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========     DE       ===========|'
+       DISPLAY '|===========       PLAT   ===========|'
+       DISPLAY '|===========  PAR REGIME  ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        MOVE 0 TO Wid
+        PERFORM WITH TEST AFTER UNTIL Wid>=1 AND Wid<=3
+         DISPLAY 'Régime alimentaire ?'
+         DISPLAY ' 1 - Végétarien'
+         DISPLAY ' 2 - Vegan'
+         DISPLAY ' 3 - Sans gluten'
+         ACCEPT Wid
+        END-PERFORM
+
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ fplats NEXT
+         AT END
+          MOVE 1 TO Wfin
+         NOT AT END
+          IF (Wid = 1 AND fp_vegetarien = 1)
+     -      OR (Wid = 2 AND fp_vegan = 1)
+     -      OR (Wid = 3 AND fp_sansGluten = 1) THEN
+           DISPLAY '-====================================-'
+           DISPLAY 'Nom : ', fp_nom
+           DISPLAY 'Type : ',fp_type
+           DISPLAY 'Prix : ',fp_prix
+           DISPLAY 'Allergènes : ',fp_allergenes
+           IF fp_dispoDebut = 0 THEN
+            DISPLAY 'Disponibilité : toute l''année'
+           ELSE
+            DISPLAY 'Disponibilité : du mois ',fp_dispoDebut,
+     -        ' au mois ',fp_dispoFin
+           END-IF
+           DISPLAY 'Stock : ',fp_stock
+          END-IF
          END-READ
         END-PERFORM
 
