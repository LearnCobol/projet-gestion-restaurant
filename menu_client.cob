@@ -1,13 +1,17 @@
          OPERATION_CLIENT.
 
        PERFORM WITH TEST AFTER UNTIL Wmenu = 0
-        PERFORM WITH TEST AFTER UNTIL Wmenu >= 0 AND Wmenu<=5
+        PERFORM WITH TEST AFTER UNTIL Wmenu >= 0 AND Wmenu<=9
          DISPLAY 'Que souhaitez vous faire ?'
          DISPLAY ' 1 - Ajouter un client'
          DISPLAY ' 2 - Consulter les clients'
          DISPLAY ' 3 - Modifier un client'
          DISPLAY ' 4 - Supprimer un client'
          DISPLAY ' 5 - Calculer pourcentage de rÃ©duction'
+         DISPLAY ' 6 - Utiliser des points de fidélité'
+         DISPLAY ' 7 - Exporter les données d''un client (RGPD)'
+         DISPLAY ' 8 - Effacer les données d''un client (RGPD)'
+         DISPLAY ' 9 - Historique et dépenses d''un client'
          DISPLAY ' 0 - Quitter'
          ACCEPT Wmenu
          EVALUATE Wmenu
@@ -17,10 +21,18 @@
              PERFORM CONSULTER_CLIENT
            WHEN 3
              PERFORM MODIFIER_CLIENT
-           WHEN 4 
+           WHEN 4
              PERFORM SUPPRIMER_CLIENT
-           WHEN 5 
+           WHEN 5
              PERFORM CALCULER_PRCT_REDUC
+           WHEN 6
+             PERFORM UTILISER_POINTS_FIDELITE
+           WHEN 7
+             PERFORM EXPORTER_DONNEES_CLIENT
+           WHEN 8
+             PERFORM EFFACER_DONNEES_CLIENT
+           WHEN 9
+             PERFORM HISTORIQUE_CLIENT
          END-EVALUATE
         END-PERFORM
        END-PERFORM.
