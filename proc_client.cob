@@ -25,6 +25,57 @@
          END-READ
        END-PERFORM.
        
+      ****************VERIFIER_CLIENT_DOUBLON*******************
+      *Vérifie si un téléphone ou une adresse mail saisis pour  *
+      *un nouveau client correspondent déjà à un client existant*
+      ************************************************************
+       VERIFIER_CLIENT_DOUBLON.
+       MOVE 0 TO WdoublonClient
+       MOVE fc_tel TO WtelSauv
+       MOVE fc_mail TO WmailSauv
+       START fclients, KEY IS = fc_tel
+       INVALID KEY
+         CONTINUE
+       NOT INVALID KEY
+         MOVE 1 TO WdoublonClient
+       END-START
+       MOVE WtelSauv TO fc_tel
+       MOVE WmailSauv TO fc_mail
+       IF WdoublonClient = 0 THEN
+         START fclients, KEY IS = fc_mail
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WdoublonClient
+         END-START
+         MOVE WtelSauv TO fc_tel
+         MOVE WmailSauv TO fc_mail
+       END-IF.
+
+      ****************VERIFIER_FORMAT_CLIENT*********************
+      *Vérifie que le téléphone saisi commence par un 0 et que   *
+      *l'adresse mail contient un @ suivi d'un point             *
+      ************************************************************
+       VERIFIER_FORMAT_CLIENT.
+       MOVE 1 TO WformatOK
+       IF fc_tel(1:1) NOT = '0' THEN
+         MOVE 0 TO WformatOK
+         DISPLAY 'Numéro de téléphone invalide, doit commencer par 0'
+       END-IF
+       MOVE 0 TO WnbArobase
+       INSPECT fc_mail TALLYING WnbArobase FOR ALL '@'
+       IF WnbArobase NOT = 1 THEN
+         MOVE 0 TO WformatOK
+         DISPLAY 'Adresse mail invalide, un seul @ est attendu'
+       ELSE
+         MOVE 0 TO WnbPoint
+         INSPECT fc_mail TALLYING WnbPoint FOR ALL '.'
+         IF WnbPoint = 0 THEN
+           MOVE 0 TO WformatOK
+           DISPLAY 'Adresse mail invalide, un . est attendu'
+         END-IF
+       END-IF.
+
       ****************AJOUTER_CLIENT***************************
        AJOUTER_CLIENT.
 
@@ -48,10 +99,25 @@
          ACCEPT fc_nom
          DISPLAY 'Prenom du client: '
          ACCEPT fc_prenom
-         DISPLAY 'Numéro de téléphone: '
-         ACCEPT fc_tel
-         DISPLAY 'adresse mail: '
-         ACCEPT fc_mail
+         MOVE 0 TO WformatOK
+         PERFORM WITH TEST AFTER UNTIL WformatOK = 1
+           DISPLAY 'Numéro de téléphone: '
+           ACCEPT fc_tel
+           DISPLAY 'adresse mail: '
+           ACCEPT fc_mail
+           PERFORM VERIFIER_FORMAT_CLIENT
+         END-PERFORM
+         PERFORM VERIFIER_CLIENT_DOUBLON
+         MOVE Wnum TO fc_id
+         IF WdoublonClient = 1 THEN
+           DISPLAY 'Un client existe déjà avec ce téléphone ou'
+           DISPLAY 'cette adresse mail. Enregistrer tout de même ?'
+           DISPLAY '1 : oui, 0 : non'
+           ACCEPT WdoublonForcer
+         ELSE
+           MOVE 1 TO WdoublonForcer
+         END-IF
+         IF WdoublonForcer = 1 THEN
          DISPLAY 'Adresse du client: '
          ACCEPT fc_rue
          DISPLAY 'ville: '
@@ -60,9 +126,16 @@
          ACCEPT fc_codeP
          MOVE 0 TO fc_nbReserv
          MOVE 0 TO fc_pctReduc
+         MOVE 0 TO fc_pointsFidelite
+         MOVE 0 TO fc_nbAbsences
          WRITE cliTampon
          IF fc_stat = 0 THEN
            DISPLAY "Le client a été enregistré"
+           MOVE 'fclients' TO WauditFichier
+           MOVE fc_id TO WauditCle
+           MOVE 'AJOUT' TO WauditOperation
+           PERFORM ENREGISTRER_AUDIT
+         END-IF
          END-IF
 
          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
@@ -83,7 +156,9 @@
        MULTIPLY 100 BY fc_pctReduc GIVING WpctReduc
        DISPLAY 'Identifiant :', fc_id
        DISPLAY 'Nombre de réservation:'fc_nbReserv,
+       DISPLAY 'Nombre d''absences : ',fc_nbAbsences
        DISPLAY 'Pourcentage de réduction : ',WpctReduc,'%'
+       DISPLAY 'Points de fidélité : ',fc_pointsFidelite
        DISPLAY 'Nom : ', fc_nom
        DISPLAY 'Prenom : ',fc_prenom
        DISPLAY 'Numéro de téléphone : ',fc_tel
@@ -107,13 +182,15 @@
 
        OPEN INPUT fclients
        MOVE 0 TO Wchoix
-       PERFORM WITH TEST AFTER UNTIL Wchoix <= 4 AND Wchoix > 0
+       PERFORM WITH TEST AFTER UNTIL Wchoix <= 6 AND Wchoix > 0
         DISPLAY 'Que souhaitez vous faire ?'
         DISPLAY '1 - voir tous les clients'
         DISPLAY '2 - Faire une recherche à partir dun nom'
         DISPLAY '3 - Faire une recherche à partir dune ville'
         DISPLAY '4 - voir les coordonnées d''un client à partir'
       -  ' de son id'
+        DISPLAY '5 - Faire une recherche à partir d''un téléphone'
+        DISPLAY '6 - Faire une recherche à partir d''un mail'
         DISPLAY ' '
         DISPLAY '-====================================-'
         ACCEPT Wchoix
@@ -179,8 +256,50 @@
             DISPLAY 'Aucun client ne possède ' 
       -     'cet identifiant'
             DISPLAY ' '
-           NOT INVALID KEY 
+           NOT INVALID KEY
             PERFORM AFFICHER_CLIENT
+         WHEN 5
+           MOVE 0 TO Wfin
+           DISPLAY ' '
+           DISPLAY 'Donnez le numéro de téléphone recherché'
+           ACCEPT fc_tel
+           MOVE fc_tel TO WtelSauv
+           START fclients, KEY IS = fc_tel
+           INVALID KEY
+           DISPLAY ' '
+           DISPLAY 'Aucun client ne possède ce numéro'
+           DISPLAY ' '
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fclients NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                IF WtelSauv = fc_tel THEN
+                  PERFORM AFFICHER_CLIENT
+                END-IF
+              END-READ
+            END-PERFORM
+         WHEN 6
+           MOVE 0 TO Wfin
+           DISPLAY ' '
+           DISPLAY 'Donnez l''adresse mail recherchée'
+           ACCEPT fc_mail
+           MOVE fc_mail TO WmailSauv
+           START fclients, KEY IS = fc_mail
+           INVALID KEY
+           DISPLAY ' '
+           DISPLAY 'Aucun client ne possède cette adresse mail'
+           DISPLAY ' '
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fclients NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                IF WmailSauv = fc_mail THEN
+                  PERFORM AFFICHER_CLIENT
+                END-IF
+              END-READ
+            END-PERFORM
        DISPLAY '-====================================-'
        END-EVALUATE
        CLOSE fclients.
@@ -239,10 +358,34 @@
        ACCEPT WnomCli
        DISPLAY 'Prenom du client: '
        ACCEPT WprenomCli
-       DISPLAY 'Numéro de téléphone: '
-       ACCEPT WtelCli
-       DISPLAY 'adresse mail: '
-       ACCEPT WmailCli
+       MOVE 0 TO WformatOK
+       PERFORM WITH TEST AFTER UNTIL WformatOK = 1
+         DISPLAY 'Numéro de téléphone: '
+         ACCEPT WtelCli
+         DISPLAY 'adresse mail: '
+         ACCEPT WmailCli
+         MOVE 1 TO WformatOK
+         IF WtelCli NOT = 0 AND WtelCli(1:1) NOT = '0' THEN
+           MOVE 0 TO WformatOK
+           DISPLAY 'Numéro de téléphone invalide, doit commencer'
+     -       ' par 0'
+         END-IF
+         IF WmailCli NOT = SPACE THEN
+           MOVE 0 TO WnbArobase
+           INSPECT WmailCli TALLYING WnbArobase FOR ALL '@'
+           IF WnbArobase NOT = 1 THEN
+             MOVE 0 TO WformatOK
+             DISPLAY 'Adresse mail invalide, un seul @ est attendu'
+           ELSE
+             MOVE 0 TO WnbPoint
+             INSPECT WmailCli TALLYING WnbPoint FOR ALL '.'
+             IF WnbPoint = 0 THEN
+               MOVE 0 TO WformatOK
+               DISPLAY 'Adresse mail invalide, un . est attendu'
+             END-IF
+           END-IF
+         END-IF
+       END-PERFORM
        DISPLAY 'Adresse du client: '
        ACCEPT WrueCli
        DISPLAY 'ville: '
@@ -276,8 +419,12 @@
          MOVE WnbReservCli TO fc_nbReserv
        END-IF
        REWRITE cliTampon
-       IF fc_stat = 0 THEN  
+       IF fc_stat = 0 THEN
          DISPLAY 'Le client a été modifié'
+         MOVE 'fclients' TO WauditFichier
+         MOVE fc_id TO WauditCle
+         MOVE 'MODIF' TO WauditOperation
+         PERFORM ENREGISTRER_AUDIT
        ELSE
          DISPLAY 'erreur lors de la modification'
        END-IF
@@ -339,6 +486,10 @@
              DISPLAY 'erreur lors de la suppression'
            NOT INVALID KEY
              DISPLAY 'le client a été supprimé avec succès'
+             MOVE 'fclients' TO WauditFichier
+             MOVE fc_id TO WauditCle
+             MOVE 'SUPPRESSION' TO WauditOperation
+             PERFORM ENREGISTRER_AUDIT
          ELSE
            DISPLAY 'Le client na pas été supprimé'
          END-IF
@@ -349,19 +500,64 @@
        CLOSE fclients
        CLOSE freservations.
 
+      ****************LIRE_CHECKPOINT_PCTREDUC***********************
+      *Relit le fichier de reprise checkpoint_pctreduc.dat pour      *
+      *savoir si un précédent passage de CALCULER_PRCT_REDUC a été  *
+      *interrompu ; WCheckpointId vaut 0 si le dernier passage s'est*
+      *terminé normalement (ou si le fichier n'existe pas encore)   *
+      ****************************************************************
+       LIRE_CHECKPOINT_PCTREDUC.
+       MOVE 0 TO WCheckpointId
+       OPEN INPUT fCheckpoint
+       IF fchk_stat = 35 THEN
+         OPEN OUTPUT fCheckpoint
+         CLOSE fCheckpoint
+       ELSE
+         READ fCheckpoint
+           AT END CONTINUE
+           NOT AT END MOVE checkpointLigne TO WCheckpointId
+         END-READ
+         CLOSE fCheckpoint
+       END-IF.
+
+      ****************ENREGISTRER_CHECKPOINT_PCTREDUC****************
+      *Note dans checkpoint_pctreduc.dat l'identifiant du dernier    *
+      *client traité par CALCULER_PRCT_REDUC, pour permettre de     *
+      *reprendre le calcul à cet endroit si le traitement est       *
+      *interrompu ; appelée avec WcheckpointEcriture = 0 en fin de  *
+      *passage complet pour signaler qu'aucune reprise n'est requise*
+      ****************************************************************
+       ENREGISTRER_CHECKPOINT_PCTREDUC.
+       MOVE WcheckpointEcriture TO checkpointLigne
+       OPEN OUTPUT fCheckpoint
+       WRITE checkpointLigne
+       CLOSE fCheckpoint.
+
       ****************CALCULER_PRCT_REDUC***************************
       *Calcul le nombre de réservation réalisé par chacun des      *
       *en parcourant le fichier client et le fichier réservation   *
+      *Point de contrôle : si un passage précédent a été interrompu*
+      *avant d'aller au bout des clients, reprend après le dernier *
+      *client traité avec succès plutôt que depuis le début        *
       **************************************************************
        CALCULER_PRCT_REDUC.
 
        OPEN INPUT freservations
        OPEN I-O fclients
+       PERFORM LIRE_CHECKPOINT_PCTREDUC
        MOVE 0 TO Wfin
+       IF WCheckpointId > 0 THEN
+         DISPLAY 'Reprise du calcul après le client ',WCheckpointId
+         MOVE WCheckpointId TO fc_id
+         START fclients KEY IS > fc_id
+           INVALID KEY MOVE 1 TO Wfin
+         END-START
+       END-IF
+       IF Wfin = 0 THEN
        PERFORM WITH TEST AFTER UNTIL Wfin = 1
          READ fclients NEXT
          AT END MOVE 1 TO Wfin
-         NOT AT END     
+         NOT AT END
            MOVE 0 TO fc_nbReserv
            MOVE fc_id TO frs_idCli
            MOVE fc_id TO WidCliSauv           
@@ -372,43 +568,404 @@
                READ freservations NEXT
                AT END MOVE 1 TO Wtrouve
                NOT AT END 
-                 IF frs_idCli = WidCliSauv THEN
+                 IF frs_idCli = WidCliSauv AND frs_statut NOT = 2
+     -             AND frs_statut NOT = 3 AND frs_statut NOT = 4 THEN
                      ADD 1 TO fc_NbReserv
                  END-IF
                END-READ
               END-PERFORM
             END-START
           IF fc_nbReserv < 10 THEN
-            MOVE 0 TO fc_pctReduc
+            MOVE 0 TO WtierReduc
             ELSE IF fc_nbReserv < 20 THEN
-              MOVE 0.05 TO fc_pctReduc
+              MOVE 0.05 TO WtierReduc
               ELSE IF fc_nbReserv < 30 THEN
-                MOVE 0.10 TO fc_pctReduc
+                MOVE 0.10 TO WtierReduc
                 ELSE IF fc_nbReserv < 40 THEN
-                  MOVE 0.15 TO fc_pctReduc
+                  MOVE 0.15 TO WtierReduc
                   ELSE IF fc_nbReserv < 50 THEN
-                  MOVE 0.20 TO fc_pctReduc
+                  MOVE 0.20 TO WtierReduc
                   ELSE
-                  MOVE 0.25 TO fc_pctReduc
+                  MOVE 0.25 TO WtierReduc
                   END-IF
                 END-IF
               END-IF
             END-IF
           END-IF
+          COMPUTE WpctReducSigne = WtierReduc -
+     -      (fc_nbAbsences * WpenaliteAbsence)
+          IF WpctReducSigne < 0 THEN
+            MOVE 0 TO fc_pctReduc
+          ELSE
+            MOVE WpctReducSigne TO fc_pctReduc
+          END-IF
           REWRITE cliTampon
           END-REWRITE
           IF fc_stat NOT = 0 THEN
            DISPLAY ' '
            DISPLAY 'Erreur lors de l''insertion du client numéro',
-     - fc_id 
+           fc_id
            DISPLAY ' '
           END-IF
+          MOVE fc_id TO WcheckpointEcriture
+          PERFORM ENREGISTRER_CHECKPOINT_PCTREDUC
        END-PERFORM
+       END-IF
+       MOVE 0 TO WcheckpointEcriture
+       PERFORM ENREGISTRER_CHECKPOINT_PCTREDUC
        DISPLAY ' '
        DISPLAY 'Les clients ont été mis à jour'
        DISPLAY ' '
        DISPLAY '-====================================-'
        CLOSE freservations
        CLOSE fclients.
-           
-       
+
+      ****************RECALCULER_PRCT_REDUC_CLIENT*******************
+      *Recalcule le palier de réduction fidélité d'un seul client   *
+      *(WidCliSauv) sans reparcourir tout le fichier client ; à     *
+      *utiliser juste après une opération qui ne concerne qu'un     *
+      *client (ex : saisie d'une commande) pour ne pas fausser la   *
+      *reprise sur point de contrôle de CALCULER_PRCT_REDUC         *
+      ******************************************************************
+       RECALCULER_PRCT_REDUC_CLIENT.
+       OPEN INPUT freservations
+       OPEN I-O fclients
+       MOVE WidCliSauv TO fc_id
+       READ fclients
+         NOT INVALID KEY
+           MOVE 0 TO fc_nbReserv
+           MOVE WidCliSauv TO frs_idCli
+           MOVE 0 TO Wtrouve
+           START freservations, KEY IS = frs_idCli
+           NOT INVALID KEY
+             PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               READ freservations NEXT
+               AT END MOVE 1 TO Wtrouve
+               NOT AT END
+                 IF frs_idCli = WidCliSauv AND frs_statut NOT = 2
+     -             AND frs_statut NOT = 3 AND frs_statut NOT = 4 THEN
+                     ADD 1 TO fc_NbReserv
+                 END-IF
+             END-PERFORM
+           END-START
+           IF fc_nbReserv < 10 THEN
+             MOVE 0 TO WtierReduc
+             ELSE IF fc_nbReserv < 20 THEN
+               MOVE 0.05 TO WtierReduc
+               ELSE IF fc_nbReserv < 30 THEN
+                 MOVE 0.10 TO WtierReduc
+                 ELSE IF fc_nbReserv < 40 THEN
+                   MOVE 0.15 TO WtierReduc
+                   ELSE IF fc_nbReserv < 50 THEN
+                   MOVE 0.20 TO WtierReduc
+                   ELSE
+                   MOVE 0.25 TO WtierReduc
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           COMPUTE WpctReducSigne = WtierReduc -
+     -       (fc_nbAbsences * WpenaliteAbsence)
+           IF WpctReducSigne < 0 THEN
+             MOVE 0 TO fc_pctReduc
+           ELSE
+             MOVE WpctReducSigne TO fc_pctReduc
+           END-IF
+           REWRITE cliTampon
+       END-READ
+       CLOSE fclients
+       CLOSE freservations.
+
+      ****************ENREGISTRER_POINTS_LEDGER***********************
+      *Ajoute une ligne au grand livre des points de fidélité        *
+      *(historiquePoints.csv) pour chaque mouvement (gain lors d'une *
+      *commande, dépense lors d'une réduction), avec la date et le   *
+      *solde résultant, afin de conserver l'historique complet des   *
+      *gains/dépenses d'un client (fc_id) et non la seule situation  *
+      *courante (fc_pointsFidelite)                                  *
+      ******************************************************************
+       ENREGISTRER_POINTS_LEDGER.
+       ACCEPT WdateSystemeISO FROM DATE YYYYMMDD
+       STRING fc_id ';' WdateSystemeISO_jour '/' WdateSystemeISO_mois
+     -       '/' WdateSystemeISO_annee ';' WpointsLedgerOperation ';'
+     -       WpointsLedgerMouvement ';' WpointsLedgerResa ';'
+     -       fc_pointsFidelite
+     -       DELIMITED BY SIZE INTO pointsLedgerLigne
+       OPEN EXTEND fPointsLedger
+       WRITE pointsLedgerLigne
+       CLOSE fPointsLedger.
+
+      ****************UTILISER_POINTS_FIDELITE******************
+      *Consulte le solde de points de fidélité d'un client et   *
+      *permet de les échanger contre une réduction immédiate    *
+      *sur une réservation déjà enregistrée (1 point = 0.01 de  *
+      *remise sur frs_prix)                                     *
+      *************************************************************
+       UTILISER_POINTS_FIDELITE.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== UTILISATION  ===========|'
+       DISPLAY '|=========== DES POINTS   ===========|'
+       DISPLAY '|=========== DE FIDELITE  ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       OPEN I-O fclients
+       DISPLAY 'Identifiant du client: '
+       ACCEPT fc_id
+       READ fclients
+       INVALID KEY
+         DISPLAY 'Aucun client ne correspond à cet identifiant'
+       NOT INVALID KEY
+         DISPLAY 'Points de fidélité disponibles : ',fc_pointsFidelite
+         IF fc_pointsFidelite > 0 THEN
+           MOVE fc_id TO WidCliSauv
+           DISPLAY 'Numéro de réservation à réduire: '
+           ACCEPT frs_id
+           OPEN I-O freservations
+           READ freservations
+           INVALID KEY
+             DISPLAY 'Identifiant de réservation invalide'
+           NOT INVALID KEY
+             IF frs_idcli NOT = WidCliSauv THEN
+               DISPLAY 'Cette réservation n''appartient pas à ce '
+     -           'client'
+             ELSE IF frs_prix = 0 THEN
+               DISPLAY 'Cette réservation n''a pas encore été '
+     -           'facturée, aucune réduction possible'
+             ELSE
+             DISPLAY 'Nombre de points à utiliser (max ',
+             fc_pointsFidelite,') : '
+             ACCEPT WpointsARedeemer
+             IF WpointsARedeemer > fc_pointsFidelite THEN
+               DISPLAY 'Nombre de points invalide'
+             ELSE
+               MULTIPLY WpointsARedeemer BY 0.01 GIVING WremiseFidelite
+               IF WremiseFidelite >= frs_prix THEN
+                 MOVE 0.01 TO frs_prix
+               ELSE
+                 SUBTRACT WremiseFidelite FROM frs_prix
+               END-IF
+               SUBTRACT WpointsARedeemer FROM fc_pointsFidelite
+               REWRITE resaTampon
+               MOVE 'freservations' TO WauditFichier
+               MOVE frs_id TO WauditCle
+               MOVE 'POINTS' TO WauditOperation
+               PERFORM ENREGISTRER_AUDIT
+               REWRITE cliTampon
+               MOVE 'fclients' TO WauditFichier
+               MOVE fc_id TO WauditCle
+               MOVE 'POINTS' TO WauditOperation
+               PERFORM ENREGISTRER_AUDIT
+               MOVE 'DEPENSE' TO WpointsLedgerOperation
+               COMPUTE WpointsLedgerMouvement = 0 - WpointsARedeemer
+               MOVE frs_id TO WpointsLedgerResa
+               PERFORM ENREGISTRER_POINTS_LEDGER
+               DISPLAY 'Nouveau prix de la réservation : ',frs_prix
+               DISPLAY 'Points de fidélité restants : ',
+               fc_pointsFidelite
+             END-IF
+             END-IF
+             END-IF
+           END-READ
+           CLOSE freservations
+         END-IF
+       END-READ
+       DISPLAY '-====================================-'
+       CLOSE fclients.
+
+      ****************EXPORTER_DONNEES_CLIENT********************
+      *Exporte les données personnelles d'un client ainsi que son*
+      *historique de réservations dans un fichier CSV, en réponse*
+      *à une demande d'accès aux données (RGPD)                  *
+      *************************************************************
+       EXPORTER_DONNEES_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== EXPORT RGPD  ===========|'
+       DISPLAY '|===========   D''UN       ===========|'
+       DISPLAY '|===========    CLIENT    ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       OPEN INPUT fclients
+       DISPLAY 'Identifiant du client: '
+       ACCEPT fc_id
+       READ fclients
+       INVALID KEY
+         DISPLAY 'Aucun client ne correspond à cet identifiant'
+       NOT INVALID KEY
+         STRING 'export_client_' fc_id DELIMITED BY SIZE
+     -    '.csv' DELIMITED BY SIZE INTO WNomFichierExport
+         OPEN OUTPUT fExport
+         MOVE SPACE TO exportLigne
+         STRING 'id;nom;prenom;telephone;mail;rue;ville;codePostal;'
+     -    'nbReservations;nbAbsences;pctReduction;pointsFidelite'
+     -    DELIMITED BY SIZE INTO exportLigne
+         WRITE exportLigne
+         MOVE SPACE TO exportLigne
+         STRING fc_id ';' fc_nom ';' fc_prenom ';' fc_tel
+     -    ';' fc_mail ';' fc_rue ';' fc_ville
+     -    ';' fc_codeP ';' fc_nbReserv
+     -    ';' fc_nbAbsences ';' fc_pctReduc
+     -    ';' fc_pointsFidelite DELIMITED BY SIZE INTO exportLigne
+         WRITE exportLigne
+         MOVE SPACE TO exportLigne
+         STRING 'idReservation;date;idRestaurant;prix;statut'
+     -    DELIMITED BY SIZE INTO exportLigne
+         WRITE exportLigne
+         MOVE fc_id TO frs_idCli
+         OPEN INPUT freservations
+         START freservations, KEY IS = frs_idCli
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+               IF frs_idCli = fc_id THEN
+                 MOVE SPACE TO exportLigne
+                 STRING frs_id ';' frs_date_jour '/' frs_date_mois
+     -            '/' frs_date_annee ';' frs_idrest ';' frs_prix
+     -            ';' frs_statut DELIMITED BY SIZE INTO exportLigne
+                 WRITE exportLigne
+               END-IF
+           END-PERFORM
+         END-START
+         CLOSE freservations
+         CLOSE fExport
+         DISPLAY 'Export terminé : ',WNomFichierExport
+       END-READ
+       DISPLAY '-====================================-'
+       CLOSE fclients.
+
+      ****************EFFACER_DONNEES_CLIENT**********************
+      *Anonymise les données personnelles d'un client en réponse à*
+      *une demande de droit à l'effacement (RGPD). L'enregistrement*
+      *est conservé pour préserver l'intégrité des réservations   *
+      *déjà associées à cet identifiant, mais les champs permettant*
+      *d'identifier la personne sont remplacés                    *
+      **************************************************************
+       EFFACER_DONNEES_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== EFFACEMENT   ===========|'
+       DISPLAY '|===========   RGPD       ===========|'
+       DISPLAY '|===========   D''UN CLIENT===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       OPEN I-O fclients
+       DISPLAY 'Identifiant du client: '
+       ACCEPT fc_id
+       READ fclients
+       INVALID KEY
+         DISPLAY 'Aucun client ne correspond à cet identifiant'
+       NOT INVALID KEY
+         MOVE 0 TO Wchoix
+         PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+           DISPLAY 'Effacer définitivement les données ? 1/0'
+           ACCEPT Wchoix
+         END-PERFORM
+         IF Wchoix = 1 THEN
+           MOVE 'Client efface' TO fc_nom
+           MOVE 'Client efface' TO fc_prenom
+           MOVE 0 TO fc_tel
+           MOVE 'efface@rgpd.local' TO fc_mail
+           MOVE 'efface' TO fc_rue
+           MOVE 'efface' TO fc_ville
+           MOVE 0 TO fc_codeP
+           REWRITE cliTampon
+           IF fc_stat = 0 THEN
+             DISPLAY 'Les données du client ont été effacées'
+             MOVE 'fclients' TO WauditFichier
+             MOVE fc_id TO WauditCle
+             MOVE 'EFFACEMENT' TO WauditOperation
+             PERFORM ENREGISTRER_AUDIT
+           ELSE
+             DISPLAY 'Erreur lors de l''effacement'
+           END-IF
+         ELSE
+           DISPLAY 'Les données n''ont pas été effacées'
+         END-IF
+       END-READ
+       DISPLAY '-====================================-'
+       CLOSE fclients.
+
+      ****************HISTORIQUE_CLIENT****************************
+      *Affiche l'historique complet des réservations d'un client,*
+      *son nombre de visites et le montant total dépensé au fil  *
+      *du temps (commandes déjà réglées uniquement)               *
+      *************************************************************
+       HISTORIQUE_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== HISTORIQUE   ===========|'
+       DISPLAY '|===========   D''UN       ===========|'
+       DISPLAY '|===========    CLIENT    ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+       OPEN INPUT fclients
+       DISPLAY 'Identifiant du client: '
+       ACCEPT fc_id
+       READ fclients
+       INVALID KEY
+         DISPLAY 'Aucun client ne correspond à cet identifiant'
+       NOT INVALID KEY
+         DISPLAY 'Client : ',fc_nom,' ',fc_prenom
+         OPEN INPUT freservations
+         MOVE fc_id TO frs_idCli
+         MOVE 0 TO WnbVisites
+         MOVE 0 TO WdepenseTotale
+         START freservations, KEY IS = frs_idCli
+         INVALID KEY
+           DISPLAY 'Aucune réservation pour ce client'
+         NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+               IF frs_idCli = fc_id THEN
+                 DISPLAY 'Réservation ',frs_id,' du ',frs_date_jour,
+     -            '/',frs_date_mois,'/',frs_date_annee,
+     -            ' - prix : ',frs_prix,' - statut : ',frs_statut
+                 IF frs_statut = 1 THEN
+                   ADD 1 TO WnbVisites
+                   ADD frs_prix TO WdepenseTotale
+                 END-IF
+               END-IF
+           END-PERFORM
+         END-START
+         CLOSE freservations
+         DISPLAY ' '
+         DISPLAY 'Nombre de visites honorées : ',WnbVisites
+         DISPLAY 'Montant total dépensé : ',WdepenseTotale
+         DISPLAY ' '
+         DISPLAY 'Historique des points de fidélité :'
+         OPEN INPUT fPointsLedger
+         IF fpl_stat = 35 THEN
+           DISPLAY 'Aucun mouvement de points enregistré'
+         ELSE
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fPointsLedger
+             AT END
+               MOVE 1 TO Wfin
+             NOT AT END
+               UNSTRING pointsLedgerLigne DELIMITED BY ';'
+                 INTO WpointsLedgerIdLu
+               IF WpointsLedgerIdLu = fc_id THEN
+                 DISPLAY '  ',pointsLedgerLigne
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE fPointsLedger
+         END-IF
+       END-READ
+       DISPLAY '-====================================-'
+       CLOSE fclients.
