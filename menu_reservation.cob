@@ -8,6 +8,9 @@
          DISPLAY ' 4 - consulter une réservation'
          DISPLAY ' 5 - Consulter les statistiques de ventes'
          DISPLAY ' 6 - Supprimer une réservation'
+         DISPLAY ' 7 - Marquer une réservation comme absence (no-show)'
+         DISPLAY ' 8 - Transférer une réservation vers un autre '
+      - 'restaurant'
          ACCEPT Wchoix
          EVALUATE Wchoix
            WHEN 1
@@ -16,13 +19,17 @@
              PERFORM MODIFIER_RESA
           WHEN 3
              PERFORM SAISIR_COMMANDE
-            WHEN 4 
+            WHEN 4
              PERFORM CONSULTER_RESA
            WHEN 5
              PERFORM STATISTIQUES_RESTAURANT
            WHEN 6
              PERFORM SUPPRIMER_RESERVATION
-           
+           WHEN 7
+             PERFORM MARQUER_ABSENCE
+           WHEN 8
+             PERFORM TRANSFERER_RESA
+
          END-EVALUATE
          PERFORM WITH TEST AFTER UNTIL WrepChoix = 0 OR WrepChoix = 1
            DISPLAY 'Souhaitez vous faire autre chose ? 1:oui, 0:non'
